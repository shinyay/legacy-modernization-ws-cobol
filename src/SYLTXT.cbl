@@ -0,0 +1,132 @@
+      *****************************************************************
+      * シラバス管理システム - 教科書採用(書店向け)レポート
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLTXT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-TEXTBOOK-IDX          PIC 9.
+
+       01 WS-ADOPTION-TABLE.
+          05 WS-ADOPT-COUNT        PIC 999 VALUE 0.
+          05 WS-ADOPT-ENTRY OCCURS 200 TIMES
+                            INDEXED BY WS-ADOPT-IDX.
+             10 WS-ADOPT-DEPT      PIC X(4).
+             10 WS-ADOPT-SEMESTER  PIC X(2).
+             10 WS-ADOPT-TITLE     PIC X(40).
+             10 WS-ADOPT-ISBN      PIC X(13).
+             10 WS-ADOPT-QTY       PIC 9(5).
+
+       01 WS-FOUND-FLAG            PIC X VALUE "N".
+          88 WS-FOUND              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "SYLTXT 教科書採用レポート処理 開始".
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM BUILD-ADOPTION-TABLE
+               PERFORM PRINT-ADOPTION-REPORT
+               CLOSE SYLLABUS-FILE
+           ELSE
+               DISPLAY "エラー:シラバスファイルなし"
+           END-IF.
+
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN INPUT SYLLABUS-FILE.
+
+       BUILD-ADOPTION-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           PERFORM ACCUMULATE-COURSE-TEXTBOOKS
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       ACCUMULATE-COURSE-TEXTBOOKS.
+           PERFORM VARYING WS-TEXTBOOK-IDX FROM 1 BY 1
+                   UNTIL WS-TEXTBOOK-IDX > SYL-TEXTBOOK-COUNT
+               PERFORM ACCUMULATE-ONE-TEXTBOOK
+           END-PERFORM.
+
+       ACCUMULATE-ONE-TEXTBOOK.
+           PERFORM FIND-ADOPTION-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-ADOPT-COUNT < 200
+                   ADD 1 TO WS-ADOPT-COUNT
+                   SET WS-ADOPT-IDX TO WS-ADOPT-COUNT
+                   MOVE SYL-DEPARTMENT-ID TO WS-ADOPT-DEPT(WS-ADOPT-IDX)
+                   MOVE SYL-SEMESTER TO WS-ADOPT-SEMESTER(WS-ADOPT-IDX)
+                   MOVE SYL-TEXTBOOK-TITLE(WS-TEXTBOOK-IDX)
+                       TO WS-ADOPT-TITLE(WS-ADOPT-IDX)
+                   MOVE SYL-TEXTBOOK-ISBN(WS-TEXTBOOK-IDX)
+                       TO WS-ADOPT-ISBN(WS-ADOPT-IDX)
+                   MOVE 0 TO WS-ADOPT-QTY(WS-ADOPT-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           ADD SYL-CAPACITY TO WS-ADOPT-QTY(WS-ADOPT-IDX).
+
+       FIND-ADOPTION-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG.
+           IF WS-ADOPT-COUNT > 0
+               SET WS-ADOPT-IDX TO 1
+               SEARCH WS-ADOPT-ENTRY
+                   WHEN WS-ADOPT-DEPT(WS-ADOPT-IDX) = SYL-DEPARTMENT-ID
+                    AND WS-ADOPT-SEMESTER(WS-ADOPT-IDX) = SYL-SEMESTER
+                    AND WS-ADOPT-TITLE(WS-ADOPT-IDX)
+                        = SYL-TEXTBOOK-TITLE(WS-TEXTBOOK-IDX)
+                    AND WS-ADOPT-ISBN(WS-ADOPT-IDX)
+                        = SYL-TEXTBOOK-ISBN(WS-TEXTBOOK-IDX)
+                       MOVE "Y" TO WS-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+       PRINT-ADOPTION-REPORT.
+           DISPLAY " ".
+           DISPLAY "=== 教科書採用(書店向け)レポート ===".
+           PERFORM VARYING WS-ADOPT-IDX FROM 1 BY 1
+                   UNTIL WS-ADOPT-IDX > WS-ADOPT-COUNT
+               DISPLAY WS-ADOPT-DEPT(WS-ADOPT-IDX) " "
+                       WS-ADOPT-SEMESTER(WS-ADOPT-IDX) " "
+                       WS-ADOPT-TITLE(WS-ADOPT-IDX) " "
+                       WS-ADOPT-ISBN(WS-ADOPT-IDX)
+                       " 注文数:" WS-ADOPT-QTY(WS-ADOPT-IDX)
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "採用件数: " WS-ADOPT-COUNT.
