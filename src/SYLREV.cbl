@@ -0,0 +1,240 @@
+      *****************************************************************
+      * シラバス管理システム - 改訂依頼審査プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLREV.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REVISION-FILE
+               ASSIGN TO "revision.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REV-KEY
+               FILE STATUS IS WS-REVISION-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD REVISION-FILE.
+           COPY "copybooks/REVISIONFILE.cpy".
+
+       FD AUDIT-FILE.
+           COPY "copybooks/AUDITFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-REVISION-FILE-STATUS  PIC XX VALUE "00".
+          88 WS-REVISION-SUCCESS   VALUE "00".
+          88 WS-REVISION-NOT-FOUND VALUE "23".
+
+       01 WS-AUDIT-FILE-STATUS     PIC XX VALUE "00".
+
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+          88 WS-EOF                VALUE "Y".
+
+       01 WS-MENU-OPTION           PIC 9 VALUE 0.
+       01 WS-SEARCH-COURSE-ID      PIC X(6).
+       01 WS-SEARCH-ACADEMIC-YEAR  PIC X(4).
+       01 WS-SEARCH-SUBMITTED-TS   PIC X(21).
+       01 WS-DECISION              PIC X.
+          88 WS-DECISION-APPROVE   VALUE "A" "a".
+          88 WS-DECISION-REJECT    VALUE "R" "r".
+
+       01 WS-OPERATOR-ID           PIC X(10) VALUE "REVIEWER".
+       01 WS-BEFORE-IMAGE          PIC X(2054).
+
+       SCREEN SECTION.
+       01 REV-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "改訂依頼審査メニュー".
+           05 LINE 3 COLUMN 1 VALUE "1. 承認待ち改訂一覧表示".
+           05 LINE 4 COLUMN 1 VALUE "2. 承認/却下".
+           05 LINE 5 COLUMN 1 VALUE "9. 終了".
+           05 LINE 7 COLUMN 1 VALUE "選択 (1-2,9): ".
+           05 LINE 7 COLUMN 15 PIC 9 USING WS-MENU-OPTION.
+
+       01 REV-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "改訂依頼 承認/却下".
+           05 LINE 3 COLUMN 1 VALUE "科目コードを入力:".
+           05 LINE 3 COLUMN 25 PIC X(6) USING WS-SEARCH-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "対象年度(4桁):".
+           05 LINE 4 COLUMN 25 PIC X(4) USING WS-SEARCH-ACADEMIC-YEAR.
+           05 LINE 5 COLUMN 1 VALUE "申請日時(一覧より):".
+           05 LINE 5 COLUMN 25 PIC X(21) USING WS-SEARCH-SUBMITTED-TS.
+
+       01 REV-DECISION-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "改訂依頼 承認/却下".
+           05 LINE 3 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 3 COLUMN 15 PIC X(6) FROM REV-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "申請者: ".
+           05 LINE 4 COLUMN 15 PIC X(10) FROM REV-OPERATOR-ID.
+           05 LINE 6 COLUMN 1 VALUE "承認(A) または 却下(R):".
+           05 LINE 6 COLUMN 27 PIC X USING WS-DECISION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-MENU-OPTION = 9
+                   DISPLAY REV-MENU-SCREEN
+                   ACCEPT REV-MENU-SCREEN
+                   EVALUATE WS-MENU-OPTION
+                       WHEN 1
+                           PERFORM LIST-PENDING-REVISIONS
+                       WHEN 2
+                           PERFORM APPROVE-OR-REJECT-REVISION
+                       WHEN 9
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "無効な選択です。"
+                   END-EVALUATE
+               END-PERFORM
+           ELSE
+               DISPLAY "シラバスファイルがありません。"
+           END-IF.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN I-O SYLLABUS-FILE.
+           OPEN I-O REVISION-FILE.
+           IF WS-REVISION-NOT-FOUND
+               MOVE "00" TO WS-REVISION-FILE-STATUS
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+
+       CLOSE-FILE.
+           CLOSE SYLLABUS-FILE.
+           CLOSE REVISION-FILE.
+           CLOSE AUDIT-FILE.
+
+       LIST-PENDING-REVISIONS.
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE SPACES TO REV-KEY.
+           START REVISION-FILE KEY IS NOT LESS THAN REV-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START.
+
+           DISPLAY " ".
+           DISPLAY "=== 承認待ち改訂依頼一覧 ===".
+           PERFORM UNTIL WS-EOF
+               READ REVISION-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF REV-STATUS-PENDING
+                           DISPLAY REV-COURSE-ID " " REV-ACADEMIC-YEAR
+                               " " REV-SUBMITTED-TS " " REV-OPERATOR-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY " ".
+
+       APPROVE-OR-REJECT-REVISION.
+           DISPLAY REV-SEARCH-SCREEN.
+           ACCEPT REV-SEARCH-SCREEN.
+
+           MOVE WS-SEARCH-COURSE-ID TO REV-COURSE-ID.
+           MOVE WS-SEARCH-ACADEMIC-YEAR TO REV-ACADEMIC-YEAR.
+           MOVE WS-SEARCH-SUBMITTED-TS TO REV-SUBMITTED-TS.
+           READ REVISION-FILE
+               KEY IS REV-KEY
+               INVALID KEY
+                   DISPLAY "エラー:該当する改訂依頼がない"
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF NOT REV-STATUS-PENDING
+               DISPLAY "エラー:審査済みの依頼です。"
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY REV-DECISION-SCREEN.
+           ACCEPT REV-DECISION-SCREEN.
+
+           EVALUATE TRUE
+               WHEN WS-DECISION-APPROVE
+                   PERFORM APPLY-REVISION
+               WHEN WS-DECISION-REJECT
+                   SET REV-STATUS-REJECTED TO TRUE
+                   REWRITE REVISION-RECORD
+                       INVALID KEY
+                           DISPLAY "エラー:更新に失敗。"
+                   END-REWRITE
+                   DISPLAY "却下しました。"
+               WHEN OTHER
+                   DISPLAY "無効な選択です。"
+           END-EVALUATE.
+
+       APPLY-REVISION.
+           MOVE REV-COURSE-ID TO SYL-COURSE-ID.
+           MOVE REV-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   DISPLAY "エラー:対象のシラバスがない"
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF SYL-LAST-UPDATED NOT = REV-BASE-TIMESTAMP
+               DISPLAY "エラー:申請後に更新済み"
+               DISPLAY "却下します。再編集を依頼。"
+               SET REV-STATUS-REJECTED TO TRUE
+               REWRITE REVISION-RECORD
+                   INVALID KEY
+                       DISPLAY "エラー:更新に失敗。"
+               END-REWRITE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SYLLABUS-RECORD TO WS-BEFORE-IMAGE.
+           MOVE REV-PROPOSED-IMAGE TO SYLLABUS-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO SYL-LAST-UPDATED.
+           SET SYL-STATUS-APPROVED TO TRUE.
+           REWRITE SYLLABUS-RECORD
+               INVALID KEY
+                   DISPLAY "エラー:適用に失敗。"
+                   EXIT PARAGRAPH
+           END-REWRITE.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           SET REV-STATUS-APPROVED TO TRUE.
+           REWRITE REVISION-RECORD
+               INVALID KEY
+                   DISPLAY "エラー:更新に失敗。"
+           END-REWRITE.
+
+           DISPLAY "承認し適用しました。".
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE REV-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           MOVE SYL-COURSE-ID TO AUDIT-COURSE-ID.
+           MOVE WS-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+           MOVE SYLLABUS-RECORD TO AUDIT-AFTER-IMAGE.
+           WRITE AUDIT-RECORD.
