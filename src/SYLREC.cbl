@@ -0,0 +1,89 @@
+      *****************************************************************
+      * シラバス管理システム - 定員実績照合バッチ
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLREC.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REG-EXTRACT-FILE
+               ASSIGN TO "regextract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD REG-EXTRACT-FILE.
+           COPY "copybooks/REGFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-REG-FILE-STATUS       PIC XX VALUE "00".
+          88 WS-REG-FILE-SUCCESS   VALUE "00".
+
+       01 WS-REG-EOF-FLAG          PIC X VALUE "N".
+          88 WS-REG-EOF            VALUE "Y".
+
+       01 WS-OVER-COUNT            PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-FILE-SUCCESS AND WS-REG-FILE-SUCCESS
+               DISPLAY " "
+               DISPLAY "=== 定員超過科目レポート ==="
+               PERFORM UNTIL WS-REG-EOF
+                   READ REG-EXTRACT-FILE
+                       AT END
+                           MOVE "Y" TO WS-REG-EOF-FLAG
+                       NOT AT END
+                           PERFORM CHECK-ENROLLMENT
+                   END-READ
+               END-PERFORM
+               DISPLAY " "
+               DISPLAY "定員超過件数: " WS-OVER-COUNT
+           ELSE
+               DISPLAY "エラー:ファイルが開けません。"
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           OPEN INPUT REG-EXTRACT-FILE.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE REG-EXTRACT-FILE.
+
+       CHECK-ENROLLMENT.
+           MOVE REG-COURSE-ID TO SYL-COURSE-ID.
+           MOVE REG-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF REG-ENROLLMENT-COUNT > SYL-CAPACITY
+                       ADD 1 TO WS-OVER-COUNT
+                       DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                           " 定員:" SYL-CAPACITY
+                           " 実績:" REG-ENROLLMENT-COUNT
+                   END-IF
+           END-READ.
