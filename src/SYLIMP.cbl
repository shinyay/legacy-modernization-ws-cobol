@@ -0,0 +1,179 @@
+      *****************************************************************
+      * シラバス管理システム - 一括登録バッチ(SYLIMP)
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLIMP.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT IMPORT-FILE
+               ASSIGN TO "sylimp_input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-FILE-STATUS.
+
+           SELECT REJECT-LOG-FILE
+               ASSIGN TO "sylimp_reject.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD IMPORT-FILE.
+           COPY "copybooks/IMPORTFILE.cpy".
+
+       FD REJECT-LOG-FILE.
+       01 REJECT-LOG-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUPLICATE     VALUE "22".
+
+       01 WS-IMPORT-FILE-STATUS    PIC XX VALUE "00".
+          88 WS-IMPORT-FILE-SUCCESS VALUE "00".
+
+       01 WS-REJECT-FILE-STATUS    PIC XX VALUE "00".
+
+       01 WS-IMPORT-EOF-FLAG       PIC X VALUE "N".
+          88 WS-IMPORT-EOF         VALUE "Y".
+
+       01 WS-FUNCTION-CODE         PIC X.
+       01 WS-PARAM-1               PIC X(50).
+       01 WS-PARAM-2               PIC X(50).
+       01 WS-RESULT                PIC X(200).
+       01 WS-RETURN-CODE           PIC 9.
+
+       01 WS-LOAD-COUNT            PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT          PIC 9(5) VALUE 0.
+       01 WS-REJECT-REASON         PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           IF WS-IMPORT-FILE-SUCCESS
+               DISPLAY " "
+               DISPLAY "=== シラバス一括登録 ==="
+               PERFORM UNTIL WS-IMPORT-EOF
+                   READ IMPORT-FILE
+                       AT END
+                           MOVE "Y" TO WS-IMPORT-EOF-FLAG
+                       NOT AT END
+                           PERFORM LOAD-ONE-RECORD
+                   END-READ
+               END-PERFORM
+               DISPLAY " "
+               DISPLAY "登録件数: " WS-LOAD-COUNT
+               DISPLAY "拒否件数: " WS-REJECT-COUNT
+           ELSE
+               DISPLAY "エラー:入力ファイルなし。"
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT IMPORT-FILE.
+           IF WS-IMPORT-FILE-SUCCESS
+               OPEN I-O SYLLABUS-FILE
+               IF NOT WS-FILE-SUCCESS
+                   OPEN OUTPUT SYLLABUS-FILE
+                   CLOSE SYLLABUS-FILE
+                   OPEN I-O SYLLABUS-FILE
+               END-IF
+               OPEN OUTPUT REJECT-LOG-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE IMPORT-FILE.
+           CLOSE SYLLABUS-FILE.
+           CLOSE REJECT-LOG-FILE.
+
+       LOAD-ONE-RECORD.
+           MOVE SPACES TO SYLLABUS-RECORD.
+           MOVE IMP-COURSE-ID TO SYL-COURSE-ID.
+           MOVE IMP-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
+           MOVE IMP-COURSE-NAME TO SYL-COURSE-NAME.
+           MOVE IMP-DEPARTMENT-ID TO SYL-DEPARTMENT-ID.
+           MOVE IMP-TEACHER-ID TO SYL-TEACHER-ID.
+           MOVE IMP-SEMESTER TO SYL-SEMESTER.
+           MOVE IMP-CREDITS TO SYL-CREDITS.
+           MOVE IMP-CAPACITY TO SYL-CAPACITY.
+           MOVE IMP-DESCRIPTION TO SYL-DESCRIPTION.
+           MOVE IMP-OBJECTIVES TO SYL-OBJECTIVES.
+           MOVE 0 TO SYL-PREREQ-COUNT.
+           MOVE 0 TO SYL-TEXTBOOK-COUNT.
+           MOVE 0 TO SYL-ASSESS-COUNT.
+           MOVE 0 TO SYL-CROSSLIST-COUNT.
+           SET SYL-STATUS-PENDING TO TRUE.
+
+           MOVE "D" TO WS-FUNCTION-CODE.
+           MOVE SYL-DEPARTMENT-ID TO WS-PARAM-1.
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+           IF WS-RETURN-CODE = 1
+               MOVE WS-RESULT(1:50) TO WS-REJECT-REASON
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "C" TO WS-FUNCTION-CODE.
+           MOVE SPACES TO WS-PARAM-1.
+           MOVE SYL-COURSE-ID TO WS-PARAM-1(1:6).
+           MOVE SYL-ACADEMIC-YEAR TO WS-PARAM-1(7:4).
+           MOVE SPACES TO WS-PARAM-2.
+           MOVE SYL-DEPARTMENT-ID TO WS-PARAM-2(1:4).
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+           IF WS-RETURN-CODE = 1
+               MOVE WS-RESULT(1:50) TO WS-REJECT-REASON
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "T" TO WS-FUNCTION-CODE.
+           MOVE SYL-TEACHER-ID TO WS-PARAM-1.
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+           IF WS-RETURN-CODE = 1
+               MOVE WS-RESULT(1:50) TO WS-REJECT-REASON
+               PERFORM REJECT-RECORD
+               EXIT PARAGRAPH
+           END-IF.
+
+           WRITE SYLLABUS-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+           IF WS-FILE-SUCCESS
+               ADD 1 TO WS-LOAD-COUNT
+           ELSE
+               MOVE SPACES TO WS-REJECT-REASON
+               STRING "status=" DELIMITED BY SIZE
+                      WS-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+               PERFORM REJECT-RECORD
+           END-IF.
+
+       REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           STRING IMP-COURSE-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+               INTO REJECT-LOG-RECORD
+           END-STRING.
+           WRITE REJECT-LOG-RECORD.
+           DISPLAY "拒否: " IMP-COURSE-ID " "
+               FUNCTION TRIM(WS-REJECT-REASON).
