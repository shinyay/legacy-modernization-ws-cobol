@@ -12,7 +12,7 @@
                ASSIGN TO "syllabus.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS SYL-COURSE-ID
+               RECORD KEY IS SYL-RECORD-KEY
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
@@ -26,18 +26,61 @@
           88 WS-FILE-NOT-FOUND     VALUE "23".
 
        01 WS-SEARCH-COURSE-ID     PIC X(6).
+       01 WS-SEARCH-ACADEMIC-YEAR PIC X(4).
        01 WS-CONTINUE-FLAG        PIC X VALUE "Y".
           88 WS-CONTINUE          VALUE "Y" "y".
           88 WS-EXIT              VALUE "N" "n".
 
        01 WS-KEY-PRESSED          PIC X.
 
+       01 WS-QUERY-MODE           PIC 9 VALUE 0.
+
+       01 WS-KEYWORD              PIC X(30) VALUE SPACES.
+       01 WS-KEYWORD-LEN          PIC 99 VALUE 0.
+       01 WS-DESC-LEN             PIC 999 VALUE 200.
+       01 WS-OBJ-LEN              PIC 999 VALUE 100.
+       01 WS-SCAN-IDX             PIC 999.
+       01 WS-SCAN-MAX             PIC 999.
+       01 WS-KEYWORD-FOUND-FLAG   PIC X VALUE "N".
+          88 WS-KEYWORD-FOUND     VALUE "Y".
+       01 WS-MATCH-COUNT          PIC 9(3) VALUE 0.
+       01 WS-SEARCH-EOF-FLAG      PIC X VALUE "N".
+          88 WS-SEARCH-EOF        VALUE "Y".
+
+       01 WS-LANGUAGE-CHOICE      PIC 9 VALUE 1.
+          88 WS-LANGUAGE-ENGLISH      VALUE 2.
+
        SCREEN SECTION.
+       01 QUERY-MODE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス照会画面".
+           05 LINE 3 COLUMN 1 VALUE "1. 科目コードで照会".
+           05 LINE 4 COLUMN 1 VALUE "2. キーワード検索".
+           05 LINE 6 COLUMN 1 VALUE "選択 (1-2): ".
+           05 LINE 6 COLUMN 15 PIC 9 USING WS-QUERY-MODE.
+
        01 QUERY-SEARCH-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "シラバス照会画面".
-           05 LINE 3 COLUMN 1 VALUE "照会する科目コードを入力してください: ".
+           05 LINE 3 COLUMN 1 VALUE "照会する科目コードを".
            05 LINE 3 COLUMN 40 PIC X(6) USING WS-SEARCH-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "対象年度(4桁.空白=最新):".
+           05 LINE 4 COLUMN 40 PIC X(4) USING WS-SEARCH-ACADEMIC-YEAR.
+
+       01 KEYWORD-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "キーワード検索".
+           05 LINE 3 COLUMN 1 VALUE "概要・目標から検索する".
+           05 LINE 4 COLUMN 1 VALUE "キーワードを入力:".
+           05 LINE 4 COLUMN 25 PIC X(30) USING WS-KEYWORD.
+
+       01 LANGUAGE-CHOICE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "表示言語選択 / Language".
+           05 LINE 3 COLUMN 1 VALUE "1. 日本語".
+           05 LINE 4 COLUMN 1 VALUE "2. English".
+           05 LINE 6 COLUMN 1 VALUE "選択 (1-2): ".
+           05 LINE 6 COLUMN 15 PIC 9 USING WS-LANGUAGE-CHOICE.
 
        01 SYLLABUS-DETAIL-SCREEN.
            05 BLANK SCREEN.
@@ -62,9 +105,80 @@
            05 LINE 16 COLUMN 1 VALUE "学習目標: ".
            05 LINE 17 COLUMN 5 PIC X(60) FROM SYL-OBJECTIVES(1:60).
            05 LINE 18 COLUMN 5 PIC X(40) FROM SYL-OBJECTIVES(61:40).
-           05 LINE 20 COLUMN 1 VALUE "続けるには任意のキーを押してください...".
+           05 LINE 20 COLUMN 1 VALUE "続けるにはキーを押し".
+           05 LINE 20 COLUMN 40 PIC X TO WS-KEY-PRESSED.
+
+       01 SYLLABUS-DETAIL-EN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Syllabus Detail".
+           05 LINE 3 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 3 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 4 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME-EN.
+           05 LINE 5 COLUMN 1 VALUE "Department: ".
+           05 LINE 5 COLUMN 20 PIC X(4) FROM SYL-DEPARTMENT-ID.
+           05 LINE 6 COLUMN 1 VALUE "Teacher ID: ".
+           05 LINE 6 COLUMN 15 PIC X(5) FROM SYL-TEACHER-ID.
+           05 LINE 7 COLUMN 1 VALUE "Semester: ".
+           05 LINE 7 COLUMN 15 PIC X(2) FROM SYL-SEMESTER.
+           05 LINE 8 COLUMN 1 VALUE "Credits: ".
+           05 LINE 8 COLUMN 15 PIC 9 FROM SYL-CREDITS.
+           05 LINE 10 COLUMN 1 VALUE "Description: ".
+           05 LINE 11 COLUMN 5 PIC X(60) FROM SYL-DESCRIPTION-EN(1:60).
+           05 LINE 12 COLUMN 5 PIC X(60)
+               FROM SYL-DESCRIPTION-EN(61:60).
+           05 LINE 13 COLUMN 5 PIC X(60)
+               FROM SYL-DESCRIPTION-EN(121:60).
+           05 LINE 14 COLUMN 5 PIC X(20)
+               FROM SYL-DESCRIPTION-EN(181:20).
+           05 LINE 16 COLUMN 1 VALUE "Objectives: ".
+           05 LINE 17 COLUMN 5 PIC X(60) FROM SYL-OBJECTIVES-EN(1:60).
+           05 LINE 18 COLUMN 5 PIC X(40)
+               FROM SYL-OBJECTIVES-EN(61:40).
+           05 LINE 20 COLUMN 1 VALUE "Press any key to continue".
            05 LINE 20 COLUMN 40 PIC X TO WS-KEY-PRESSED.
 
+       01 WEEK-PLAN-DETAIL-EN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Week-by-Week Plan".
+           05 LINE 2 COLUMN 1 VALUE "Course ID: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 2 COLUMN 25 VALUE "Course Name: ".
+           05 LINE 2 COLUMN 40 PIC X(30) FROM SYL-COURSE-NAME-EN.
+           05 LINE 4 COLUMN 1 VALUE "Plan:".
+           05 LINE 6 COLUMN 1 VALUE "Week 1: ".
+           05 LINE 6 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(1).
+           05 LINE 7 COLUMN 1 VALUE "Week 2: ".
+           05 LINE 7 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(2).
+           05 LINE 8 COLUMN 1 VALUE "Week 3: ".
+           05 LINE 8 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(3).
+           05 LINE 9 COLUMN 1 VALUE "Week 4: ".
+           05 LINE 9 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(4).
+           05 LINE 10 COLUMN 1 VALUE "Week 5: ".
+           05 LINE 10 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(5).
+           05 LINE 11 COLUMN 1 VALUE "Week 6: ".
+           05 LINE 11 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(6).
+           05 LINE 12 COLUMN 1 VALUE "Week 7: ".
+           05 LINE 12 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(7).
+           05 LINE 13 COLUMN 1 VALUE "Week 8: ".
+           05 LINE 13 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(8).
+           05 LINE 14 COLUMN 1 VALUE "Week 9: ".
+           05 LINE 14 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(9).
+           05 LINE 15 COLUMN 1 VALUE "Week 10: ".
+           05 LINE 15 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(10).
+           05 LINE 16 COLUMN 1 VALUE "Week 11: ".
+           05 LINE 16 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(11).
+           05 LINE 17 COLUMN 1 VALUE "Week 12: ".
+           05 LINE 17 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(12).
+           05 LINE 18 COLUMN 1 VALUE "Week 13: ".
+           05 LINE 18 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(13).
+           05 LINE 19 COLUMN 1 VALUE "Week 14: ".
+           05 LINE 19 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(14).
+           05 LINE 20 COLUMN 1 VALUE "Week 15: ".
+           05 LINE 20 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN-EN(15).
+           05 LINE 22 COLUMN 1 VALUE "Press any key to continue".
+           05 LINE 22 COLUMN 40 PIC X TO WS-KEY-PRESSED.
+
        01 WEEK-PLAN-DETAIL-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "授業計画".
@@ -103,7 +217,7 @@
            05 LINE 19 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN(14).
            05 LINE 20 COLUMN 1 VALUE "第15週: ".
            05 LINE 20 COLUMN 10 PIC X(30) FROM SYL-WEEK-PLAN(15).
-           05 LINE 22 COLUMN 1 VALUE "続けるには任意のキーを押してください...".
+           05 LINE 22 COLUMN 1 VALUE "続けるにはキーを押し".
            05 LINE 22 COLUMN 40 PIC X TO WS-KEY-PRESSED.
 
        PROCEDURE DIVISION.
@@ -115,7 +229,7 @@
                    PERFORM CHECK-CONTINUE
                END-PERFORM
            ELSE
-               DISPLAY "シラバスファイルが見つかりません。"
+               DISPLAY "シラバスファイルがありません。"
            END-IF.
 
            PERFORM CLOSE-FILE.
@@ -124,7 +238,7 @@
        OPEN-FILE.
            OPEN INPUT SYLLABUS-FILE.
            IF WS-FILE-NOT-FOUND
-               DISPLAY "エラー: シラバスファイルが見つかりません。"
+               DISPLAY "エラー:シラバスファイルがありま"
                MOVE "N" TO WS-CONTINUE-FLAG
            END-IF.
 
@@ -132,34 +246,172 @@
            CLOSE SYLLABUS-FILE.
 
        QUERY-SYLLABUS-PROCESS.
+           MOVE 0 TO WS-QUERY-MODE.
+           DISPLAY QUERY-MODE-SCREEN.
+           ACCEPT QUERY-MODE-SCREEN.
+
+           EVALUATE WS-QUERY-MODE
+               WHEN 1
+                   PERFORM QUERY-BY-COURSE-ID
+               WHEN 2
+                   PERFORM KEYWORD-SEARCH
+               WHEN OTHER
+                   DISPLAY "無効な選択です。"
+           END-EVALUATE.
+
+       QUERY-BY-COURSE-ID.
            PERFORM SEARCH-SYLLABUS.
            IF WS-FILE-SUCCESS
-               PERFORM DISPLAY-SYLLABUS-DETAIL
-               PERFORM DISPLAY-WEEK-PLAN
+               IF SYL-STATUS-APPROVED
+                   MOVE 1 TO WS-LANGUAGE-CHOICE
+                   DISPLAY LANGUAGE-CHOICE-SCREEN
+                   ACCEPT LANGUAGE-CHOICE-SCREEN
+                   PERFORM DISPLAY-SYLLABUS-DETAIL
+                   PERFORM DISPLAY-WEEK-PLAN
+               ELSE
+                   DISPLAY "この科目は未承認です。"
+               END-IF
+           END-IF.
+
+       KEYWORD-SEARCH.
+           DISPLAY KEYWORD-SEARCH-SCREEN.
+           ACCEPT KEYWORD-SEARCH-SCREEN.
+
+           COMPUTE WS-KEYWORD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD)).
+           IF WS-KEYWORD-LEN = 0
+               DISPLAY "キーワードが未入力です。"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-SEARCH-EOF-FLAG.
+           MOVE 0 TO WS-MATCH-COUNT.
+           MOVE SPACES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY IS NOT LESS THAN SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-SEARCH-EOF-FLAG
+           END-START.
+
+           DISPLAY " ".
+           DISPLAY "=== 検索結果 ===".
+           PERFORM UNTIL WS-SEARCH-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SEARCH-EOF-FLAG
+                   NOT AT END
+                       IF SYL-STATUS-APPROVED
+                           PERFORM CHECK-KEYWORD-MATCH
+                           IF WS-KEYWORD-FOUND
+                               DISPLAY SYL-COURSE-ID " "
+                                       SYL-COURSE-NAME
+                               ADD 1 TO WS-MATCH-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY WS-MATCH-COUNT " 件見つかりました。".
+
+       CHECK-KEYWORD-MATCH.
+           MOVE "N" TO WS-KEYWORD-FOUND-FLAG.
+           COMPUTE WS-SCAN-MAX = WS-DESC-LEN - WS-KEYWORD-LEN + 1.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-SCAN-MAX
+                       OR WS-KEYWORD-FOUND
+               IF SYL-DESCRIPTION(WS-SCAN-IDX:WS-KEYWORD-LEN)
+                       = WS-KEYWORD(1:WS-KEYWORD-LEN)
+                   MOVE "Y" TO WS-KEYWORD-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-KEYWORD-FOUND
+               COMPUTE WS-SCAN-MAX = WS-OBJ-LEN - WS-KEYWORD-LEN + 1
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > WS-SCAN-MAX
+                           OR WS-KEYWORD-FOUND
+                   IF SYL-OBJECTIVES(WS-SCAN-IDX:WS-KEYWORD-LEN)
+                           = WS-KEYWORD(1:WS-KEYWORD-LEN)
+                       MOVE "Y" TO WS-KEYWORD-FOUND-FLAG
+                   END-IF
+               END-PERFORM
            END-IF.
 
        SEARCH-SYLLABUS.
            DISPLAY QUERY-SEARCH-SCREEN.
            ACCEPT QUERY-SEARCH-SCREEN.
 
+           IF WS-SEARCH-ACADEMIC-YEAR = SPACES
+               PERFORM FIND-LATEST-YEAR-VERSION
+           ELSE
+               MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID
+               MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR
+               READ SYLLABUS-FILE
+                   KEY IS SYL-RECORD-KEY
+                   INVALID KEY
+                       DISPLAY "エラー: 指定年度のコードは"
+                       DISPLAY "存在しません: " SYL-COURSE-ID
+                       MOVE "23" TO WS-FILE-STATUS
+               END-READ
+           END-IF.
+
+       FIND-LATEST-YEAR-VERSION.
+           MOVE "N" TO WS-SEARCH-EOF-FLAG.
+           MOVE "23" TO WS-FILE-STATUS.
+           MOVE SPACES TO WS-SEARCH-ACADEMIC-YEAR.
            MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
-           READ SYLLABUS-FILE
-               KEY IS SYL-COURSE-ID
+           MOVE LOW-VALUES TO SYL-ACADEMIC-YEAR.
+           START SYLLABUS-FILE KEY IS NOT LESS THAN SYL-RECORD-KEY
                INVALID KEY
-                   DISPLAY "エラー: 科目コード " SYL-COURSE-ID
-                           " は存在しません。"
-                   MOVE "23" TO WS-FILE-STATUS
-           END-READ.
+                   MOVE "Y" TO WS-SEARCH-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-SEARCH-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SEARCH-EOF-FLAG
+                   NOT AT END
+                       IF SYL-COURSE-ID = WS-SEARCH-COURSE-ID
+                           MOVE SYL-ACADEMIC-YEAR
+                               TO WS-SEARCH-ACADEMIC-YEAR
+                           MOVE "00" TO WS-FILE-STATUS
+                       ELSE
+                           MOVE "Y" TO WS-SEARCH-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "エラー: 科目コード " WS-SEARCH-COURSE-ID
+                       " は存在しません。"
+           ELSE
+               MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID
+               MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR
+               READ SYLLABUS-FILE
+                   KEY IS SYL-RECORD-KEY
+                   INVALID KEY
+                       MOVE "23" TO WS-FILE-STATUS
+               END-READ
+           END-IF.
 
        DISPLAY-SYLLABUS-DETAIL.
-           DISPLAY SYLLABUS-DETAIL-SCREEN.
-           ACCEPT SYLLABUS-DETAIL-SCREEN.
+           IF WS-LANGUAGE-ENGLISH
+               DISPLAY SYLLABUS-DETAIL-EN-SCREEN
+               ACCEPT SYLLABUS-DETAIL-EN-SCREEN
+           ELSE
+               DISPLAY SYLLABUS-DETAIL-SCREEN
+               ACCEPT SYLLABUS-DETAIL-SCREEN
+           END-IF.
 
        DISPLAY-WEEK-PLAN.
-           DISPLAY WEEK-PLAN-DETAIL-SCREEN.
-           ACCEPT WEEK-PLAN-DETAIL-SCREEN.
+           IF WS-LANGUAGE-ENGLISH
+               DISPLAY WEEK-PLAN-DETAIL-EN-SCREEN
+               ACCEPT WEEK-PLAN-DETAIL-EN-SCREEN
+           ELSE
+               DISPLAY WEEK-PLAN-DETAIL-SCREEN
+               ACCEPT WEEK-PLAN-DETAIL-SCREEN
+           END-IF.
 
        CHECK-CONTINUE.
            DISPLAY " ".
-           DISPLAY "続けて照会しますか？ (Y/N): " WITH NO ADVANCING.
+           DISPLAY "続けて照会しますか？(" WITH NO ADVANCING.
            ACCEPT WS-CONTINUE-FLAG.
