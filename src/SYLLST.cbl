@@ -12,7 +12,7 @@
                ASSIGN TO "syllabus.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS SYL-COURSE-ID
+               RECORD KEY IS SYL-RECORD-KEY
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
@@ -46,13 +46,27 @@
              88 WS-PREV-PAGE        VALUE "P" "p".
              88 WS-EXIT-LIST        VALUE "X" "x".
 
+       01 WS-MATCH-FLAG           PIC X VALUE "N".
+          88 WS-MATCHES           VALUE "Y".
+
+       01 WS-FILTER-LEN           PIC 99.
+       01 WS-CROSSLIST-CHK-IDX    PIC 9.
+       01 WS-CROSSLIST-CHK-DEPT   PIC X(4).
+
        01 WS-KEY-PRESSED          PIC X.
 
+       01 WS-FUNCTION-CODE        PIC X.
+       01 WS-PARAM-1              PIC X(50).
+       01 WS-PARAM-2              PIC X(50).
+       01 WS-RESULT               PIC X(200).
+       01 WS-RETURN-CODE          PIC 9.
+       01 WS-SEMESTER-NAME        PIC X(20) VALUE SPACES.
+
        SCREEN SECTION.
        01 LIST-OPTION-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "シラバス一覧表示".
-           05 LINE 3 COLUMN 1 VALUE "表示オプションを選択してください:".
+           05 LINE 3 COLUMN 1 VALUE "表示オプションを選択:".
            05 LINE 5 COLUMN 1 VALUE "1. 全シラバス".
            05 LINE 6 COLUMN 1 VALUE "2. 学部学科別".
            05 LINE 7 COLUMN 1 VALUE "3. 教員別".
@@ -63,19 +77,19 @@
        01 DEPARTMENT-FILTER-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "学部学科別シラバス一覧".
-           05 LINE 3 COLUMN 1 VALUE "学部学科コードを入力してください: ".
+           05 LINE 3 COLUMN 1 VALUE "学部学科コードを入力: ".
            05 LINE 3 COLUMN 35 PIC X(4) USING WS-DEPARTMENT-FILTER.
 
        01 TEACHER-FILTER-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "教員別シラバス一覧".
-           05 LINE 3 COLUMN 1 VALUE "教員IDを入力してください: ".
+           05 LINE 3 COLUMN 1 VALUE "教員IDを入力: ".
            05 LINE 3 COLUMN 30 PIC X(5) USING WS-TEACHER-FILTER.
 
        01 SEMESTER-FILTER-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "開講学期別シラバス一覧".
-           05 LINE 3 COLUMN 1 VALUE "開講学期を入力してください (例: 01=春前期): ".
+           05 LINE 3 COLUMN 1 VALUE "開講学期を入力(例:01=春".
            05 LINE 3 COLUMN 45 PIC X(2) USING WS-SEMESTER-FILTER.
 
        01 SYLLABUS-LIST-HEADER.
@@ -85,20 +99,26 @@
            05 LINE 2 COLUMN 10 PIC ZZ9 FROM WS-CURRENT-PAGE.
            05 LINE 2 COLUMN 15 VALUE "/".
            05 LINE 2 COLUMN 17 PIC ZZ9 FROM WS-TOTAL-PAGES.
-           05 LINE 3 COLUMN 1 VALUE "======================================================".
-           05 LINE 4 COLUMN 1 VALUE "科目コード 科目名                     学部  教員ID 学期".
-           05 LINE 5 COLUMN 1 VALUE "======================================================".
+           05 LINE 2 COLUMN 22 VALUE "学期: ".
+           05 LINE 2 COLUMN 28 PIC X(20) FROM WS-SEMESTER-NAME.
+           05 LINE 3 COLUMN 1 VALUE "================================".
+           05 LINE 4 COLUMN 1 VALUE "科目コード 年度 科目名".
+           05 LINE 5 COLUMN 1 VALUE "================================".
 
        01 SYLLABUS-LIST-ITEM.
            05 LINE WS-LINE-COUNT COLUMN 1 PIC X(6) FROM SYL-COURSE-ID.
-           05 LINE WS-LINE-COUNT COLUMN 10 PIC X(25) FROM SYL-COURSE-NAME.
-           05 LINE WS-LINE-COUNT COLUMN 36 PIC X(4) FROM SYL-DEPARTMENT-ID.
-           05 LINE WS-LINE-COUNT COLUMN 42 PIC X(5) FROM SYL-TEACHER-ID.
-           05 LINE WS-LINE-COUNT COLUMN 48 PIC X(2) FROM SYL-SEMESTER.
+           05 LINE WS-LINE-COUNT COLUMN 9 PIC X(4)
+               FROM SYL-ACADEMIC-YEAR.
+           05 LINE WS-LINE-COUNT COLUMN 15 PIC X(25)
+               FROM SYL-COURSE-NAME.
+           05 LINE WS-LINE-COUNT COLUMN 41 PIC X(4)
+               FROM SYL-DEPARTMENT-ID.
+           05 LINE WS-LINE-COUNT COLUMN 47 PIC X(5) FROM SYL-TEACHER-ID.
+           05 LINE WS-LINE-COUNT COLUMN 53 PIC X(2) FROM SYL-SEMESTER.
 
        01 SYLLABUS-LIST-FOOTER.
-           05 LINE 17 COLUMN 1 VALUE "======================================================".
-           05 LINE 19 COLUMN 1 VALUE "N=次ページ, P=前ページ, X=終了: ".
+           05 LINE 17 COLUMN 1 VALUE "===============================".
+           05 LINE 19 COLUMN 1 VALUE "N=次,P=前,X=終了: ".
            05 LINE 19 COLUMN 35 PIC X USING WS-PAGE-OPTION.
 
        PROCEDURE DIVISION.
@@ -110,7 +130,7 @@
                PERFORM CALCULATE-PAGES
                PERFORM DISPLAY-LIST-PROCESS
            ELSE
-               DISPLAY "シラバスファイルが見つかりません。"
+               DISPLAY "シラバスファイルがありません。"
            END-IF.
 
            PERFORM CLOSE-FILE.
@@ -119,7 +139,7 @@
        OPEN-FILE.
            OPEN INPUT SYLLABUS-FILE.
            IF WS-FILE-NOT-FOUND
-               DISPLAY "エラー: シラバスファイルが見つかりません。"
+               DISPLAY "エラー:シラバスファイルがありま"
                MOVE "N" TO WS-CONTINUE-FLAG
            END-IF.
 
@@ -140,7 +160,7 @@
                WHEN 4
                    PERFORM GET-SEMESTER-FILTER
                WHEN OTHER
-                   DISPLAY "無効な選択です。全シラバスを表示します。"
+                   DISPLAY "無効な選択です。全件表示しま"
                    MOVE 1 TO WS-LIST-OPTION
            END-EVALUATE.
 
@@ -156,6 +176,19 @@
            DISPLAY SEMESTER-FILTER-SCREEN.
            ACCEPT SEMESTER-FILTER-SCREEN.
 
+           MOVE "M" TO WS-FUNCTION-CODE.
+           MOVE WS-SEMESTER-FILTER TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+           ELSE
+               MOVE WS-RESULT(1:20) TO WS-SEMESTER-NAME
+           END-IF.
+
        COUNT-RECORDS.
            MOVE 0 TO WS-TOTAL-RECORDS.
            MOVE LOW-VALUES TO SYL-COURSE-ID.
@@ -175,7 +208,8 @@
                    AT END
                        MOVE "10" TO WS-FILE-STATUS
                    NOT AT END
-                       IF RECORD-MATCHES-FILTER
+                       PERFORM RECORD-MATCHES-FILTER
+                       IF WS-MATCHES
                            ADD 1 TO WS-TOTAL-RECORDS
                        END-IF
                END-READ
@@ -186,33 +220,51 @@
        RECORD-MATCHES-FILTER.
            EVALUATE WS-LIST-OPTION
                WHEN 1
-                   MOVE "Y" TO WS-CONTINUE-FLAG
+                   MOVE "Y" TO WS-MATCH-FLAG
                WHEN 2
-                   IF SYL-DEPARTMENT-ID = WS-DEPARTMENT-FILTER
-                       MOVE "Y" TO WS-CONTINUE-FLAG
+                   COMPUTE WS-FILTER-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-DEPARTMENT-FILTER))
+                   IF WS-FILTER-LEN > 0
+                       AND SYL-DEPARTMENT-ID(1:WS-FILTER-LEN) =
+                           WS-DEPARTMENT-FILTER(1:WS-FILTER-LEN)
+                       MOVE "Y" TO WS-MATCH-FLAG
                    ELSE
-                       MOVE "N" TO WS-CONTINUE-FLAG
+                       MOVE "N" TO WS-MATCH-FLAG
+                   END-IF
+                   IF NOT WS-MATCHES AND WS-FILTER-LEN > 0
+                       PERFORM VARYING WS-CROSSLIST-CHK-IDX FROM 1 BY 1
+                               UNTIL WS-CROSSLIST-CHK-IDX > 5
+                           MOVE SYL-CROSSLIST-DEPT-ID
+                               (WS-CROSSLIST-CHK-IDX)
+                               TO WS-CROSSLIST-CHK-DEPT
+                           IF WS-CROSSLIST-CHK-DEPT(1:WS-FILTER-LEN) =
+                                   WS-DEPARTMENT-FILTER(1:WS-FILTER-LEN)
+                               MOVE "Y" TO WS-MATCH-FLAG
+                           END-IF
+                       END-PERFORM
                    END-IF
                WHEN 3
-                   IF SYL-TEACHER-ID = WS-TEACHER-FILTER
-                       MOVE "Y" TO WS-CONTINUE-FLAG
+                   COMPUTE WS-FILTER-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-TEACHER-FILTER))
+                   IF WS-FILTER-LEN > 0
+                       AND SYL-TEACHER-ID(1:WS-FILTER-LEN) =
+                           WS-TEACHER-FILTER(1:WS-FILTER-LEN)
+                       MOVE "Y" TO WS-MATCH-FLAG
                    ELSE
-                       MOVE "N" TO WS-CONTINUE-FLAG
+                       MOVE "N" TO WS-MATCH-FLAG
                    END-IF
                WHEN 4
-                   IF SYL-SEMESTER = WS-SEMESTER-FILTER
-                       MOVE "Y" TO WS-CONTINUE-FLAG
+                   COMPUTE WS-FILTER-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-SEMESTER-FILTER))
+                   IF WS-FILTER-LEN > 0
+                       AND SYL-SEMESTER(1:WS-FILTER-LEN) =
+                           WS-SEMESTER-FILTER(1:WS-FILTER-LEN)
+                       MOVE "Y" TO WS-MATCH-FLAG
                    ELSE
-                       MOVE "N" TO WS-CONTINUE-FLAG
+                       MOVE "N" TO WS-MATCH-FLAG
                    END-IF
            END-EVALUATE.
 
-           IF WS-CONTINUE
-               MOVE 1 TO RETURN-CODE
-           ELSE
-               MOVE 0 TO RETURN-CODE
-           END-IF.
-
        CALCULATE-PAGES.
            DIVIDE WS-TOTAL-RECORDS BY WS-RECORDS-PER-PAGE
                GIVING WS-TOTAL-PAGES REMAINDER WS-LINE-COUNT.
@@ -234,16 +286,16 @@
            END-PERFORM.
 
        PAGE-NAVIGATION.
-           EVALUATE WS-PAGE-OPTION
-               WHEN "N" "n"
+           EVALUATE TRUE
+               WHEN WS-NEXT-PAGE
                    IF WS-CURRENT-PAGE < WS-TOTAL-PAGES
                        ADD 1 TO WS-CURRENT-PAGE
                    END-IF
-               WHEN "P" "p"
+               WHEN WS-PREV-PAGE
                    IF WS-CURRENT-PAGE > 1
                        SUBTRACT 1 FROM WS-CURRENT-PAGE
                    END-IF
-               WHEN "X" "x"
+               WHEN WS-EXIT-LIST
                    MOVE "X" TO WS-PAGE-OPTION
                    EXIT PARAGRAPH
            END-EVALUATE.
@@ -285,9 +337,11 @@
            MOVE "00" TO WS-FILE-STATUS.
 
        PROCESS-RECORD-FOR-DISPLAY.
-           IF RECORD-MATCHES-FILTER
-               IF WS-LINE-COUNT < ((WS-CURRENT-PAGE * WS-RECORDS-PER-PAGE) -
-                                   WS-RECORDS-PER-PAGE)
+           PERFORM RECORD-MATCHES-FILTER.
+           IF WS-MATCHES
+               IF WS-LINE-COUNT <
+                   ((WS-CURRENT-PAGE * WS-RECORDS-PER-PAGE) -
+                    WS-RECORDS-PER-PAGE)
                    ADD 1 TO WS-LINE-COUNT
                ELSE
                    ADD 1 TO WS-LINE-COUNT
