@@ -0,0 +1,171 @@
+      *****************************************************************
+      * シラバス管理システム - 学部学科マスタ保守プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLDPT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "dept.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPARTMENT-FILE.
+           COPY "copybooks/DEPTFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUP           VALUE "22".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-MENU-OPTION           PIC 9 VALUE 0.
+       01 WS-SEARCH-DEPT-ID        PIC X(4).
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+          88 WS-EOF                VALUE "Y".
+
+       SCREEN SECTION.
+       01 DEPT-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学部学科マスタ保守".
+           05 LINE 3 COLUMN 1 VALUE "1. 登録".
+           05 LINE 4 COLUMN 1 VALUE "2. 更新".
+           05 LINE 5 COLUMN 1 VALUE "3. 削除".
+           05 LINE 6 COLUMN 1 VALUE "4. 一覧表示".
+           05 LINE 7 COLUMN 1 VALUE "9. 終了".
+           05 LINE 9 COLUMN 1 VALUE "選択 (1-4,9): ".
+           05 LINE 9 COLUMN 16 PIC 9 USING WS-MENU-OPTION.
+
+       01 DEPT-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学部学科登録画面".
+           05 LINE 3 COLUMN 1 VALUE "学部学科コード(例:CS01): ".
+           05 LINE 3 COLUMN 28 PIC X(4) USING DEPT-ID.
+           05 LINE 4 COLUMN 1 VALUE "学部学科名: ".
+           05 LINE 4 COLUMN 28 PIC X(30) USING DEPT-NAME.
+           05 LINE 5 COLUMN 1 VALUE "学部長名: ".
+           05 LINE 5 COLUMN 28 PIC X(20) USING DEPT-DEAN.
+
+       01 DEPT-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学部学科コード指定".
+           05 LINE 3 COLUMN 1 VALUE "学部学科コード: ".
+           05 LINE 3 COLUMN 20 PIC X(4) USING WS-SEARCH-DEPT-ID.
+
+       01 DEPT-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学部学科更新画面".
+           05 LINE 2 COLUMN 1 VALUE "コード: ".
+           05 LINE 2 COLUMN 12 PIC X(4) FROM DEPT-ID.
+           05 LINE 4 COLUMN 1 VALUE "学部学科名: ".
+           05 LINE 4 COLUMN 28 PIC X(30) USING DEPT-NAME.
+           05 LINE 5 COLUMN 1 VALUE "学部長名: ".
+           05 LINE 5 COLUMN 28 PIC X(20) USING DEPT-DEAN.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           PERFORM UNTIL WS-MENU-OPTION = 9
+               DISPLAY DEPT-MENU-SCREEN
+               ACCEPT DEPT-MENU-SCREEN
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1
+                       PERFORM REGISTER-DEPARTMENT
+                   WHEN 2
+                       PERFORM UPDATE-DEPARTMENT-RECORD
+                   WHEN 3
+                       PERFORM DELETE-DEPARTMENT-RECORD
+                   WHEN 4
+                       PERFORM LIST-DEPARTMENTS
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "無効な選択です。"
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN I-O DEPARTMENT-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT DEPARTMENT-FILE
+               CLOSE DEPARTMENT-FILE
+               OPEN I-O DEPARTMENT-FILE
+           END-IF.
+
+       CLOSE-FILE.
+           CLOSE DEPARTMENT-FILE.
+
+       REGISTER-DEPARTMENT.
+           INITIALIZE DEPARTMENT-RECORD.
+           DISPLAY DEPT-INPUT-SCREEN.
+           ACCEPT DEPT-INPUT-SCREEN.
+
+           WRITE DEPARTMENT-RECORD
+               INVALID KEY
+                   DISPLAY "エラー: コード " DEPT-ID
+                           " はすでに存在します。"
+           END-WRITE.
+
+       UPDATE-DEPARTMENT-RECORD.
+           PERFORM FIND-DEPARTMENT.
+           IF WS-FILE-SUCCESS
+               DISPLAY DEPT-UPDATE-SCREEN
+               ACCEPT DEPT-UPDATE-SCREEN
+               REWRITE DEPARTMENT-RECORD
+                   INVALID KEY
+                       DISPLAY "エラー:更新に失敗。"
+               END-REWRITE
+           END-IF.
+
+       DELETE-DEPARTMENT-RECORD.
+           PERFORM FIND-DEPARTMENT.
+           IF WS-FILE-SUCCESS
+               DELETE DEPARTMENT-FILE
+                   INVALID KEY
+                       DISPLAY "エラー:削除に失敗。"
+               END-DELETE
+           END-IF.
+
+       FIND-DEPARTMENT.
+           DISPLAY DEPT-SEARCH-SCREEN.
+           ACCEPT DEPT-SEARCH-SCREEN.
+
+           MOVE WS-SEARCH-DEPT-ID TO DEPT-ID.
+           READ DEPARTMENT-FILE
+               KEY IS DEPT-ID
+               INVALID KEY
+                   DISPLAY "エラー:該当コードなし。"
+                   MOVE "23" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-FILE-STATUS
+           END-READ.
+
+       LIST-DEPARTMENTS.
+           DISPLAY " ".
+           DISPLAY "==== 学部学科マスタ一覧 ====".
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE LOW-VALUES TO DEPT-ID.
+           START DEPARTMENT-FILE KEY >= DEPT-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-EOF
+               READ DEPARTMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       DISPLAY DEPT-ID " " DEPT-NAME " " DEPT-DEAN
+               END-READ
+           END-PERFORM.
+           DISPLAY "=============================".
