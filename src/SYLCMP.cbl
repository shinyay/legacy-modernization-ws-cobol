@@ -0,0 +1,197 @@
+      *****************************************************************
+      * シラバス管理システム - 科目比較(並列表示)プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLCMP.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-CONTINUE-FLAG         PIC X VALUE "Y".
+          88 WS-CONTINUE           VALUE "Y" "y".
+          88 WS-EXIT               VALUE "N" "n".
+
+       01 WS-COURSE-ID-1           PIC X(6).
+       01 WS-YEAR-1                PIC X(4).
+       01 WS-COURSE-ID-2           PIC X(6).
+       01 WS-YEAR-2                PIC X(4).
+
+       01 WS-FOUND-1-FLAG          PIC X VALUE "N".
+          88 WS-FOUND-1            VALUE "Y".
+       01 WS-FOUND-2-FLAG          PIC X VALUE "N".
+          88 WS-FOUND-2            VALUE "Y".
+
+       01 WS-COMPARE-1.
+          05 WS-C1-COURSE-ID       PIC X(6).
+          05 WS-C1-COURSE-NAME     PIC X(30).
+          05 WS-C1-DESCRIPTION     PIC X(200).
+          05 WS-C1-OBJECTIVES      PIC X(100).
+          05 WS-C1-WEEK-PLAN       PIC X(30) OCCURS 15 TIMES.
+
+       01 WS-COMPARE-2.
+          05 WS-C2-COURSE-ID       PIC X(6).
+          05 WS-C2-COURSE-NAME     PIC X(30).
+          05 WS-C2-DESCRIPTION     PIC X(200).
+          05 WS-C2-OBJECTIVES      PIC X(100).
+          05 WS-C2-WEEK-PLAN       PIC X(30) OCCURS 15 TIMES.
+
+       01 WS-CHUNK-IDX             PIC 99.
+       01 WS-CHUNK-START           PIC 999.
+       01 WS-LINE-OUT              PIC X(120).
+
+       SCREEN SECTION.
+       01 COMPARE-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス比較画面".
+           05 LINE 3 COLUMN 1 VALUE "科目コード1: ".
+           05 LINE 3 COLUMN 15 PIC X(6) USING WS-COURSE-ID-1.
+           05 LINE 3 COLUMN 24 VALUE "年度1: ".
+           05 LINE 3 COLUMN 32 PIC X(4) USING WS-YEAR-1.
+           05 LINE 4 COLUMN 1 VALUE "科目コード2: ".
+           05 LINE 4 COLUMN 15 PIC X(6) USING WS-COURSE-ID-2.
+           05 LINE 4 COLUMN 24 VALUE "年度2: ".
+           05 LINE 4 COLUMN 32 PIC X(4) USING WS-YEAR-2.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EXIT
+                   PERFORM INPUT-COMPARE-COURSES
+                   PERFORM LOAD-COMPARE-RECORDS
+                   IF WS-FOUND-1 AND WS-FOUND-2
+                       PERFORM PRINT-COMPARISON-REPORT
+                   END-IF
+                   PERFORM CHECK-CONTINUE
+               END-PERFORM
+               CLOSE SYLLABUS-FILE
+           ELSE
+               DISPLAY "エラー:シラバスファイルなし"
+           END-IF.
+
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN INPUT SYLLABUS-FILE.
+
+       INPUT-COMPARE-COURSES.
+           DISPLAY COMPARE-INPUT-SCREEN.
+           ACCEPT COMPARE-INPUT-SCREEN.
+
+       LOAD-COMPARE-RECORDS.
+           MOVE "N" TO WS-FOUND-1-FLAG.
+           MOVE "N" TO WS-FOUND-2-FLAG.
+
+           MOVE WS-COURSE-ID-1 TO SYL-COURSE-ID.
+           MOVE WS-YEAR-1 TO SYL-ACADEMIC-YEAR.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   DISPLAY "エラー:科目1が見つかりません"
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-1-FLAG
+                   MOVE SYL-COURSE-ID TO WS-C1-COURSE-ID
+                   MOVE SYL-COURSE-NAME TO WS-C1-COURSE-NAME
+                   MOVE SYL-DESCRIPTION TO WS-C1-DESCRIPTION
+                   MOVE SYL-OBJECTIVES TO WS-C1-OBJECTIVES
+           END-READ.
+
+           IF WS-FOUND-1
+               PERFORM VARYING WS-CHUNK-IDX FROM 1 BY 1
+                       UNTIL WS-CHUNK-IDX > 15
+                   MOVE SYL-WEEK-PLAN(WS-CHUNK-IDX)
+                       TO WS-C1-WEEK-PLAN(WS-CHUNK-IDX)
+               END-PERFORM
+           END-IF.
+
+           MOVE WS-COURSE-ID-2 TO SYL-COURSE-ID.
+           MOVE WS-YEAR-2 TO SYL-ACADEMIC-YEAR.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   DISPLAY "エラー:科目2が見つかりません"
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-2-FLAG
+                   MOVE SYL-COURSE-ID TO WS-C2-COURSE-ID
+                   MOVE SYL-COURSE-NAME TO WS-C2-COURSE-NAME
+                   MOVE SYL-DESCRIPTION TO WS-C2-DESCRIPTION
+                   MOVE SYL-OBJECTIVES TO WS-C2-OBJECTIVES
+           END-READ.
+
+           IF WS-FOUND-2
+               PERFORM VARYING WS-CHUNK-IDX FROM 1 BY 1
+                       UNTIL WS-CHUNK-IDX > 15
+                   MOVE SYL-WEEK-PLAN(WS-CHUNK-IDX)
+                       TO WS-C2-WEEK-PLAN(WS-CHUNK-IDX)
+               END-PERFORM
+           END-IF.
+
+       PRINT-COMPARISON-REPORT.
+           DISPLAY " ".
+           DISPLAY "=== 科目比較: " WS-C1-COURSE-ID
+                   " / " WS-C2-COURSE-ID " ===".
+           STRING WS-C1-COURSE-NAME DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-C2-COURSE-NAME DELIMITED BY SIZE
+               INTO WS-LINE-OUT.
+           DISPLAY WS-LINE-OUT.
+
+           DISPLAY "--- 授業概要 ---".
+           PERFORM VARYING WS-CHUNK-IDX FROM 1 BY 1
+                   UNTIL WS-CHUNK-IDX > 4
+               COMPUTE WS-CHUNK-START = (WS-CHUNK-IDX - 1) * 50 + 1
+               STRING WS-C1-DESCRIPTION(WS-CHUNK-START:50)
+                          DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      WS-C2-DESCRIPTION(WS-CHUNK-START:50)
+                          DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+               DISPLAY WS-LINE-OUT
+           END-PERFORM.
+
+           DISPLAY "--- 学習目標 ---".
+           PERFORM VARYING WS-CHUNK-IDX FROM 1 BY 1
+                   UNTIL WS-CHUNK-IDX > 2
+               COMPUTE WS-CHUNK-START = (WS-CHUNK-IDX - 1) * 50 + 1
+               STRING WS-C1-OBJECTIVES(WS-CHUNK-START:50)
+                          DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      WS-C2-OBJECTIVES(WS-CHUNK-START:50)
+                          DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+               DISPLAY WS-LINE-OUT
+           END-PERFORM.
+
+           DISPLAY "--- 授業計画 ---".
+           PERFORM VARYING WS-CHUNK-IDX FROM 1 BY 1
+                   UNTIL WS-CHUNK-IDX > 15
+               STRING "第" WS-CHUNK-IDX "週: " DELIMITED BY SIZE
+                      WS-C1-WEEK-PLAN(WS-CHUNK-IDX) DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      WS-C2-WEEK-PLAN(WS-CHUNK-IDX) DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+               DISPLAY WS-LINE-OUT
+           END-PERFORM.
+
+       CHECK-CONTINUE.
+           DISPLAY " ".
+           DISPLAY "続けますか(Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE-FLAG.
