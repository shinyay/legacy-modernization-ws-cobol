@@ -0,0 +1,8 @@
+      *****************************************************************
+      * 学期マスタファイル - レコードレイアウト
+      *****************************************************************
+       01  SEMESTER-RECORD.
+           05 SEM-CODE              PIC X(2).
+           05 SEM-NAME              PIC X(20).
+           05 SEM-START-DATE        PIC X(8).
+           05 SEM-END-DATE          PIC X(8).
