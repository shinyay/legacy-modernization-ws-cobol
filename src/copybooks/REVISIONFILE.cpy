@@ -0,0 +1,15 @@
+      *****************************************************************
+      * 改訂依頼ファイル - レコードレイアウト
+      *****************************************************************
+       01  REVISION-RECORD.
+           05 REV-KEY.
+              10 REV-COURSE-ID      PIC X(6).
+              10 REV-ACADEMIC-YEAR  PIC X(4).
+              10 REV-SUBMITTED-TS   PIC X(21).
+           05 REV-OPERATOR-ID       PIC X(10).
+           05 REV-STATUS            PIC X.
+              88 REV-STATUS-PENDING    VALUE "P".
+              88 REV-STATUS-APPROVED   VALUE "A".
+              88 REV-STATUS-REJECTED   VALUE "R".
+           05 REV-BASE-TIMESTAMP    PIC X(21).
+           05 REV-PROPOSED-IMAGE    PIC X(2054).
