@@ -0,0 +1,14 @@
+      *****************************************************************
+      * シラバス一括登録入力ファイル - レコードレイアウト
+      *****************************************************************
+       01  IMPORT-RECORD.
+           05 IMP-COURSE-ID         PIC X(6).
+           05 IMP-ACADEMIC-YEAR     PIC X(4).
+           05 IMP-COURSE-NAME       PIC X(30).
+           05 IMP-DEPARTMENT-ID     PIC X(4).
+           05 IMP-TEACHER-ID        PIC X(5).
+           05 IMP-SEMESTER          PIC X(2).
+           05 IMP-CREDITS           PIC 9.
+           05 IMP-CAPACITY          PIC 9(3).
+           05 IMP-DESCRIPTION       PIC X(200).
+           05 IMP-OBJECTIVES        PIC X(100).
