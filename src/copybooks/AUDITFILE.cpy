@@ -0,0 +1,9 @@
+      *****************************************************************
+      * シラバス変更履歴ファイル - レコードレイアウト
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP       PIC X(21).
+           05 AUDIT-OPERATOR-ID     PIC X(10).
+           05 AUDIT-COURSE-ID       PIC X(6).
+           05 AUDIT-BEFORE-IMAGE    PIC X(2054).
+           05 AUDIT-AFTER-IMAGE     PIC X(2054).
