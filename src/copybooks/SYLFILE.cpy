@@ -0,0 +1,40 @@
+      *****************************************************************
+      * シラバスファイル - レコードレイアウト
+      *****************************************************************
+       01  SYLLABUS-RECORD.
+           05 SYL-RECORD-KEY.
+              10 SYL-COURSE-ID      PIC X(6).
+              10 SYL-ACADEMIC-YEAR  PIC X(4).
+           05 SYL-COURSE-NAME       PIC X(30).
+           05 SYL-COURSE-NAME-EN    PIC X(30).
+           05 SYL-DEPARTMENT-ID     PIC X(4).
+           05 SYL-TEACHER-ID        PIC X(5).
+           05 SYL-SEMESTER          PIC X(2).
+           05 SYL-CREDITS           PIC 9.
+           05 SYL-DESCRIPTION       PIC X(200).
+           05 SYL-DESCRIPTION-EN    PIC X(200).
+           05 SYL-OBJECTIVES        PIC X(100).
+           05 SYL-OBJECTIVES-EN     PIC X(100).
+           05 SYL-WEEK-PLAN         PIC X(30) OCCURS 15 TIMES.
+           05 SYL-WEEK-PLAN-EN      PIC X(30) OCCURS 15 TIMES.
+           05 SYL-PREREQ-COUNT      PIC 9.
+           05 SYL-PREREQ-ID         PIC X(6) OCCURS 5 TIMES.
+           05 SYL-STATUS            PIC X.
+              88 SYL-STATUS-DRAFT       VALUE "D".
+              88 SYL-STATUS-PENDING     VALUE "P".
+              88 SYL-STATUS-APPROVED    VALUE "A".
+              88 SYL-STATUS-REJECTED    VALUE "R".
+           05 SYL-CAPACITY          PIC 9(3).
+           05 SYL-CLASS-DAY         PIC 9.
+              88 SYL-DAY-NOT-SET        VALUE 0.
+           05 SYL-CLASS-PERIOD      PIC 99.
+           05 SYL-CLASS-ROOM        PIC X(10).
+           05 SYL-TEXTBOOK-COUNT    PIC 9.
+           05 SYL-TEXTBOOK-TITLE    PIC X(40) OCCURS 5 TIMES.
+           05 SYL-TEXTBOOK-ISBN     PIC X(13) OCCURS 5 TIMES.
+           05 SYL-ASSESS-COUNT      PIC 9.
+           05 SYL-ASSESS-NAME       PIC X(20) OCCURS 5 TIMES.
+           05 SYL-ASSESS-PERCENT    PIC 999 OCCURS 5 TIMES.
+           05 SYL-CROSSLIST-COUNT   PIC 9.
+           05 SYL-CROSSLIST-DEPT-ID PIC X(4) OCCURS 5 TIMES.
+           05 SYL-LAST-UPDATED      PIC X(21).
