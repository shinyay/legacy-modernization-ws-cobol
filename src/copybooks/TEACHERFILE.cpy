@@ -0,0 +1,8 @@
+      *****************************************************************
+      * 教員マスタファイル - レコードレイアウト
+      *****************************************************************
+       01  TEACHER-RECORD.
+           05 TCH-ID                PIC X(5).
+           05 TCH-NAME              PIC X(20).
+           05 TCH-DEPARTMENT-ID     PIC X(4).
+           05 TCH-EMAIL             PIC X(30).
