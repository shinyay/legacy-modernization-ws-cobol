@@ -0,0 +1,8 @@
+      *****************************************************************
+      * 操作者マスタ抽出ファイル - レコードレイアウト
+      *****************************************************************
+       01  OPERATOR-RECORD.
+           05 OPR-OPERATOR-ID       PIC X(10).
+           05 OPR-ROLE              PIC X.
+              88 OPR-ROLE-REGISTRAR     VALUE "R".
+              88 OPR-ROLE-STAFF         VALUE "S".
