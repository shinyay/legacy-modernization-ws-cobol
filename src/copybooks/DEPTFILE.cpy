@@ -0,0 +1,7 @@
+      *****************************************************************
+      * 学部学科マスタファイル - レコードレイアウト
+      *****************************************************************
+       01  DEPARTMENT-RECORD.
+           05 DEPT-ID               PIC X(4).
+           05 DEPT-NAME             PIC X(30).
+           05 DEPT-DEAN             PIC X(20).
