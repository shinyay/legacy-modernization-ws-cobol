@@ -0,0 +1,7 @@
+      *****************************************************************
+      * 履修登録抽出ファイル - レコードレイアウト
+      *****************************************************************
+       01  REG-EXTRACT-RECORD.
+           05 REG-COURSE-ID         PIC X(6).
+           05 REG-ACADEMIC-YEAR     PIC X(4).
+           05 REG-ENROLLMENT-COUNT  PIC 9(3).
