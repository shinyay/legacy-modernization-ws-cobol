@@ -0,0 +1,8 @@
+      *****************************************************************
+      * シラバス削除アーカイブファイル - レコードレイアウト
+      *****************************************************************
+       01  ARCHIVE-RECORD.
+           05 ARCH-TIMESTAMP        PIC X(21).
+           05 ARCH-COURSE-ID        PIC X(6).
+           05 ARCH-ACADEMIC-YEAR    PIC X(4).
+           05 ARCH-RECORD-IMAGE     PIC X(2054).
