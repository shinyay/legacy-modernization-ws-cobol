@@ -0,0 +1,414 @@
+      *****************************************************************
+      * シラバス管理システム - 共通チェックサブプログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLCOM.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO "dept.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-ID
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TCH-ID
+               FILE STATUS IS WS-TCH-FILE-STATUS.
+
+           SELECT SEMESTER-FILE
+               ASSIGN TO "semester.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEM-CODE
+               FILE STATUS IS WS-SEM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD DEPARTMENT-FILE.
+           COPY "copybooks/DEPTFILE.cpy".
+
+       FD TEACHER-FILE.
+           COPY "copybooks/TEACHERFILE.cpy".
+
+       FD SEMESTER-FILE.
+           COPY "copybooks/SEMESTERFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-DEPT-FILE-STATUS      PIC XX VALUE "00".
+          88 WS-DEPT-FILE-SUCCESS  VALUE "00".
+          88 WS-DEPT-FILE-NOTFOUND VALUE "23".
+
+       01 WS-TCH-FILE-STATUS       PIC XX VALUE "00".
+          88 WS-TCH-FILE-SUCCESS   VALUE "00".
+          88 WS-TCH-FILE-NOTFOUND  VALUE "23".
+
+       01 WS-SEM-FILE-STATUS       PIC XX VALUE "00".
+          88 WS-SEM-FILE-SUCCESS   VALUE "00".
+          88 WS-SEM-FILE-NOTFOUND  VALUE "23".
+
+       01 WS-SEARCH-COURSE-ID      PIC X(6).
+       01 WS-SEARCH-ACADEMIC-YEAR  PIC X(4).
+       01 WS-SEARCH-DEPT-ID        PIC X(4).
+       01 WS-SEARCH-TCH-ID         PIC X(5).
+       01 WS-SEARCH-SEM-CODE       PIC X(2).
+
+       01 WS-OWN-COURSE-ID         PIC X(6).
+       01 WS-CANDIDATE-ID          PIC X(6).
+       01 WS-CURRENT-ID            PIC X(6).
+       01 WS-PREREQ-IDX            PIC 99.
+
+       01 WS-QUEUE-COUNT           PIC 99 VALUE 0.
+       01 WS-QUEUE-HEAD            PIC 99 VALUE 0.
+       01 WS-QUEUE-TABLE OCCURS 50 TIMES PIC X(6).
+
+       01 WS-VISITED-COUNT         PIC 99 VALUE 0.
+       01 WS-VISITED-TABLE OCCURS 50 TIMES PIC X(6).
+
+       01 WS-CYCLE-FOUND-FLAG      PIC X VALUE "N".
+          88 WS-CYCLE-FOUND        VALUE "Y".
+
+       01 WS-ALREADY-VISITED-FLAG  PIC X VALUE "N".
+          88 WS-ALREADY-VISITED    VALUE "Y".
+
+       01 WS-SCHED-OWN-ID          PIC X(6).
+       01 WS-SCHED-DAY             PIC 9.
+       01 WS-SCHED-PERIOD          PIC 99.
+       01 WS-SCHED-ROOM            PIC X(10).
+       01 WS-SCHED-TEACHER         PIC X(5).
+       01 WS-SCHED-YEAR            PIC X(4).
+
+       01 WS-SCHED-CONFLICT-FLAG   PIC X VALUE "N".
+          88 WS-SCHED-CONFLICT     VALUE "Y".
+
+       01 WS-SCHED-EOF-FLAG        PIC X VALUE "N".
+          88 WS-SCHED-EOF          VALUE "Y".
+
+       01 WS-PREREQ-FOUND-FLAG     PIC X VALUE "N".
+          88 WS-PREREQ-FOUND       VALUE "Y".
+
+       01 WS-PREFIX-LEN            PIC 99.
+
+       LINKAGE SECTION.
+       01 LS-FUNCTION-CODE         PIC X.
+       01 LS-PARAM-1               PIC X(50).
+       01 LS-PARAM-2               PIC X(50).
+       01 LS-RESULT                PIC X(200).
+       01 LS-RETURN-CODE           PIC 9.
+
+       PROCEDURE DIVISION USING LS-FUNCTION-CODE, LS-PARAM-1,
+                                 LS-PARAM-2, LS-RESULT, LS-RETURN-CODE.
+       MAIN-PROCESS.
+           MOVE 0 TO LS-RETURN-CODE.
+           MOVE SPACES TO LS-RESULT.
+
+           EVALUATE LS-FUNCTION-CODE
+               WHEN "C"
+                   PERFORM CHECK-COURSE-ID
+               WHEN "D"
+                   PERFORM CHECK-DEPARTMENT-ID
+               WHEN "T"
+                   PERFORM CHECK-TEACHER-ID
+               WHEN "P"
+                   PERFORM CHECK-PREREQUISITE-CYCLE
+               WHEN "S"
+                   PERFORM CHECK-SCHEDULE-CONFLICT
+               WHEN "M"
+                   PERFORM CHECK-SEMESTER-CODE
+               WHEN OTHER
+                   MOVE "エラー:不明な機能" TO LS-RESULT
+                   MOVE 1 TO LS-RETURN-CODE
+           END-EVALUATE.
+
+           GOBACK.
+
+       CHECK-COURSE-ID.
+           MOVE LS-PARAM-1(1:6) TO WS-SEARCH-COURSE-ID.
+           MOVE LS-PARAM-1(7:4) TO WS-SEARCH-ACADEMIC-YEAR.
+           MOVE LS-PARAM-2(1:4) TO WS-SEARCH-DEPT-ID.
+
+           PERFORM CHECK-COURSE-PREFIX.
+           IF LS-RETURN-CODE = 0
+               PERFORM CHECK-COURSE-DUPLICATE
+           END-IF.
+
+       CHECK-COURSE-PREFIX.
+           IF WS-SEARCH-DEPT-ID NOT = SPACES
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-DEPT-ID))
+                   TO WS-PREFIX-LEN
+               IF WS-SEARCH-COURSE-ID(1:WS-PREFIX-LEN)
+                       NOT = WS-SEARCH-DEPT-ID(1:WS-PREFIX-LEN)
+                   MOVE "エラー:科目コードが学科と不一致"
+                       TO LS-RESULT
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       CHECK-COURSE-DUPLICATE.
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-FILE-NOT-FOUND
+               CLOSE SYLLABUS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
+           MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "エラー:同年度内で重複" TO LS-RESULT
+                   MOVE 1 TO LS-RETURN-CODE
+           END-READ.
+
+           CLOSE SYLLABUS-FILE.
+
+       CHECK-DEPARTMENT-ID.
+           MOVE LS-PARAM-1(1:4) TO WS-SEARCH-DEPT-ID.
+
+           OPEN INPUT DEPARTMENT-FILE.
+           IF WS-DEPT-FILE-NOTFOUND
+               CLOSE DEPARTMENT-FILE
+               MOVE "エラー:学部学科マスタ未登録"
+                   TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-SEARCH-DEPT-ID TO DEPT-ID.
+           READ DEPARTMENT-FILE
+               KEY IS DEPT-ID
+               INVALID KEY
+                   MOVE "エラー:学科コード不正"
+                       TO LS-RESULT
+                   MOVE 1 TO LS-RETURN-CODE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           CLOSE DEPARTMENT-FILE.
+
+       CHECK-TEACHER-ID.
+           MOVE LS-PARAM-1(1:5) TO WS-SEARCH-TCH-ID.
+
+           OPEN INPUT TEACHER-FILE.
+           IF WS-TCH-FILE-NOTFOUND
+               CLOSE TEACHER-FILE
+               MOVE "エラー:教員マスタ未登録"
+                   TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-SEARCH-TCH-ID TO TCH-ID.
+           READ TEACHER-FILE
+               KEY IS TCH-ID
+               INVALID KEY
+                   MOVE "エラー:教員コード不正"
+                       TO LS-RESULT
+                   MOVE 1 TO LS-RETURN-CODE
+               NOT INVALID KEY
+                   MOVE TCH-NAME TO LS-RESULT
+           END-READ.
+
+           CLOSE TEACHER-FILE.
+
+       CHECK-PREREQUISITE-CYCLE.
+           MOVE LS-PARAM-1(1:6) TO WS-OWN-COURSE-ID.
+           MOVE LS-PARAM-2(1:6) TO WS-CANDIDATE-ID.
+
+           IF WS-CANDIDATE-ID = WS-OWN-COURSE-ID
+               MOVE "エラー:自分自身は前提科目に不可"
+                   TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-CYCLE-FOUND-FLAG.
+           MOVE 0 TO WS-QUEUE-COUNT.
+           MOVE 0 TO WS-VISITED-COUNT.
+           ADD 1 TO WS-QUEUE-COUNT.
+           MOVE WS-CANDIDATE-ID TO WS-QUEUE-TABLE(WS-QUEUE-COUNT).
+           MOVE 1 TO WS-QUEUE-HEAD.
+
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-FILE-NOT-FOUND
+               CLOSE SYLLABUS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-QUEUE-HEAD > WS-QUEUE-COUNT
+                   OR WS-CYCLE-FOUND
+               MOVE WS-QUEUE-TABLE(WS-QUEUE-HEAD) TO WS-CURRENT-ID
+               ADD 1 TO WS-QUEUE-HEAD
+               PERFORM CHECK-ALREADY-VISITED
+               IF NOT WS-ALREADY-VISITED
+                   ADD 1 TO WS-VISITED-COUNT
+                   IF WS-VISITED-COUNT <= 50
+                       MOVE WS-CURRENT-ID
+                           TO WS-VISITED-TABLE(WS-VISITED-COUNT)
+                   END-IF
+                   PERFORM EXPAND-PREREQUISITES
+               END-IF
+           END-PERFORM.
+
+           CLOSE SYLLABUS-FILE.
+
+           IF WS-CYCLE-FOUND
+               MOVE "エラー:前提科目が循環参照になる"
+                   TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       CHECK-ALREADY-VISITED.
+           MOVE "N" TO WS-ALREADY-VISITED-FLAG.
+           IF WS-VISITED-COUNT > 0
+               PERFORM VARYING WS-PREREQ-IDX FROM 1 BY 1
+                       UNTIL WS-PREREQ-IDX > WS-VISITED-COUNT
+                   IF WS-VISITED-TABLE(WS-PREREQ-IDX) = WS-CURRENT-ID
+                       MOVE "Y" TO WS-ALREADY-VISITED-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       EXPAND-PREREQUISITES.
+           MOVE "N" TO WS-PREREQ-FOUND-FLAG.
+           MOVE WS-CURRENT-ID TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY IS >= SYL-COURSE-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF SYL-COURSE-ID = WS-CURRENT-ID
+                               MOVE "Y" TO WS-PREREQ-FOUND-FLAG
+                           END-IF
+                   END-READ
+           END-START.
+
+           IF WS-PREREQ-FOUND
+               PERFORM VARYING WS-PREREQ-IDX FROM 1 BY 1
+                       UNTIL WS-PREREQ-IDX > SYL-PREREQ-COUNT
+                   IF SYL-PREREQ-ID(WS-PREREQ-IDX)
+                           = WS-OWN-COURSE-ID
+                       MOVE "Y" TO WS-CYCLE-FOUND-FLAG
+                   ELSE
+                       IF WS-QUEUE-COUNT < 50
+                           ADD 1 TO WS-QUEUE-COUNT
+                           MOVE SYL-PREREQ-ID(WS-PREREQ-IDX)
+                               TO WS-QUEUE-TABLE(WS-QUEUE-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CHECK-SEMESTER-CODE.
+           MOVE LS-PARAM-1(1:2) TO WS-SEARCH-SEM-CODE.
+
+           OPEN INPUT SEMESTER-FILE.
+           IF WS-SEM-FILE-NOTFOUND
+               CLOSE SEMESTER-FILE
+               MOVE "エラー:学期マスタ未登録" TO LS-RESULT
+               MOVE 1 TO LS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-SEARCH-SEM-CODE TO SEM-CODE.
+           READ SEMESTER-FILE
+               KEY IS SEM-CODE
+               INVALID KEY
+                   MOVE "エラー:学期コード不正" TO LS-RESULT
+                   MOVE 1 TO LS-RETURN-CODE
+               NOT INVALID KEY
+                   MOVE SEM-NAME TO LS-RESULT
+           END-READ.
+
+           CLOSE SEMESTER-FILE.
+
+       CHECK-SCHEDULE-CONFLICT.
+           MOVE LS-PARAM-1(1:6) TO WS-SCHED-OWN-ID.
+           MOVE LS-PARAM-1(7:1) TO WS-SCHED-DAY.
+           MOVE LS-PARAM-1(8:2) TO WS-SCHED-PERIOD.
+           MOVE LS-PARAM-1(10:10) TO WS-SCHED-ROOM.
+           MOVE LS-PARAM-1(20:5) TO WS-SCHED-TEACHER.
+           MOVE LS-PARAM-1(25:4) TO WS-SCHED-YEAR.
+
+           IF WS-SCHED-DAY = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-SCHED-CONFLICT-FLAG.
+           MOVE "N" TO WS-SCHED-EOF-FLAG.
+
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-FILE-NOT-FOUND
+               CLOSE SYLLABUS-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-SCHED-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-SCHED-EOF OR WS-SCHED-CONFLICT
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SCHED-EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-ONE-SCHEDULE-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE SYLLABUS-FILE.
+
+           IF WS-SCHED-CONFLICT
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF.
+
+       CHECK-ONE-SCHEDULE-RECORD.
+           IF SYL-ACADEMIC-YEAR = WS-SCHED-YEAR
+                   AND SYL-COURSE-ID NOT = WS-SCHED-OWN-ID
+                   AND SYL-CLASS-DAY = WS-SCHED-DAY
+                   AND SYL-CLASS-PERIOD = WS-SCHED-PERIOD
+               IF SYL-CLASS-ROOM = WS-SCHED-ROOM
+                   STRING "警告:教室重複(" DELIMITED BY SIZE
+                          SYL-COURSE-ID DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                       INTO LS-RESULT
+                   END-STRING
+                   MOVE "Y" TO WS-SCHED-CONFLICT-FLAG
+               END-IF
+               IF SYL-TEACHER-ID = WS-SCHED-TEACHER
+                   STRING "警告:教員重複(" DELIMITED BY SIZE
+                          SYL-COURSE-ID DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                       INTO LS-RESULT
+                   END-STRING
+                   MOVE "Y" TO WS-SCHED-CONFLICT-FLAG
+               END-IF
+           END-IF.
