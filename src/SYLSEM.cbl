@@ -0,0 +1,176 @@
+      *****************************************************************
+      * シラバス管理システム - 学期マスタ保守プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLSEM.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEMESTER-FILE
+               ASSIGN TO "semester.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEM-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEMESTER-FILE.
+           COPY "copybooks/SEMESTERFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUP           VALUE "22".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-MENU-OPTION           PIC 9 VALUE 0.
+       01 WS-SEARCH-SEM-CODE       PIC X(2).
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+          88 WS-EOF                VALUE "Y".
+
+       SCREEN SECTION.
+       01 SEM-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学期マスタ保守".
+           05 LINE 3 COLUMN 1 VALUE "1. 登録".
+           05 LINE 4 COLUMN 1 VALUE "2. 更新".
+           05 LINE 5 COLUMN 1 VALUE "3. 削除".
+           05 LINE 6 COLUMN 1 VALUE "4. 一覧表示".
+           05 LINE 7 COLUMN 1 VALUE "9. 終了".
+           05 LINE 9 COLUMN 1 VALUE "選択 (1-4,9): ".
+           05 LINE 9 COLUMN 16 PIC 9 USING WS-MENU-OPTION.
+
+       01 SEM-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学期登録画面".
+           05 LINE 3 COLUMN 1 VALUE "学期コード(例:01=春): ".
+           05 LINE 3 COLUMN 30 PIC X(2) USING SEM-CODE.
+           05 LINE 4 COLUMN 1 VALUE "学期名: ".
+           05 LINE 4 COLUMN 30 PIC X(20) USING SEM-NAME.
+           05 LINE 5 COLUMN 1 VALUE "開始日(YYYYMMDD): ".
+           05 LINE 5 COLUMN 30 PIC X(8) USING SEM-START-DATE.
+           05 LINE 6 COLUMN 1 VALUE "終了日(YYYYMMDD): ".
+           05 LINE 6 COLUMN 30 PIC X(8) USING SEM-END-DATE.
+
+       01 SEM-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学期コード指定".
+           05 LINE 3 COLUMN 1 VALUE "学期コード: ".
+           05 LINE 3 COLUMN 20 PIC X(2) USING WS-SEARCH-SEM-CODE.
+
+       01 SEM-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学期更新画面".
+           05 LINE 2 COLUMN 1 VALUE "コード: ".
+           05 LINE 2 COLUMN 12 PIC X(2) FROM SEM-CODE.
+           05 LINE 4 COLUMN 1 VALUE "学期名: ".
+           05 LINE 4 COLUMN 30 PIC X(20) USING SEM-NAME.
+           05 LINE 5 COLUMN 1 VALUE "開始日(YYYYMMDD): ".
+           05 LINE 5 COLUMN 30 PIC X(8) USING SEM-START-DATE.
+           05 LINE 6 COLUMN 1 VALUE "終了日(YYYYMMDD): ".
+           05 LINE 6 COLUMN 30 PIC X(8) USING SEM-END-DATE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           PERFORM UNTIL WS-MENU-OPTION = 9
+               DISPLAY SEM-MENU-SCREEN
+               ACCEPT SEM-MENU-SCREEN
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1
+                       PERFORM REGISTER-SEMESTER
+                   WHEN 2
+                       PERFORM UPDATE-SEMESTER-RECORD
+                   WHEN 3
+                       PERFORM DELETE-SEMESTER-RECORD
+                   WHEN 4
+                       PERFORM LIST-SEMESTERS
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "無効な選択です。"
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN I-O SEMESTER-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT SEMESTER-FILE
+               CLOSE SEMESTER-FILE
+               OPEN I-O SEMESTER-FILE
+           END-IF.
+
+       CLOSE-FILE.
+           CLOSE SEMESTER-FILE.
+
+       REGISTER-SEMESTER.
+           INITIALIZE SEMESTER-RECORD.
+           DISPLAY SEM-INPUT-SCREEN.
+           ACCEPT SEM-INPUT-SCREEN.
+
+           WRITE SEMESTER-RECORD
+               INVALID KEY
+                   DISPLAY "エラー: コード " SEM-CODE
+                           " はすでに存在します。"
+           END-WRITE.
+
+       UPDATE-SEMESTER-RECORD.
+           PERFORM FIND-SEMESTER.
+           IF WS-FILE-SUCCESS
+               DISPLAY SEM-UPDATE-SCREEN
+               ACCEPT SEM-UPDATE-SCREEN
+               REWRITE SEMESTER-RECORD
+                   INVALID KEY
+                       DISPLAY "エラー:更新に失敗。"
+               END-REWRITE
+           END-IF.
+
+       DELETE-SEMESTER-RECORD.
+           PERFORM FIND-SEMESTER.
+           IF WS-FILE-SUCCESS
+               DELETE SEMESTER-FILE
+                   INVALID KEY
+                       DISPLAY "エラー:削除に失敗。"
+               END-DELETE
+           END-IF.
+
+       FIND-SEMESTER.
+           DISPLAY SEM-SEARCH-SCREEN.
+           ACCEPT SEM-SEARCH-SCREEN.
+
+           MOVE WS-SEARCH-SEM-CODE TO SEM-CODE.
+           READ SEMESTER-FILE
+               KEY IS SEM-CODE
+               INVALID KEY
+                   DISPLAY "エラー:該当コードなし。"
+                   MOVE "23" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-FILE-STATUS
+           END-READ.
+
+       LIST-SEMESTERS.
+           DISPLAY " ".
+           DISPLAY "==== 学期マスタ一覧 ====".
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE LOW-VALUES TO SEM-CODE.
+           START SEMESTER-FILE KEY >= SEM-CODE
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-EOF
+               READ SEMESTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       DISPLAY SEM-CODE " " SEM-NAME " "
+                           SEM-START-DATE "-" SEM-END-DATE
+               END-READ
+           END-PERFORM.
+           DISPLAY "=========================".
