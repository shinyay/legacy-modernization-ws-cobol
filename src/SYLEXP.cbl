@@ -0,0 +1,208 @@
+      *****************************************************************
+      * シラバス管理システム - CSV出力バッチ(SYLEXP)
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLEXP.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CSV-OUTPUT-FILE
+               ASSIGN TO "syllabus_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD CSV-OUTPUT-FILE.
+       01 CSV-OUTPUT-RECORD        PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-CSV-FILE-STATUS       PIC XX VALUE "00".
+
+       01 WS-FILTER-OPTION         PIC 9 VALUE 0.
+       01 WS-DEPARTMENT-FILTER     PIC X(4) VALUE SPACES.
+       01 WS-SEMESTER-FILTER       PIC X(2) VALUE SPACES.
+
+       01 WS-MATCH-FLAG            PIC X VALUE "N".
+          88 WS-MATCHES            VALUE "Y".
+
+       01 WS-FILTER-LEN            PIC 99.
+       01 WS-CROSSLIST-CHK-IDX     PIC 9.
+       01 WS-CROSSLIST-CHK-DEPT    PIC X(4).
+
+       01 WS-EXPORT-COUNT          PIC 9(5) VALUE 0.
+       01 WS-CREDITS-DISPLAY       PIC 9.
+       01 WS-CAPACITY-DISPLAY      PIC ZZ9.
+
+       SCREEN SECTION.
+       01 EXPORT-OPTION-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバスCSV出力(SYLEXP)".
+           05 LINE 3 COLUMN 1 VALUE "出力対象を選択:".
+           05 LINE 5 COLUMN 1 VALUE "1. 全シラバス".
+           05 LINE 6 COLUMN 1 VALUE "2. 学部学科別".
+           05 LINE 7 COLUMN 1 VALUE "3. 開講学期別".
+           05 LINE 9 COLUMN 1 VALUE "選択 (1-3): ".
+           05 LINE 9 COLUMN 15 PIC 9 USING WS-FILTER-OPTION.
+
+       01 DEPARTMENT-FILTER-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "学部学科コードを入力: ".
+           05 LINE 1 COLUMN 25 PIC X(4) USING WS-DEPARTMENT-FILTER.
+
+       01 SEMESTER-FILTER-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "開講学期を入力: ".
+           05 LINE 1 COLUMN 20 PIC X(2) USING WS-SEMESTER-FILTER.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-EXPORT-OPTION.
+           PERFORM OPEN-FILES.
+           IF WS-FILE-SUCCESS
+               PERFORM WRITE-CSV-HEADER
+               PERFORM EXPORT-RECORDS
+               DISPLAY "出力件数: " WS-EXPORT-COUNT
+               DISPLAY "syllabus_export.csvに出力しました。"
+           ELSE
+               DISPLAY "シラバスファイルがありません。"
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       GET-EXPORT-OPTION.
+           DISPLAY EXPORT-OPTION-SCREEN.
+           ACCEPT EXPORT-OPTION-SCREEN.
+
+           EVALUATE WS-FILTER-OPTION
+               WHEN 1
+                   CONTINUE
+               WHEN 2
+                   DISPLAY DEPARTMENT-FILTER-SCREEN
+                   ACCEPT DEPARTMENT-FILTER-SCREEN
+               WHEN 3
+                   DISPLAY SEMESTER-FILTER-SCREEN
+                   ACCEPT SEMESTER-FILTER-SCREEN
+               WHEN OTHER
+                   DISPLAY "無効な選択です。全件出力。"
+                   MOVE 1 TO WS-FILTER-OPTION
+           END-EVALUATE.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-FILE-SUCCESS
+               OPEN OUTPUT CSV-OUTPUT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE CSV-OUTPUT-FILE.
+
+       WRITE-CSV-HEADER.
+           MOVE "COURSE_ID,ACADEMIC_YEAR,COURSE_NAME,DEPT_ID,"
+               TO CSV-OUTPUT-RECORD.
+           STRING FUNCTION TRIM(CSV-OUTPUT-RECORD) DELIMITED BY SIZE
+                  "TEACHER_ID,SEMESTER,CREDITS,CAPACITY,STATUS"
+                      DELIMITED BY SIZE
+               INTO CSV-OUTPUT-RECORD
+           END-STRING.
+           WRITE CSV-OUTPUT-RECORD.
+
+       EXPORT-RECORDS.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           PERFORM EXPORT-RECORD-MATCHES-FILTER
+                           IF WS-MATCHES
+                               PERFORM WRITE-CSV-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       EXPORT-RECORD-MATCHES-FILTER.
+           EVALUATE WS-FILTER-OPTION
+               WHEN 1
+                   MOVE "Y" TO WS-MATCH-FLAG
+               WHEN 2
+                   COMPUTE WS-FILTER-LEN = FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-DEPARTMENT-FILTER))
+                   IF WS-FILTER-LEN > 0
+                       AND SYL-DEPARTMENT-ID(1:WS-FILTER-LEN) =
+                           WS-DEPARTMENT-FILTER(1:WS-FILTER-LEN)
+                       MOVE "Y" TO WS-MATCH-FLAG
+                   ELSE
+                       MOVE "N" TO WS-MATCH-FLAG
+                   END-IF
+                   IF NOT WS-MATCHES AND WS-FILTER-LEN > 0
+                       PERFORM VARYING WS-CROSSLIST-CHK-IDX FROM 1 BY 1
+                               UNTIL WS-CROSSLIST-CHK-IDX > 5
+                           MOVE SYL-CROSSLIST-DEPT-ID
+                               (WS-CROSSLIST-CHK-IDX)
+                               TO WS-CROSSLIST-CHK-DEPT
+                           IF WS-CROSSLIST-CHK-DEPT(1:WS-FILTER-LEN) =
+                                   WS-DEPARTMENT-FILTER(1:WS-FILTER-LEN)
+                               MOVE "Y" TO WS-MATCH-FLAG
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               WHEN 3
+                   IF SYL-SEMESTER = WS-SEMESTER-FILTER
+                       MOVE "Y" TO WS-MATCH-FLAG
+                   ELSE
+                       MOVE "N" TO WS-MATCH-FLAG
+                   END-IF
+           END-EVALUATE.
+
+       WRITE-CSV-RECORD.
+           MOVE SYL-CREDITS TO WS-CREDITS-DISPLAY.
+           MOVE SYL-CAPACITY TO WS-CAPACITY-DISPLAY.
+
+           STRING FUNCTION TRIM(SYL-COURSE-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-ACADEMIC-YEAR) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-COURSE-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-DEPARTMENT-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-TEACHER-ID) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-SEMESTER) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-CREDITS-DISPLAY DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CAPACITY-DISPLAY) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  SYL-STATUS DELIMITED BY SIZE
+               INTO CSV-OUTPUT-RECORD
+           END-STRING.
+           WRITE CSV-OUTPUT-RECORD.
+           ADD 1 TO WS-EXPORT-COUNT.
