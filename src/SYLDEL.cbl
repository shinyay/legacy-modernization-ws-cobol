@@ -12,21 +12,32 @@
                ASSIGN TO "syllabus.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS SYL-COURSE-ID
+               RECORD KEY IS SYL-RECORD-KEY
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT ARCHIVE-FILE
+               ASSIGN TO "syllabus_archive.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD SYLLABUS-FILE.
            COPY "copybooks/SYLFILE.cpy".
 
+       FD ARCHIVE-FILE.
+           COPY "copybooks/ARCHIVEFILE.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS           PIC XX VALUE "00".
           88 WS-FILE-SUCCESS       VALUE "00".
           88 WS-FILE-DUP           VALUE "22".
           88 WS-FILE-NOT-FOUND     VALUE "23".
 
+       01 WS-ARCHIVE-FILE-STATUS  PIC XX VALUE "00".
+
        01 WS-SEARCH-COURSE-ID     PIC X(6).
+       01 WS-SEARCH-ACADEMIC-YEAR PIC X(4).
        01 WS-CONFIRMATION         PIC X VALUE "N".
           88 WS-CONFIRM-YES       VALUE "Y" "y".
           88 WS-CONFIRM-NO        VALUE "N" "n".
@@ -39,8 +50,10 @@
        01 DELETE-SEARCH-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "シラバス削除画面".
-           05 LINE 3 COLUMN 1 VALUE "削除する科目コードを入力してください: ".
+           05 LINE 3 COLUMN 1 VALUE "削除する科目コードを".
            05 LINE 3 COLUMN 40 PIC X(6) USING WS-SEARCH-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "対象年度(4桁):".
+           05 LINE 4 COLUMN 40 PIC X(4) USING WS-SEARCH-ACADEMIC-YEAR.
 
        01 DELETE-CONFIRM-SCREEN.
            05 BLANK SCREEN.
@@ -53,7 +66,7 @@
            05 LINE 5 COLUMN 20 PIC X(4) FROM SYL-DEPARTMENT-ID.
            05 LINE 6 COLUMN 1 VALUE "教員ID: ".
            05 LINE 6 COLUMN 15 PIC X(5) FROM SYL-TEACHER-ID.
-           05 LINE 8 COLUMN 1 VALUE "このシラバスを削除します。よろしいですか？ (Y/N): ".
+           05 LINE 8 COLUMN 1 VALUE "削除します。よろしい".
            05 LINE 8 COLUMN 50 PIC X USING WS-CONFIRMATION.
 
        PROCEDURE DIVISION.
@@ -65,7 +78,7 @@
                    PERFORM CHECK-CONTINUE
                END-PERFORM
            ELSE
-               DISPLAY "シラバスファイルが見つかりません。"
+               DISPLAY "シラバスファイルがありません。"
            END-IF.
 
            PERFORM CLOSE-FILE.
@@ -74,18 +87,22 @@
        OPEN-FILE.
            OPEN I-O SYLLABUS-FILE.
            IF WS-FILE-NOT-FOUND
-               DISPLAY "エラー: シラバスファイルが見つかりません。"
+               DISPLAY "エラー:シラバスファイルがありま"
                MOVE "N" TO WS-CONTINUE-FLAG
+           ELSE
+               OPEN EXTEND ARCHIVE-FILE
            END-IF.
 
        CLOSE-FILE.
            CLOSE SYLLABUS-FILE.
+           CLOSE ARCHIVE-FILE.
 
        DELETE-SYLLABUS-PROCESS.
            PERFORM SEARCH-SYLLABUS.
            IF WS-FILE-SUCCESS
                PERFORM CONFIRM-DELETION
                IF WS-CONFIRM-YES
+                   PERFORM ARCHIVE-SYLLABUS-RECORD
                    PERFORM DELETE-SYLLABUS-RECORD
                ELSE
                    DISPLAY "削除がキャンセルされました。"
@@ -97,8 +114,9 @@
            ACCEPT DELETE-SEARCH-SCREEN.
 
            MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
+           MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
            READ SYLLABUS-FILE
-               KEY IS SYL-COURSE-ID
+               KEY IS SYL-RECORD-KEY
                INVALID KEY
                    DISPLAY "エラー: 科目コード " SYL-COURSE-ID
                            " は存在しません。"
@@ -110,17 +128,24 @@
            DISPLAY DELETE-CONFIRM-SCREEN.
            ACCEPT DELETE-CONFIRM-SCREEN.
 
+       ARCHIVE-SYLLABUS-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO ARCH-TIMESTAMP.
+           MOVE SYL-COURSE-ID TO ARCH-COURSE-ID.
+           MOVE SYL-ACADEMIC-YEAR TO ARCH-ACADEMIC-YEAR.
+           MOVE SYLLABUS-RECORD TO ARCH-RECORD-IMAGE.
+           WRITE ARCHIVE-RECORD.
+
        DELETE-SYLLABUS-RECORD.
            DELETE SYLLABUS-FILE
                INVALID KEY
-                   DISPLAY "エラー: レコードの削除に失敗しました。"
+                   DISPLAY "エラー:レコードの削除に失敗。"
            END-DELETE.
 
            IF WS-FILE-SUCCESS
-               DISPLAY "シラバスが正常に削除されました。"
+               DISPLAY "シラバスを削除しました。"
            END-IF.
 
        CHECK-CONTINUE.
            DISPLAY " ".
-           DISPLAY "続けて削除しますか？ (Y/N): " WITH NO ADVANCING.
+           DISPLAY "続けて削除しますか？(" WITH NO ADVANCING.
            ACCEPT WS-CONTINUE-FLAG.
