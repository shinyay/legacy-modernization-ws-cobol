@@ -0,0 +1,163 @@
+      *****************************************************************
+      * シラバス管理システム - シラバス承認プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLAPR.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+          88 WS-EOF                VALUE "Y".
+
+       01 WS-MENU-OPTION           PIC 9 VALUE 0.
+       01 WS-SEARCH-COURSE-ID      PIC X(6).
+       01 WS-SEARCH-ACADEMIC-YEAR  PIC X(4).
+       01 WS-DECISION              PIC X.
+          88 WS-DECISION-APPROVE   VALUE "A" "a".
+          88 WS-DECISION-REJECT    VALUE "R" "r".
+
+       SCREEN SECTION.
+       01 APR-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス承認メニュー".
+           05 LINE 3 COLUMN 1 VALUE "1. 承認待ち一覧表示".
+           05 LINE 4 COLUMN 1 VALUE "2. 承認/却下".
+           05 LINE 5 COLUMN 1 VALUE "9. 終了".
+           05 LINE 7 COLUMN 1 VALUE "選択 (1-2,9): ".
+           05 LINE 7 COLUMN 15 PIC 9 USING WS-MENU-OPTION.
+
+       01 APR-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス承認/却下".
+           05 LINE 3 COLUMN 1 VALUE "科目コードを入力:".
+           05 LINE 3 COLUMN 25 PIC X(6) USING WS-SEARCH-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "対象年度(4桁):".
+           05 LINE 4 COLUMN 25 PIC X(4) USING WS-SEARCH-ACADEMIC-YEAR.
+
+       01 APR-DECISION-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "承認/却下".
+           05 LINE 3 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 3 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "科目名: ".
+           05 LINE 4 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME.
+           05 LINE 6 COLUMN 1 VALUE "承認(A) または 却下(R):".
+           05 LINE 6 COLUMN 27 PIC X USING WS-DECISION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-MENU-OPTION = 9
+                   DISPLAY APR-MENU-SCREEN
+                   ACCEPT APR-MENU-SCREEN
+                   EVALUATE WS-MENU-OPTION
+                       WHEN 1
+                           PERFORM LIST-PENDING-SYLLABUSES
+                       WHEN 2
+                           PERFORM APPROVE-OR-REJECT
+                       WHEN 9
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "無効な選択です。"
+                   END-EVALUATE
+               END-PERFORM
+           ELSE
+               DISPLAY "シラバスファイルがありません。"
+           END-IF.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN I-O SYLLABUS-FILE.
+           IF WS-FILE-NOT-FOUND
+               MOVE "N" TO WS-EOF-FLAG
+           END-IF.
+
+       CLOSE-FILE.
+           CLOSE SYLLABUS-FILE.
+
+       LIST-PENDING-SYLLABUSES.
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE SPACES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY IS NOT LESS THAN SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START.
+
+           DISPLAY " ".
+           DISPLAY "=== 承認待ちシラバス一覧 ===".
+           PERFORM UNTIL WS-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF SYL-STATUS-PENDING
+                           DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY " ".
+
+       APPROVE-OR-REJECT.
+           DISPLAY APR-SEARCH-SCREEN.
+           ACCEPT APR-SEARCH-SCREEN.
+
+           MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
+           MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   DISPLAY "エラー:科目コード "
+                       WS-SEARCH-COURSE-ID " は存在しません。"
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF NOT SYL-STATUS-PENDING
+               DISPLAY "エラー:承認待ちではない。"
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY APR-DECISION-SCREEN.
+           ACCEPT APR-DECISION-SCREEN.
+
+           EVALUATE TRUE
+               WHEN WS-DECISION-APPROVE
+                   SET SYL-STATUS-APPROVED TO TRUE
+                   MOVE FUNCTION CURRENT-DATE TO SYL-LAST-UPDATED
+                   REWRITE SYLLABUS-RECORD
+                       INVALID KEY
+                           DISPLAY "エラー:更新に失敗。"
+                   END-REWRITE
+                   DISPLAY "承認しました。"
+               WHEN WS-DECISION-REJECT
+                   SET SYL-STATUS-REJECTED TO TRUE
+                   MOVE FUNCTION CURRENT-DATE TO SYL-LAST-UPDATED
+                   REWRITE SYLLABUS-RECORD
+                       INVALID KEY
+                           DISPLAY "エラー:更新に失敗。"
+                   END-REWRITE
+                   DISPLAY "却下しました。"
+               WHEN OTHER
+                   DISPLAY "無効な選択です。"
+           END-EVALUATE.
