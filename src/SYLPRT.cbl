@@ -0,0 +1,231 @@
+      *****************************************************************
+      * シラバス管理システム - シラバス印刷文書作成(SYLPRT)
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLPRT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PRINT-OUTPUT-FILE
+               ASSIGN TO "syllabus_print.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD PRINT-OUTPUT-FILE.
+       01 PRINT-OUTPUT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-PRINT-FILE-STATUS     PIC XX VALUE "00".
+
+       01 WS-SEARCH-COURSE-ID      PIC X(6).
+       01 WS-SEARCH-ACADEMIC-YEAR  PIC X(4).
+
+       01 WS-PAGE-NUMBER           PIC 99 VALUE 0.
+       01 WS-PAGE-DISPLAY          PIC Z9.
+       01 WS-WEEK-IDX              PIC 99.
+       01 WS-WEEK-DISPLAY          PIC Z9.
+
+       SCREEN SECTION.
+       01 PRINT-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス印刷文書作成".
+           05 LINE 3 COLUMN 1 VALUE "科目コードを入力:".
+           05 LINE 3 COLUMN 25 PIC X(6) USING WS-SEARCH-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "対象年度(4桁.空白=最新):".
+           05 LINE 4 COLUMN 25 PIC X(4) USING WS-SEARCH-ACADEMIC-YEAR.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY PRINT-SEARCH-SCREEN.
+           ACCEPT PRINT-SEARCH-SCREEN.
+
+           PERFORM OPEN-FILES.
+           IF WS-FILE-SUCCESS
+               PERFORM FIND-SYLLABUS-RECORD
+               IF WS-FILE-SUCCESS
+                   PERFORM WRITE-PRINT-DOCUMENT
+                   DISPLAY "syllabus_print.txtに出力しました。"
+               ELSE
+                   DISPLAY "エラー:指定された科目コードは"
+                   DISPLAY "存在しません。"
+               END-IF
+           ELSE
+               DISPLAY "シラバスファイルがありません。"
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           IF WS-FILE-SUCCESS
+               OPEN OUTPUT PRINT-OUTPUT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE PRINT-OUTPUT-FILE.
+
+       FIND-SYLLABUS-RECORD.
+           IF WS-SEARCH-ACADEMIC-YEAR = SPACES
+               PERFORM FIND-LATEST-YEAR-VERSION
+           ELSE
+               MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID
+               MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR
+               READ SYLLABUS-FILE
+                   KEY IS SYL-RECORD-KEY
+                   INVALID KEY
+                       MOVE "23" TO WS-FILE-STATUS
+               END-READ
+           END-IF.
+
+       FIND-LATEST-YEAR-VERSION.
+           MOVE "23" TO WS-FILE-STATUS.
+           MOVE SPACES TO WS-SEARCH-ACADEMIC-YEAR.
+           MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
+           MOVE LOW-VALUES TO SYL-ACADEMIC-YEAR.
+           START SYLLABUS-FILE KEY IS NOT LESS THAN SYL-RECORD-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM SCAN-FOR-LATEST-YEAR
+           END-START.
+
+           IF WS-SEARCH-ACADEMIC-YEAR NOT = SPACES
+               MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID
+               MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR
+               READ SYLLABUS-FILE
+                   KEY IS SYL-RECORD-KEY
+                   INVALID KEY
+                       MOVE "23" TO WS-FILE-STATUS
+               END-READ
+           END-IF.
+
+       SCAN-FOR-LATEST-YEAR.
+           READ SYLLABUS-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF SYL-COURSE-ID = WS-SEARCH-COURSE-ID
+                       MOVE SYL-ACADEMIC-YEAR TO WS-SEARCH-ACADEMIC-YEAR
+                       PERFORM SCAN-FOR-LATEST-YEAR
+                   END-IF
+           END-READ.
+
+       WRITE-PRINT-DOCUMENT.
+           MOVE 1 TO WS-PAGE-NUMBER.
+           PERFORM WRITE-PAGE-HEADER.
+           PERFORM WRITE-COURSE-INFO.
+           PERFORM WRITE-DESCRIPTION-SECTION.
+           PERFORM WRITE-OBJECTIVES-SECTION.
+           PERFORM WRITE-BLANK-LINE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           PERFORM WRITE-PAGE-HEADER.
+           PERFORM WRITE-WEEK-PLAN-SECTION.
+
+       WRITE-PAGE-HEADER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-DISPLAY.
+           MOVE "====================================" &
+               "====================================" TO
+               PRINT-OUTPUT-RECORD
+           WRITE PRINT-OUTPUT-RECORD.
+           STRING "シラバス  科目コード: " DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-COURSE-ID) DELIMITED BY SIZE
+                  "  年度: " DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-ACADEMIC-YEAR) DELIMITED BY SIZE
+                  "  (" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PAGE-DISPLAY) DELIMITED BY SIZE
+                  "ページ)" DELIMITED BY SIZE
+               INTO PRINT-OUTPUT-RECORD
+           END-STRING.
+           WRITE PRINT-OUTPUT-RECORD.
+           MOVE "====================================" &
+               "====================================" TO
+               PRINT-OUTPUT-RECORD
+           WRITE PRINT-OUTPUT-RECORD.
+           PERFORM WRITE-BLANK-LINE.
+
+       WRITE-COURSE-INFO.
+           STRING "科目名　　　: " DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-COURSE-NAME) DELIMITED BY SIZE
+               INTO PRINT-OUTPUT-RECORD
+           END-STRING.
+           WRITE PRINT-OUTPUT-RECORD.
+           STRING "学部学科　　: " DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-DEPARTMENT-ID) DELIMITED BY SIZE
+               INTO PRINT-OUTPUT-RECORD
+           END-STRING.
+           WRITE PRINT-OUTPUT-RECORD.
+           STRING "教員ID　　　: " DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-TEACHER-ID) DELIMITED BY SIZE
+               INTO PRINT-OUTPUT-RECORD
+           END-STRING.
+           WRITE PRINT-OUTPUT-RECORD.
+           STRING "開講学期　　: " DELIMITED BY SIZE
+                  FUNCTION TRIM(SYL-SEMESTER) DELIMITED BY SIZE
+               INTO PRINT-OUTPUT-RECORD
+           END-STRING.
+           WRITE PRINT-OUTPUT-RECORD.
+           STRING "単位数　　　: " DELIMITED BY SIZE
+                  SYL-CREDITS DELIMITED BY SIZE
+               INTO PRINT-OUTPUT-RECORD
+           END-STRING.
+           WRITE PRINT-OUTPUT-RECORD.
+           PERFORM WRITE-BLANK-LINE.
+
+       WRITE-DESCRIPTION-SECTION.
+           MOVE "授業概要:" TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           MOVE SYL-DESCRIPTION(1:70) TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           MOVE SYL-DESCRIPTION(71:70) TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           MOVE SYL-DESCRIPTION(141:60) TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           PERFORM WRITE-BLANK-LINE.
+
+       WRITE-OBJECTIVES-SECTION.
+           MOVE "学習目標:" TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           MOVE SYL-OBJECTIVES(1:70) TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           MOVE SYL-OBJECTIVES(71:30) TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+
+       WRITE-WEEK-PLAN-SECTION.
+           MOVE "授業計画(全15週):" TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
+           PERFORM WRITE-BLANK-LINE.
+           PERFORM VARYING WS-WEEK-IDX FROM 1 BY 1
+                   UNTIL WS-WEEK-IDX > 15
+               MOVE WS-WEEK-IDX TO WS-WEEK-DISPLAY
+               STRING "第" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-WEEK-DISPLAY) DELIMITED BY SIZE
+                      "週: " DELIMITED BY SIZE
+                      SYL-WEEK-PLAN(WS-WEEK-IDX) DELIMITED BY SIZE
+                   INTO PRINT-OUTPUT-RECORD
+               END-STRING
+               WRITE PRINT-OUTPUT-RECORD
+           END-PERFORM.
+
+       WRITE-BLANK-LINE.
+           MOVE SPACES TO PRINT-OUTPUT-RECORD.
+           WRITE PRINT-OUTPUT-RECORD.
