@@ -12,14 +12,24 @@
                ASSIGN TO "syllabus.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS SYL-COURSE-ID
+               RECORD KEY IS SYL-RECORD-KEY
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT REVISION-FILE
+               ASSIGN TO "revision.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REV-KEY
+               FILE STATUS IS WS-REVISION-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD SYLLABUS-FILE.
            COPY "copybooks/SYLFILE.cpy".
 
+       FD REVISION-FILE.
+           COPY "copybooks/REVISIONFILE.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS           PIC XX VALUE "00".
           88 WS-FILE-SUCCESS       VALUE "00".
@@ -40,14 +50,44 @@
           88 WS-EXIT              VALUE "N" "n".
 
        01 WS-SEARCH-COURSE-ID     PIC X(6).
-       01 WS-UPDATE-OPTION        PIC 9 VALUE 0.
+       01 WS-SEARCH-ACADEMIC-YEAR PIC X(4).
+       01 WS-UPDATE-OPTION        PIC 99 VALUE 0.
+       01 WS-DATA-CHANGED-FLAG    PIC X VALUE "N".
+          88 WS-DATA-CHANGED      VALUE "Y".
+       01 WS-PREREQ-IDX           PIC 9.
+       01 WS-TEXTBOOK-IDX         PIC 9.
+       01 WS-ASSESS-IDX           PIC 9.
+       01 WS-CROSSLIST-IDX        PIC 9.
+       01 WS-CROSSLIST-DUP-IDX    PIC 9.
+       01 WS-CROSSLIST-DUP-FLAG   PIC X VALUE "N".
+          88 WS-CROSSLIST-IS-DUP  VALUE "Y".
+       01 WS-ASSESS-TOTAL         PIC 999.
+
+       01 WS-REVISION-FILE-STATUS PIC XX VALUE "00".
+          88 WS-REVISION-FILE-NOT-FOUND VALUE "23".
+       01 WS-OPERATOR-ID          PIC X(10).
+       01 WS-LOADED-TIMESTAMP     PIC X(21).
+       01 WS-EDITED-IMAGE         PIC X(2054).
+       01 WS-CONFLICT-FLAG        PIC X VALUE "N".
+          88 WS-UPDATE-CONFLICT   VALUE "Y".
+
+       01 WS-ASSESS-VALID-FLAG    PIC X VALUE "Y".
+          88 WS-ASSESS-VALID      VALUE "Y".
 
        SCREEN SECTION.
+       01 OPERATOR-LOGIN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "操作者ID入力".
+           05 LINE 3 COLUMN 1 VALUE "操作者IDを入力:".
+           05 LINE 3 COLUMN 20 PIC X(10) USING WS-OPERATOR-ID.
+
        01 SEARCH-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "シラバス更新画面".
-           05 LINE 3 COLUMN 1 VALUE "更新する科目コードを入力してください: ".
+           05 LINE 3 COLUMN 1 VALUE "更新する科目コードを".
            05 LINE 3 COLUMN 40 PIC X(6) USING WS-SEARCH-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "対象年度(4桁):".
+           05 LINE 4 COLUMN 40 PIC X(4) USING WS-SEARCH-ACADEMIC-YEAR.
 
        01 UPDATE-MENU-SCREEN.
            05 BLANK SCREEN.
@@ -56,7 +96,7 @@
            05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
            05 LINE 2 COLUMN 25 VALUE "科目名: ".
            05 LINE 2 COLUMN 35 PIC X(30) FROM SYL-COURSE-NAME.
-           05 LINE 4 COLUMN 1 VALUE "更新する項目を選択してください:".
+           05 LINE 4 COLUMN 1 VALUE "更新する項目を選択:".
            05 LINE 6 COLUMN 1 VALUE "1. 科目名".
            05 LINE 7 COLUMN 1 VALUE "2. 学部学科コード".
            05 LINE 8 COLUMN 1 VALUE "3. 教員ID".
@@ -65,9 +105,16 @@
            05 LINE 11 COLUMN 1 VALUE "6. 授業概要".
            05 LINE 12 COLUMN 1 VALUE "7. 学習目標".
            05 LINE 13 COLUMN 1 VALUE "8. 授業計画".
-           05 LINE 14 COLUMN 1 VALUE "9. 保存して終了".
-           05 LINE 16 COLUMN 1 VALUE "選択 (1-9): ".
-           05 LINE 16 COLUMN 15 PIC 9 USING WS-UPDATE-OPTION.
+           05 LINE 14 COLUMN 1 VALUE "9. 前提科目".
+           05 LINE 15 COLUMN 1 VALUE "10. 受入可能人数".
+           05 LINE 16 COLUMN 1 VALUE "11. 曜日/時限/教室".
+           05 LINE 17 COLUMN 1 VALUE "12. 英語版情報".
+           05 LINE 18 COLUMN 1 VALUE "13. 教科書".
+           05 LINE 19 COLUMN 1 VALUE "14. 成績評価割合".
+           05 LINE 20 COLUMN 1 VALUE "15. 共同開講学部学科".
+           05 LINE 21 COLUMN 1 VALUE "16. 保存して終了".
+           05 LINE 22 COLUMN 1 VALUE "選択 (1-15,16): ".
+           05 LINE 22 COLUMN 19 PIC 99 USING WS-UPDATE-OPTION.
 
        01 UPDATE-COURSE-NAME-SCREEN.
            05 BLANK SCREEN.
@@ -98,7 +145,7 @@
            05 LINE 1 COLUMN 1 VALUE "開講学期更新".
            05 LINE 3 COLUMN 1 VALUE "現在の開講学期: ".
            05 LINE 3 COLUMN 20 PIC X(2) FROM SYL-SEMESTER.
-           05 LINE 5 COLUMN 1 VALUE "新しい開講学期 (例: 01=春前期): ".
+           05 LINE 5 COLUMN 1 VALUE "新しい開講学期(例:01=春".
            05 LINE 5 COLUMN 35 PIC X(2) USING SYL-SEMESTER.
 
        01 UPDATE-CREDITS-SCREEN.
@@ -109,6 +156,30 @@
            05 LINE 5 COLUMN 1 VALUE "新しい単位数: ".
            05 LINE 5 COLUMN 20 PIC 9 USING SYL-CREDITS.
 
+       01 UPDATE-CAPACITY-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "受入可能人数更新".
+           05 LINE 3 COLUMN 1 VALUE "現在の受入可能人数: ".
+           05 LINE 3 COLUMN 25 PIC 9(3) FROM SYL-CAPACITY.
+           05 LINE 5 COLUMN 1 VALUE "新しい受入可能人数: ".
+           05 LINE 5 COLUMN 25 PIC 9(3) USING SYL-CAPACITY.
+
+       01 UPDATE-SCHEDULE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "曜日/時限/教室更新".
+           05 LINE 3 COLUMN 1 VALUE "現在の曜日: ".
+           05 LINE 3 COLUMN 20 PIC 9 FROM SYL-CLASS-DAY.
+           05 LINE 4 COLUMN 1 VALUE "現在の時限: ".
+           05 LINE 4 COLUMN 20 PIC 99 FROM SYL-CLASS-PERIOD.
+           05 LINE 5 COLUMN 1 VALUE "現在の教室: ".
+           05 LINE 5 COLUMN 20 PIC X(10) FROM SYL-CLASS-ROOM.
+           05 LINE 7 COLUMN 1 VALUE "新しい曜日(1=月..7=日): ".
+           05 LINE 7 COLUMN 30 PIC 9 USING SYL-CLASS-DAY.
+           05 LINE 8 COLUMN 1 VALUE "新しい時限: ".
+           05 LINE 8 COLUMN 20 PIC 99 USING SYL-CLASS-PERIOD.
+           05 LINE 9 COLUMN 1 VALUE "新しい教室: ".
+           05 LINE 9 COLUMN 20 PIC X(10) USING SYL-CLASS-ROOM.
+
        01 UPDATE-DESCRIPTION-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "授業概要更新".
@@ -140,7 +211,7 @@
            05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
            05 LINE 2 COLUMN 25 VALUE "科目名: ".
            05 LINE 2 COLUMN 35 PIC X(30) FROM SYL-COURSE-NAME.
-           05 LINE 4 COLUMN 1 VALUE "各週の授業計画を入力してください:".
+           05 LINE 4 COLUMN 1 VALUE "各週の授業計画を入力:".
            05 LINE 6 COLUMN 1 VALUE "第1週: ".
            05 LINE 6 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN(1).
            05 LINE 7 COLUMN 1 VALUE "第2週: ".
@@ -172,14 +243,167 @@
            05 LINE 20 COLUMN 1 VALUE "第15週: ".
            05 LINE 20 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN(15).
 
+       01 PREREQ-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "前提科目更新".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "前提科目(空白可):".
+           05 LINE 6 COLUMN 1 VALUE "1: ".
+           05 LINE 6 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(1).
+           05 LINE 7 COLUMN 1 VALUE "2: ".
+           05 LINE 7 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(2).
+           05 LINE 8 COLUMN 1 VALUE "3: ".
+           05 LINE 8 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(3).
+           05 LINE 9 COLUMN 1 VALUE "4: ".
+           05 LINE 9 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(4).
+           05 LINE 10 COLUMN 1 VALUE "5: ".
+           05 LINE 10 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(5).
+
+       01 TEXTBOOK-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "教科書更新".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "教科書(空白可):".
+           05 LINE 6 COLUMN 1 VALUE "1 書名: ".
+           05 LINE 6 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(1).
+           05 LINE 7 COLUMN 1 VALUE "1 ISBN: ".
+           05 LINE 7 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(1).
+           05 LINE 9 COLUMN 1 VALUE "2 書名: ".
+           05 LINE 9 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(2).
+           05 LINE 10 COLUMN 1 VALUE "2 ISBN: ".
+           05 LINE 10 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(2).
+           05 LINE 12 COLUMN 1 VALUE "3 書名: ".
+           05 LINE 12 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(3).
+           05 LINE 13 COLUMN 1 VALUE "3 ISBN: ".
+           05 LINE 13 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(3).
+           05 LINE 15 COLUMN 1 VALUE "4 書名: ".
+           05 LINE 15 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(4).
+           05 LINE 16 COLUMN 1 VALUE "4 ISBN: ".
+           05 LINE 16 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(4).
+           05 LINE 18 COLUMN 1 VALUE "5 書名: ".
+           05 LINE 18 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(5).
+           05 LINE 19 COLUMN 1 VALUE "5 ISBN: ".
+           05 LINE 19 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(5).
+
+       01 ASSESSMENT-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "成績評価割合更新".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 3 COLUMN 1 VALUE "合計100%で入力:".
+           05 LINE 5 COLUMN 1 VALUE "1 項目名: ".
+           05 LINE 5 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(1).
+           05 LINE 5 COLUMN 34 VALUE "割合%: ".
+           05 LINE 5 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(1).
+           05 LINE 6 COLUMN 1 VALUE "2 項目名: ".
+           05 LINE 6 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(2).
+           05 LINE 6 COLUMN 34 VALUE "割合%: ".
+           05 LINE 6 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(2).
+           05 LINE 7 COLUMN 1 VALUE "3 項目名: ".
+           05 LINE 7 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(3).
+           05 LINE 7 COLUMN 34 VALUE "割合%: ".
+           05 LINE 7 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(3).
+           05 LINE 8 COLUMN 1 VALUE "4 項目名: ".
+           05 LINE 8 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(4).
+           05 LINE 8 COLUMN 34 VALUE "割合%: ".
+           05 LINE 8 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(4).
+           05 LINE 9 COLUMN 1 VALUE "5 項目名: ".
+           05 LINE 9 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(5).
+           05 LINE 9 COLUMN 34 VALUE "割合%: ".
+           05 LINE 9 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(5).
+
+       01 CROSSLIST-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "共同開講学部学科更新".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 3 COLUMN 1 VALUE "主学部学科: ".
+           05 LINE 3 COLUMN 15 PIC X(4) FROM SYL-DEPARTMENT-ID.
+           05 LINE 4 COLUMN 1 VALUE "共同学部学科(空白可):".
+           05 LINE 6 COLUMN 1 VALUE "1: ".
+           05 LINE 6 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(1).
+           05 LINE 7 COLUMN 1 VALUE "2: ".
+           05 LINE 7 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(2).
+           05 LINE 8 COLUMN 1 VALUE "3: ".
+           05 LINE 8 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(3).
+           05 LINE 9 COLUMN 1 VALUE "4: ".
+           05 LINE 9 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(4).
+           05 LINE 10 COLUMN 1 VALUE "5: ".
+           05 LINE 10 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(5).
+
+       01 UPDATE-ENGLISH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "English Info Update".
+           05 LINE 3 COLUMN 1 VALUE "Current Course Name: ".
+           05 LINE 3 COLUMN 25 PIC X(30) FROM SYL-COURSE-NAME-EN.
+           05 LINE 5 COLUMN 1 VALUE "New Course Name: ".
+           05 LINE 5 COLUMN 25 PIC X(30) USING SYL-COURSE-NAME-EN.
+           05 LINE 7 COLUMN 1 VALUE "New Description: ".
+           05 LINE 8 COLUMN 5 PIC X(50) USING SYL-DESCRIPTION-EN.
+           05 LINE 9 COLUMN 5 PIC X(50)
+               USING SYL-DESCRIPTION-EN(51:50).
+           05 LINE 10 COLUMN 5 PIC X(50)
+               USING SYL-DESCRIPTION-EN(101:50).
+           05 LINE 11 COLUMN 5 PIC X(50)
+               USING SYL-DESCRIPTION-EN(151:50).
+           05 LINE 13 COLUMN 1 VALUE "New Objectives: ".
+           05 LINE 14 COLUMN 5 PIC X(50) USING SYL-OBJECTIVES-EN.
+           05 LINE 15 COLUMN 5 PIC X(50)
+               USING SYL-OBJECTIVES-EN(51:50).
+
+       01 UPDATE-ENGLISH-WEEK-PLAN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Week-by-Week Plan (English)".
+           05 LINE 2 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 2 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME-EN.
+           05 LINE 4 COLUMN 1 VALUE "Enter each week's plan:".
+           05 LINE 6 COLUMN 1 VALUE "Week 1: ".
+           05 LINE 6 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(1).
+           05 LINE 7 COLUMN 1 VALUE "Week 2: ".
+           05 LINE 7 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(2).
+           05 LINE 8 COLUMN 1 VALUE "Week 3: ".
+           05 LINE 8 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(3).
+           05 LINE 9 COLUMN 1 VALUE "Week 4: ".
+           05 LINE 9 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(4).
+           05 LINE 10 COLUMN 1 VALUE "Week 5: ".
+           05 LINE 10 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(5).
+           05 LINE 11 COLUMN 1 VALUE "Week 6: ".
+           05 LINE 11 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(6).
+           05 LINE 12 COLUMN 1 VALUE "Week 7: ".
+           05 LINE 12 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(7).
+           05 LINE 13 COLUMN 1 VALUE "Week 8: ".
+           05 LINE 13 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(8).
+           05 LINE 14 COLUMN 1 VALUE "Week 9: ".
+           05 LINE 14 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(9).
+           05 LINE 15 COLUMN 1 VALUE "Week 10: ".
+           05 LINE 15 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(10).
+           05 LINE 16 COLUMN 1 VALUE "Week 11: ".
+           05 LINE 16 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(11).
+           05 LINE 17 COLUMN 1 VALUE "Week 12: ".
+           05 LINE 17 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(12).
+           05 LINE 18 COLUMN 1 VALUE "Week 13: ".
+           05 LINE 18 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(13).
+           05 LINE 19 COLUMN 1 VALUE "Week 14: ".
+           05 LINE 19 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(14).
+           05 LINE 20 COLUMN 1 VALUE "Week 15: ".
+           05 LINE 20 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(15).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM OPEN-FILE.
+           DISPLAY OPERATOR-LOGIN-SCREEN.
+           ACCEPT OPERATOR-LOGIN-SCREEN.
            PERFORM UNTIL WS-EXIT
                PERFORM SEARCH-SYLLABUS
                IF WS-FILE-SUCCESS
+                   MOVE SYL-LAST-UPDATED TO WS-LOADED-TIMESTAMP
+                   MOVE "N" TO WS-DATA-CHANGED-FLAG
                    PERFORM UPDATE-SYLLABUS-LOOP
-                   PERFORM REWRITE-SYLLABUS-RECORD
+                   IF WS-DATA-CHANGED
+                       PERFORM REWRITE-SYLLABUS-RECORD
+                   END-IF
                END-IF
                PERFORM CHECK-CONTINUE
            END-PERFORM.
@@ -190,20 +414,29 @@
        OPEN-FILE.
            OPEN I-O SYLLABUS-FILE.
            IF WS-FILE-NOT-FOUND
-               DISPLAY "エラー: シラバスファイルが見つかりません。"
+               DISPLAY "エラー:シラバスファイルがありま"
                MOVE "N" TO WS-CONTINUE-FLAG
            END-IF.
 
+           OPEN I-O REVISION-FILE.
+           IF WS-REVISION-FILE-NOT-FOUND
+               OPEN OUTPUT REVISION-FILE
+               CLOSE REVISION-FILE
+               OPEN I-O REVISION-FILE
+           END-IF.
+
        CLOSE-FILE.
            CLOSE SYLLABUS-FILE.
+           CLOSE REVISION-FILE.
 
        SEARCH-SYLLABUS.
            DISPLAY SEARCH-SCREEN.
            ACCEPT SEARCH-SCREEN.
 
            MOVE WS-SEARCH-COURSE-ID TO SYL-COURSE-ID.
+           MOVE WS-SEARCH-ACADEMIC-YEAR TO SYL-ACADEMIC-YEAR.
            READ SYLLABUS-FILE
-               KEY IS SYL-COURSE-ID
+               KEY IS SYL-RECORD-KEY
                INVALID KEY
                    DISPLAY "エラー: 科目コード " SYL-COURSE-ID
                            " は存在しません。"
@@ -212,31 +445,60 @@
 
        UPDATE-SYLLABUS-LOOP.
            MOVE 0 TO WS-UPDATE-OPTION.
-           PERFORM UNTIL WS-UPDATE-OPTION = 9
+           PERFORM UNTIL WS-UPDATE-OPTION = 16
                DISPLAY UPDATE-MENU-SCREEN
                ACCEPT UPDATE-MENU-SCREEN
 
                EVALUATE WS-UPDATE-OPTION
                    WHEN 1
                        PERFORM UPDATE-COURSE-NAME
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 2
                        PERFORM UPDATE-DEPARTMENT
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 3
                        PERFORM UPDATE-TEACHER
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 4
                        PERFORM UPDATE-SEMESTER
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 5
                        PERFORM UPDATE-CREDITS
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 6
                        PERFORM UPDATE-DESCRIPTION
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 7
                        PERFORM UPDATE-OBJECTIVES
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 8
                        PERFORM UPDATE-WEEK-PLAN
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
                    WHEN 9
+                       PERFORM UPDATE-PREREQUISITES
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 10
+                       PERFORM UPDATE-CAPACITY
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 11
+                       PERFORM UPDATE-SCHEDULE
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 12
+                       PERFORM UPDATE-ENGLISH-INFO
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 13
+                       PERFORM UPDATE-TEXTBOOKS
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 14
+                       PERFORM UPDATE-ASSESSMENT
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 15
+                       PERFORM UPDATE-CROSSLIST
+                       MOVE "Y" TO WS-DATA-CHANGED-FLAG
+                   WHEN 16
                        EXIT PERFORM
                    WHEN OTHER
-                       DISPLAY "無効な選択です。再試行してください。"
+                       DISPLAY "無効な選択です。再入力を。"
                END-EVALUATE
            END-PERFORM.
 
@@ -248,18 +510,83 @@
            DISPLAY UPDATE-DEPARTMENT-SCREEN.
            ACCEPT UPDATE-DEPARTMENT-SCREEN.
 
+           MOVE "D" TO WS-FUNCTION-CODE.
+           MOVE SYL-DEPARTMENT-ID TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM UPDATE-DEPARTMENT
+           END-IF.
+
        UPDATE-TEACHER.
            DISPLAY UPDATE-TEACHER-SCREEN.
            ACCEPT UPDATE-TEACHER-SCREEN.
 
+           MOVE "T" TO WS-FUNCTION-CODE.
+           MOVE SYL-TEACHER-ID TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM UPDATE-TEACHER
+           ELSE
+               DISPLAY "教員名: " WS-RESULT(1:20)
+           END-IF.
+
        UPDATE-SEMESTER.
            DISPLAY UPDATE-SEMESTER-SCREEN.
            ACCEPT UPDATE-SEMESTER-SCREEN.
 
+           MOVE "M" TO WS-FUNCTION-CODE.
+           MOVE SYL-SEMESTER TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM UPDATE-SEMESTER
+           ELSE
+               DISPLAY "学期名: " WS-RESULT(1:20)
+           END-IF.
+
        UPDATE-CREDITS.
            DISPLAY UPDATE-CREDITS-SCREEN.
            ACCEPT UPDATE-CREDITS-SCREEN.
 
+       UPDATE-CAPACITY.
+           DISPLAY UPDATE-CAPACITY-SCREEN.
+           ACCEPT UPDATE-CAPACITY-SCREEN.
+
+       UPDATE-SCHEDULE.
+           DISPLAY UPDATE-SCHEDULE-SCREEN.
+           ACCEPT UPDATE-SCHEDULE-SCREEN.
+
+           MOVE "S" TO WS-FUNCTION-CODE.
+           MOVE SPACES TO WS-PARAM-1.
+           MOVE SYL-COURSE-ID TO WS-PARAM-1(1:6).
+           MOVE SYL-CLASS-DAY TO WS-PARAM-1(7:1).
+           MOVE SYL-CLASS-PERIOD TO WS-PARAM-1(8:2).
+           MOVE SYL-CLASS-ROOM TO WS-PARAM-1(10:10).
+           MOVE SYL-TEACHER-ID TO WS-PARAM-1(20:5).
+           MOVE SYL-ACADEMIC-YEAR TO WS-PARAM-1(25:4).
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+           END-IF.
+
        UPDATE-DESCRIPTION.
            DISPLAY UPDATE-DESCRIPTION-SCREEN.
            ACCEPT UPDATE-DESCRIPTION-SCREEN.
@@ -272,14 +599,167 @@
            DISPLAY UPDATE-WEEK-PLAN-SCREEN.
            ACCEPT UPDATE-WEEK-PLAN-SCREEN.
 
+       UPDATE-ENGLISH-INFO.
+           DISPLAY UPDATE-ENGLISH-SCREEN.
+           ACCEPT UPDATE-ENGLISH-SCREEN.
+           DISPLAY UPDATE-ENGLISH-WEEK-PLAN-SCREEN.
+           ACCEPT UPDATE-ENGLISH-WEEK-PLAN-SCREEN.
+
+       UPDATE-PREREQUISITES.
+           DISPLAY PREREQ-UPDATE-SCREEN.
+           ACCEPT PREREQ-UPDATE-SCREEN.
+
+           MOVE 0 TO SYL-PREREQ-COUNT.
+           PERFORM VARYING WS-PREREQ-IDX FROM 1 BY 1
+                   UNTIL WS-PREREQ-IDX > 5
+               IF SYL-PREREQ-ID(WS-PREREQ-IDX) NOT = SPACES
+                   MOVE "P" TO WS-FUNCTION-CODE
+                   MOVE SYL-COURSE-ID TO WS-PARAM-1
+                   MOVE SYL-PREREQ-ID(WS-PREREQ-IDX) TO WS-PARAM-2
+                   CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                                  WS-PARAM-2, WS-RESULT, WS-RETURN-CODE
+                   IF WS-RETURN-CODE = 1
+                       DISPLAY WS-RESULT
+                       MOVE SPACES TO SYL-PREREQ-ID(WS-PREREQ-IDX)
+                   ELSE
+                       ADD 1 TO SYL-PREREQ-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       UPDATE-TEXTBOOKS.
+           DISPLAY TEXTBOOK-UPDATE-SCREEN.
+           ACCEPT TEXTBOOK-UPDATE-SCREEN.
+
+           MOVE 0 TO SYL-TEXTBOOK-COUNT.
+           PERFORM VARYING WS-TEXTBOOK-IDX FROM 1 BY 1
+                   UNTIL WS-TEXTBOOK-IDX > 5
+               IF SYL-TEXTBOOK-TITLE(WS-TEXTBOOK-IDX) NOT = SPACES
+                   ADD 1 TO SYL-TEXTBOOK-COUNT
+               END-IF
+           END-PERFORM.
+
+       UPDATE-ASSESSMENT.
+           DISPLAY ASSESSMENT-UPDATE-SCREEN.
+           ACCEPT ASSESSMENT-UPDATE-SCREEN.
+
+           PERFORM VALIDATE-ASSESSMENT-TOTAL.
+           IF NOT WS-ASSESS-VALID
+               DISPLAY "エラー:評価割合の合計が100%でない"
+               PERFORM UPDATE-ASSESSMENT
+           END-IF.
+
+       VALIDATE-ASSESSMENT-TOTAL.
+           MOVE 0 TO WS-ASSESS-TOTAL.
+           MOVE 0 TO SYL-ASSESS-COUNT.
+           PERFORM VARYING WS-ASSESS-IDX FROM 1 BY 1
+                   UNTIL WS-ASSESS-IDX > 5
+               IF SYL-ASSESS-NAME(WS-ASSESS-IDX) NOT = SPACES
+                   ADD 1 TO SYL-ASSESS-COUNT
+                   ADD SYL-ASSESS-PERCENT(WS-ASSESS-IDX) TO
+                       WS-ASSESS-TOTAL
+               END-IF
+           END-PERFORM.
+
+           IF SYL-ASSESS-COUNT = 0
+               MOVE "Y" TO WS-ASSESS-VALID-FLAG
+           ELSE
+               IF WS-ASSESS-TOTAL = 100
+                   MOVE "Y" TO WS-ASSESS-VALID-FLAG
+               ELSE
+                   MOVE "N" TO WS-ASSESS-VALID-FLAG
+               END-IF
+           END-IF.
+
+       UPDATE-CROSSLIST.
+           DISPLAY CROSSLIST-UPDATE-SCREEN.
+           ACCEPT CROSSLIST-UPDATE-SCREEN.
+
+           MOVE 0 TO SYL-CROSSLIST-COUNT.
+           PERFORM VARYING WS-CROSSLIST-IDX FROM 1 BY 1
+                   UNTIL WS-CROSSLIST-IDX > 5
+               IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX) NOT = SPACES
+                   MOVE "N" TO WS-CROSSLIST-DUP-FLAG
+                   IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX) =
+                           SYL-DEPARTMENT-ID
+                       MOVE "Y" TO WS-CROSSLIST-DUP-FLAG
+                   END-IF
+                   PERFORM VARYING WS-CROSSLIST-DUP-IDX
+                           FROM 1 BY 1
+                           UNTIL WS-CROSSLIST-DUP-IDX
+                                 >= WS-CROSSLIST-IDX
+                       IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                           = SYL-CROSSLIST-DEPT-ID
+                               (WS-CROSSLIST-DUP-IDX)
+                           MOVE "Y" TO WS-CROSSLIST-DUP-FLAG
+                       END-IF
+                   END-PERFORM
+                   IF WS-CROSSLIST-IS-DUP
+                       DISPLAY "エラー:学部学科の重複"
+                       MOVE SPACES TO
+                           SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                   ELSE
+                       MOVE "D" TO WS-FUNCTION-CODE
+                       MOVE SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                           TO WS-PARAM-1
+                       MOVE SPACES TO WS-PARAM-2
+                       CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                                  WS-PARAM-2, WS-RESULT, WS-RETURN-CODE
+                       IF WS-RETURN-CODE = 1
+                           DISPLAY WS-RESULT
+                           MOVE SPACES TO
+                               SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                       ELSE
+                           ADD 1 TO SYL-CROSSLIST-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        REWRITE-SYLLABUS-RECORD.
-           REWRITE SYLLABUS-RECORD
+           MOVE "N" TO WS-CONFLICT-FLAG.
+           MOVE SYLLABUS-RECORD TO WS-EDITED-IMAGE.
+           PERFORM VALIDATE-ASSESSMENT-TOTAL.
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-CONFLICT-FLAG
+           END-READ.
+
+           IF NOT WS-UPDATE-CONFLICT
+               IF SYL-LAST-UPDATED NOT = WS-LOADED-TIMESTAMP
+                   MOVE "Y" TO WS-CONFLICT-FLAG
+               END-IF
+           END-IF.
+
+           IF NOT WS-ASSESS-VALID
+               DISPLAY "エラー:評価割合の合計が100%でない"
+               DISPLAY "未保存。再編集してください。"
+           ELSE
+               IF WS-UPDATE-CONFLICT
+                   DISPLAY "エラー:他の利用者が更新済み"
+                   DISPLAY "再読込してやり直しを。"
+               ELSE
+                   PERFORM WRITE-REVISION-REQUEST
+               END-IF
+           END-IF.
+
+       WRITE-REVISION-REQUEST.
+           MOVE SYL-COURSE-ID TO REV-COURSE-ID.
+           MOVE SYL-ACADEMIC-YEAR TO REV-ACADEMIC-YEAR.
+           MOVE FUNCTION CURRENT-DATE TO REV-SUBMITTED-TS.
+           MOVE WS-OPERATOR-ID TO REV-OPERATOR-ID.
+           SET REV-STATUS-PENDING TO TRUE.
+           MOVE WS-LOADED-TIMESTAMP TO REV-BASE-TIMESTAMP.
+           MOVE WS-EDITED-IMAGE TO REV-PROPOSED-IMAGE.
+           WRITE REVISION-RECORD
                INVALID KEY
-                   DISPLAY "エラー: レコードの更新に失敗しました。"
-           END-REWRITE.
-           DISPLAY "シラバス情報が正常に更新されました。".
+                   DISPLAY "エラー:改訂依頼の登録に失敗。"
+               NOT INVALID KEY
+                   DISPLAY "改訂依頼を登録(承認待ち)"
+           END-WRITE.
 
        CHECK-CONTINUE.
            DISPLAY " ".
-           DISPLAY "続けて更新しますか？ (Y/N): " WITH NO ADVANCING.
+           DISPLAY "続けて更新しますか？(" WITH NO ADVANCING.
            ACCEPT WS-CONTINUE-FLAG.
