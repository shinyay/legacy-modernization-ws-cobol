@@ -12,7 +12,7 @@
                ASSIGN TO "syllabus.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS SYL-COURSE-ID
+               RECORD KEY IS SYL-RECORD-KEY
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
@@ -39,30 +39,49 @@
           88 WS-CONTINUE          VALUE "Y" "y".
           88 WS-EXIT              VALUE "N" "n".
 
+       01 WS-PREREQ-IDX           PIC 9.
+       01 WS-TEXTBOOK-IDX         PIC 9.
+       01 WS-ASSESS-IDX           PIC 9.
+       01 WS-CROSSLIST-IDX        PIC 9.
+       01 WS-CROSSLIST-DUP-IDX    PIC 9.
+       01 WS-CROSSLIST-DUP-FLAG   PIC X VALUE "N".
+          88 WS-CROSSLIST-IS-DUP  VALUE "Y".
+       01 WS-ASSESS-TOTAL         PIC 999.
+
        SCREEN SECTION.
        01 SYLLABUS-INPUT-SCREEN.
            05 BLANK SCREEN.
            05 LINE 1 COLUMN 1 VALUE "シラバス登録画面".
            05 LINE 3 COLUMN 1 VALUE "科目コード (例: CS1001): ".
            05 LINE 3 COLUMN 28 PIC X(6) USING SYL-COURSE-ID.
+           05 LINE 3 COLUMN 40 VALUE "年度(4桁): ".
+           05 LINE 3 COLUMN 52 PIC X(4) USING SYL-ACADEMIC-YEAR.
            05 LINE 4 COLUMN 1 VALUE "科目名: ".
            05 LINE 4 COLUMN 28 PIC X(30) USING SYL-COURSE-NAME.
            05 LINE 5 COLUMN 1 VALUE "学部学科コード: ".
            05 LINE 5 COLUMN 28 PIC X(4) USING SYL-DEPARTMENT-ID.
            05 LINE 6 COLUMN 1 VALUE "教員ID: ".
            05 LINE 6 COLUMN 28 PIC X(5) USING SYL-TEACHER-ID.
-           05 LINE 7 COLUMN 1 VALUE "開講学期 (例: 01=春前期): ".
+           05 LINE 7 COLUMN 1 VALUE "開講学期(例:01=春前期): ".
            05 LINE 7 COLUMN 28 PIC X(2) USING SYL-SEMESTER.
            05 LINE 8 COLUMN 1 VALUE "単位数: ".
            05 LINE 8 COLUMN 28 PIC 9 USING SYL-CREDITS.
-           05 LINE 10 COLUMN 1 VALUE "授業概要: ".
-           05 LINE 10 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION.
-           05 LINE 11 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION(51:50).
-           05 LINE 12 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION(101:50).
-           05 LINE 13 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION(151:50).
-           05 LINE 15 COLUMN 1 VALUE "学習目標: ".
-           05 LINE 15 COLUMN 28 PIC X(50) USING SYL-OBJECTIVES.
-           05 LINE 16 COLUMN 28 PIC X(50) USING SYL-OBJECTIVES(51:50).
+           05 LINE 9 COLUMN 1 VALUE "受入可能人数: ".
+           05 LINE 9 COLUMN 28 PIC 9(3) USING SYL-CAPACITY.
+           05 LINE 10 COLUMN 1 VALUE "曜日(1=月..7=日): ".
+           05 LINE 10 COLUMN 28 PIC 9 USING SYL-CLASS-DAY.
+           05 LINE 11 COLUMN 1 VALUE "時限: ".
+           05 LINE 11 COLUMN 28 PIC 99 USING SYL-CLASS-PERIOD.
+           05 LINE 12 COLUMN 1 VALUE "教室: ".
+           05 LINE 12 COLUMN 28 PIC X(10) USING SYL-CLASS-ROOM.
+           05 LINE 13 COLUMN 1 VALUE "授業概要: ".
+           05 LINE 13 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION.
+           05 LINE 14 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION(51:50).
+           05 LINE 15 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION(101:50).
+           05 LINE 16 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION(151:50).
+           05 LINE 18 COLUMN 1 VALUE "学習目標: ".
+           05 LINE 18 COLUMN 28 PIC X(50) USING SYL-OBJECTIVES.
+           05 LINE 19 COLUMN 28 PIC X(50) USING SYL-OBJECTIVES(51:50).
 
        01 WEEK-PLAN-SCREEN.
            05 BLANK SCREEN.
@@ -71,7 +90,7 @@
            05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
            05 LINE 2 COLUMN 25 VALUE "科目名: ".
            05 LINE 2 COLUMN 35 PIC X(30) FROM SYL-COURSE-NAME.
-           05 LINE 4 COLUMN 1 VALUE "各週の授業計画を入力してください:".
+           05 LINE 4 COLUMN 1 VALUE "各週の授業計画を入力:".
            05 LINE 6 COLUMN 1 VALUE "第1週: ".
            05 LINE 6 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN(1).
            05 LINE 7 COLUMN 1 VALUE "第2週: ".
@@ -103,6 +122,151 @@
            05 LINE 20 COLUMN 1 VALUE "第15週: ".
            05 LINE 20 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN(15).
 
+       01 ENGLISH-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Syllabus Registration (English)".
+           05 LINE 3 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 3 COLUMN 28 PIC X(30) USING SYL-COURSE-NAME-EN.
+           05 LINE 5 COLUMN 1 VALUE "Description: ".
+           05 LINE 5 COLUMN 28 PIC X(50) USING SYL-DESCRIPTION-EN.
+           05 LINE 6 COLUMN 28 PIC X(50)
+               USING SYL-DESCRIPTION-EN(51:50).
+           05 LINE 7 COLUMN 28 PIC X(50)
+               USING SYL-DESCRIPTION-EN(101:50).
+           05 LINE 8 COLUMN 28 PIC X(50)
+               USING SYL-DESCRIPTION-EN(151:50).
+           05 LINE 10 COLUMN 1 VALUE "Objectives: ".
+           05 LINE 10 COLUMN 28 PIC X(50) USING SYL-OBJECTIVES-EN.
+           05 LINE 11 COLUMN 28 PIC X(50)
+               USING SYL-OBJECTIVES-EN(51:50).
+
+       01 ENGLISH-WEEK-PLAN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Week-by-Week Plan (English)".
+           05 LINE 2 COLUMN 1 VALUE "Course Name: ".
+           05 LINE 2 COLUMN 15 PIC X(30) FROM SYL-COURSE-NAME-EN.
+           05 LINE 4 COLUMN 1 VALUE "Enter each week's plan:".
+           05 LINE 6 COLUMN 1 VALUE "Week 1: ".
+           05 LINE 6 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(1).
+           05 LINE 7 COLUMN 1 VALUE "Week 2: ".
+           05 LINE 7 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(2).
+           05 LINE 8 COLUMN 1 VALUE "Week 3: ".
+           05 LINE 8 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(3).
+           05 LINE 9 COLUMN 1 VALUE "Week 4: ".
+           05 LINE 9 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(4).
+           05 LINE 10 COLUMN 1 VALUE "Week 5: ".
+           05 LINE 10 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(5).
+           05 LINE 11 COLUMN 1 VALUE "Week 6: ".
+           05 LINE 11 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(6).
+           05 LINE 12 COLUMN 1 VALUE "Week 7: ".
+           05 LINE 12 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(7).
+           05 LINE 13 COLUMN 1 VALUE "Week 8: ".
+           05 LINE 13 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(8).
+           05 LINE 14 COLUMN 1 VALUE "Week 9: ".
+           05 LINE 14 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(9).
+           05 LINE 15 COLUMN 1 VALUE "Week 10: ".
+           05 LINE 15 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(10).
+           05 LINE 16 COLUMN 1 VALUE "Week 11: ".
+           05 LINE 16 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(11).
+           05 LINE 17 COLUMN 1 VALUE "Week 12: ".
+           05 LINE 17 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(12).
+           05 LINE 18 COLUMN 1 VALUE "Week 13: ".
+           05 LINE 18 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(13).
+           05 LINE 19 COLUMN 1 VALUE "Week 14: ".
+           05 LINE 19 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(14).
+           05 LINE 20 COLUMN 1 VALUE "Week 15: ".
+           05 LINE 20 COLUMN 10 PIC X(30) USING SYL-WEEK-PLAN-EN(15).
+
+       01 PREREQ-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "前提科目登録画面".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "前提科目(空白可):".
+           05 LINE 6 COLUMN 1 VALUE "1: ".
+           05 LINE 6 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(1).
+           05 LINE 7 COLUMN 1 VALUE "2: ".
+           05 LINE 7 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(2).
+           05 LINE 8 COLUMN 1 VALUE "3: ".
+           05 LINE 8 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(3).
+           05 LINE 9 COLUMN 1 VALUE "4: ".
+           05 LINE 9 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(4).
+           05 LINE 10 COLUMN 1 VALUE "5: ".
+           05 LINE 10 COLUMN 5 PIC X(6) USING SYL-PREREQ-ID(5).
+
+       01 TEXTBOOK-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "教科書登録画面".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "教科書(空白可):".
+           05 LINE 6 COLUMN 1 VALUE "1 書名: ".
+           05 LINE 6 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(1).
+           05 LINE 7 COLUMN 1 VALUE "1 ISBN: ".
+           05 LINE 7 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(1).
+           05 LINE 9 COLUMN 1 VALUE "2 書名: ".
+           05 LINE 9 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(2).
+           05 LINE 10 COLUMN 1 VALUE "2 ISBN: ".
+           05 LINE 10 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(2).
+           05 LINE 12 COLUMN 1 VALUE "3 書名: ".
+           05 LINE 12 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(3).
+           05 LINE 13 COLUMN 1 VALUE "3 ISBN: ".
+           05 LINE 13 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(3).
+           05 LINE 15 COLUMN 1 VALUE "4 書名: ".
+           05 LINE 15 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(4).
+           05 LINE 16 COLUMN 1 VALUE "4 ISBN: ".
+           05 LINE 16 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(4).
+           05 LINE 18 COLUMN 1 VALUE "5 書名: ".
+           05 LINE 18 COLUMN 10 PIC X(40) USING SYL-TEXTBOOK-TITLE(5).
+           05 LINE 19 COLUMN 1 VALUE "5 ISBN: ".
+           05 LINE 19 COLUMN 10 PIC X(13) USING SYL-TEXTBOOK-ISBN(5).
+
+       01 ASSESSMENT-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "成績評価割合登録画面".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 3 COLUMN 1 VALUE "合計100%で入力:".
+           05 LINE 5 COLUMN 1 VALUE "1 項目名: ".
+           05 LINE 5 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(1).
+           05 LINE 5 COLUMN 34 VALUE "割合%: ".
+           05 LINE 5 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(1).
+           05 LINE 6 COLUMN 1 VALUE "2 項目名: ".
+           05 LINE 6 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(2).
+           05 LINE 6 COLUMN 34 VALUE "割合%: ".
+           05 LINE 6 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(2).
+           05 LINE 7 COLUMN 1 VALUE "3 項目名: ".
+           05 LINE 7 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(3).
+           05 LINE 7 COLUMN 34 VALUE "割合%: ".
+           05 LINE 7 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(3).
+           05 LINE 8 COLUMN 1 VALUE "4 項目名: ".
+           05 LINE 8 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(4).
+           05 LINE 8 COLUMN 34 VALUE "割合%: ".
+           05 LINE 8 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(4).
+           05 LINE 9 COLUMN 1 VALUE "5 項目名: ".
+           05 LINE 9 COLUMN 12 PIC X(20) USING SYL-ASSESS-NAME(5).
+           05 LINE 9 COLUMN 34 VALUE "割合%: ".
+           05 LINE 9 COLUMN 41 PIC 999 USING SYL-ASSESS-PERCENT(5).
+
+       01 CROSSLIST-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "他学部学科共同開講登録".
+           05 LINE 2 COLUMN 1 VALUE "科目コード: ".
+           05 LINE 2 COLUMN 15 PIC X(6) FROM SYL-COURSE-ID.
+           05 LINE 3 COLUMN 1 VALUE "主学部学科: ".
+           05 LINE 3 COLUMN 15 PIC X(4) FROM SYL-DEPARTMENT-ID.
+           05 LINE 4 COLUMN 1 VALUE "共同学部学科(空白可):".
+           05 LINE 6 COLUMN 1 VALUE "1: ".
+           05 LINE 6 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(1).
+           05 LINE 7 COLUMN 1 VALUE "2: ".
+           05 LINE 7 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(2).
+           05 LINE 8 COLUMN 1 VALUE "3: ".
+           05 LINE 8 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(3).
+           05 LINE 9 COLUMN 1 VALUE "4: ".
+           05 LINE 9 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(4).
+           05 LINE 10 COLUMN 1 VALUE "5: ".
+           05 LINE 10 COLUMN 5 PIC X(4) USING SYL-CROSSLIST-DEPT-ID(5).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM OPEN-FILE.
@@ -110,6 +274,12 @@
                PERFORM INITIALIZE-SYLLABUS-RECORD
                PERFORM INPUT-SYLLABUS-DATA
                PERFORM INPUT-WEEK-PLAN-DATA
+               PERFORM INPUT-ENGLISH-DATA
+               PERFORM INPUT-ENGLISH-WEEK-PLAN-DATA
+               PERFORM INPUT-PREREQUISITE-DATA
+               PERFORM INPUT-TEXTBOOK-DATA
+               PERFORM INPUT-ASSESSMENT-DATA
+               PERFORM INPUT-CROSSLIST-DATA
                PERFORM WRITE-SYLLABUS-RECORD
                PERFORM CHECK-CONTINUE
            END-PERFORM.
@@ -136,8 +306,11 @@
            ACCEPT SYLLABUS-INPUT-SCREEN.
 
            MOVE "C" TO WS-FUNCTION-CODE.
-           MOVE SYL-COURSE-ID TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-1.
+           MOVE SYL-COURSE-ID TO WS-PARAM-1(1:6).
+           MOVE SYL-ACADEMIC-YEAR TO WS-PARAM-1(7:4).
            MOVE SPACES TO WS-PARAM-2.
+           MOVE SYL-DEPARTMENT-ID TO WS-PARAM-2(1:4).
 
            CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
                               WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
@@ -145,20 +318,195 @@
            IF WS-RETURN-CODE = 1
                DISPLAY WS-RESULT
                PERFORM INPUT-SYLLABUS-DATA
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "D" TO WS-FUNCTION-CODE.
+           MOVE SYL-DEPARTMENT-ID TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM INPUT-SYLLABUS-DATA
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "T" TO WS-FUNCTION-CODE.
+           MOVE SYL-TEACHER-ID TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM INPUT-SYLLABUS-DATA
+               EXIT PARAGRAPH
+           ELSE
+               DISPLAY "教員名: " WS-RESULT(1:20)
+           END-IF.
+
+           MOVE "M" TO WS-FUNCTION-CODE.
+           MOVE SYL-SEMESTER TO WS-PARAM-1.
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+               PERFORM INPUT-SYLLABUS-DATA
+               EXIT PARAGRAPH
+           ELSE
+               DISPLAY "学期名: " WS-RESULT(1:20)
+           END-IF.
+
+           PERFORM CHECK-SCHEDULE.
+
+       CHECK-SCHEDULE.
+           MOVE "S" TO WS-FUNCTION-CODE.
+           MOVE SPACES TO WS-PARAM-1.
+           MOVE SYL-COURSE-ID TO WS-PARAM-1(1:6).
+           MOVE SYL-CLASS-DAY TO WS-PARAM-1(7:1).
+           MOVE SYL-CLASS-PERIOD TO WS-PARAM-1(8:2).
+           MOVE SYL-CLASS-ROOM TO WS-PARAM-1(10:10).
+           MOVE SYL-TEACHER-ID TO WS-PARAM-1(20:5).
+           MOVE SYL-ACADEMIC-YEAR TO WS-PARAM-1(25:4).
+           MOVE SPACES TO WS-PARAM-2.
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
            END-IF.
 
        INPUT-WEEK-PLAN-DATA.
            DISPLAY WEEK-PLAN-SCREEN.
            ACCEPT WEEK-PLAN-SCREEN.
 
+       INPUT-ENGLISH-DATA.
+           DISPLAY ENGLISH-INPUT-SCREEN.
+           ACCEPT ENGLISH-INPUT-SCREEN.
+
+       INPUT-ENGLISH-WEEK-PLAN-DATA.
+           DISPLAY ENGLISH-WEEK-PLAN-SCREEN.
+           ACCEPT ENGLISH-WEEK-PLAN-SCREEN.
+
+       INPUT-PREREQUISITE-DATA.
+           DISPLAY PREREQ-INPUT-SCREEN.
+           ACCEPT PREREQ-INPUT-SCREEN.
+
+           MOVE 0 TO SYL-PREREQ-COUNT.
+           PERFORM VARYING WS-PREREQ-IDX FROM 1 BY 1
+                   UNTIL WS-PREREQ-IDX > 5
+               IF SYL-PREREQ-ID(WS-PREREQ-IDX) NOT = SPACES
+                   MOVE "P" TO WS-FUNCTION-CODE
+                   MOVE SYL-COURSE-ID TO WS-PARAM-1
+                   MOVE SYL-PREREQ-ID(WS-PREREQ-IDX) TO WS-PARAM-2
+                   CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                                  WS-PARAM-2, WS-RESULT, WS-RETURN-CODE
+                   IF WS-RETURN-CODE = 1
+                       DISPLAY WS-RESULT
+                       MOVE SPACES TO SYL-PREREQ-ID(WS-PREREQ-IDX)
+                   ELSE
+                       ADD 1 TO SYL-PREREQ-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       INPUT-TEXTBOOK-DATA.
+           DISPLAY TEXTBOOK-INPUT-SCREEN.
+           ACCEPT TEXTBOOK-INPUT-SCREEN.
+
+           MOVE 0 TO SYL-TEXTBOOK-COUNT.
+           PERFORM VARYING WS-TEXTBOOK-IDX FROM 1 BY 1
+                   UNTIL WS-TEXTBOOK-IDX > 5
+               IF SYL-TEXTBOOK-TITLE(WS-TEXTBOOK-IDX) NOT = SPACES
+                   ADD 1 TO SYL-TEXTBOOK-COUNT
+               END-IF
+           END-PERFORM.
+
+       INPUT-ASSESSMENT-DATA.
+           DISPLAY ASSESSMENT-INPUT-SCREEN.
+           ACCEPT ASSESSMENT-INPUT-SCREEN.
+
+           MOVE 0 TO SYL-ASSESS-COUNT.
+           MOVE 0 TO WS-ASSESS-TOTAL.
+           PERFORM VARYING WS-ASSESS-IDX FROM 1 BY 1
+                   UNTIL WS-ASSESS-IDX > 5
+               IF SYL-ASSESS-NAME(WS-ASSESS-IDX) NOT = SPACES
+                   ADD 1 TO SYL-ASSESS-COUNT
+                   ADD SYL-ASSESS-PERCENT(WS-ASSESS-IDX) TO
+                       WS-ASSESS-TOTAL
+               END-IF
+           END-PERFORM.
+
+           IF WS-ASSESS-TOTAL NOT = 100
+               DISPLAY "エラー:評価割合の合計が100%でない"
+               PERFORM INPUT-ASSESSMENT-DATA
+           END-IF.
+
+       INPUT-CROSSLIST-DATA.
+           DISPLAY CROSSLIST-INPUT-SCREEN.
+           ACCEPT CROSSLIST-INPUT-SCREEN.
+
+           MOVE 0 TO SYL-CROSSLIST-COUNT.
+           PERFORM VARYING WS-CROSSLIST-IDX FROM 1 BY 1
+                   UNTIL WS-CROSSLIST-IDX > 5
+               IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX) NOT = SPACES
+                   MOVE "N" TO WS-CROSSLIST-DUP-FLAG
+                   IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX) =
+                           SYL-DEPARTMENT-ID
+                       MOVE "Y" TO WS-CROSSLIST-DUP-FLAG
+                   END-IF
+                   PERFORM VARYING WS-CROSSLIST-DUP-IDX
+                           FROM 1 BY 1
+                           UNTIL WS-CROSSLIST-DUP-IDX
+                                 >= WS-CROSSLIST-IDX
+                       IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                           = SYL-CROSSLIST-DEPT-ID
+                               (WS-CROSSLIST-DUP-IDX)
+                           MOVE "Y" TO WS-CROSSLIST-DUP-FLAG
+                       END-IF
+                   END-PERFORM
+                   IF WS-CROSSLIST-IS-DUP
+                       DISPLAY "エラー:学部学科の重複"
+                       MOVE SPACES TO
+                           SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                   ELSE
+                       MOVE "D" TO WS-FUNCTION-CODE
+                       MOVE SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                           TO WS-PARAM-1
+                       MOVE SPACES TO WS-PARAM-2
+                       CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                                  WS-PARAM-2, WS-RESULT, WS-RETURN-CODE
+                       IF WS-RETURN-CODE = 1
+                           DISPLAY WS-RESULT
+                           MOVE SPACES TO
+                               SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-IDX)
+                       ELSE
+                           ADD 1 TO SYL-CROSSLIST-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        WRITE-SYLLABUS-RECORD.
+           SET SYL-STATUS-PENDING TO TRUE.
+           MOVE FUNCTION CURRENT-DATE TO SYL-LAST-UPDATED.
            WRITE SYLLABUS-RECORD
                INVALID KEY
                    DISPLAY "エラー: 科目コード " SYL-COURSE-ID
                            " はすでに存在します。"
+               NOT INVALID KEY
+                   DISPLAY "登録しました(承認待ち)。"
            END-WRITE.
 
        CHECK-CONTINUE.
            DISPLAY " ".
-           DISPLAY "続けて登録しますか？ (Y/N): " WITH NO ADVANCING.
+           DISPLAY "続けて登録しますか？(" WITH NO ADVANCING.
            ACCEPT WS-CONTINUE-FLAG.
