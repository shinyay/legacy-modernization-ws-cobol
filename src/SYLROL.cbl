@@ -0,0 +1,134 @@
+      *****************************************************************
+      * シラバス管理システム - 学期持ち越し(ロールオーバー)プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLROL.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUP           VALUE "22".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-FUNCTION-CODE        PIC X.
+       01 WS-PARAM-1              PIC X(50).
+       01 WS-PARAM-2              PIC X(50).
+       01 WS-RESULT               PIC X(200).
+       01 WS-RETURN-CODE          PIC 9.
+
+       01 WS-CONTINUE-FLAG        PIC X VALUE "Y".
+          88 WS-CONTINUE          VALUE "Y" "y".
+          88 WS-EXIT              VALUE "N" "n".
+
+       01 WS-SOURCE-COURSE-ID     PIC X(6).
+       01 WS-SOURCE-YEAR          PIC X(4).
+       01 WS-TARGET-YEAR          PIC X(4).
+       01 WS-TARGET-SEMESTER      PIC X(2).
+
+       SCREEN SECTION.
+       01 ROLLOVER-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス持ち越し画面".
+           05 LINE 3 COLUMN 1 VALUE "元の科目コード: ".
+           05 LINE 3 COLUMN 20 PIC X(6) USING WS-SOURCE-COURSE-ID.
+           05 LINE 4 COLUMN 1 VALUE "元の年度(4桁): ".
+           05 LINE 4 COLUMN 20 PIC X(4) USING WS-SOURCE-YEAR.
+           05 LINE 5 COLUMN 1 VALUE "新しい年度(4桁): ".
+           05 LINE 5 COLUMN 20 PIC X(4) USING WS-TARGET-YEAR.
+           05 LINE 6 COLUMN 1 VALUE "新学期(変更時のみ): ".
+           05 LINE 6 COLUMN 26 PIC X(2) USING WS-TARGET-SEMESTER.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EXIT
+                   PERFORM INPUT-ROLLOVER-DATA
+                   PERFORM ROLLOVER-COURSE
+                   PERFORM CHECK-CONTINUE
+               END-PERFORM
+           ELSE
+               DISPLAY "エラー:シラバスファイルなし"
+           END-IF.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN I-O SYLLABUS-FILE.
+
+       CLOSE-FILE.
+           CLOSE SYLLABUS-FILE.
+
+       INPUT-ROLLOVER-DATA.
+           MOVE SPACES TO WS-SOURCE-COURSE-ID.
+           MOVE SPACES TO WS-SOURCE-YEAR.
+           MOVE SPACES TO WS-TARGET-YEAR.
+           MOVE SPACES TO WS-TARGET-SEMESTER.
+           DISPLAY ROLLOVER-INPUT-SCREEN.
+           ACCEPT ROLLOVER-INPUT-SCREEN.
+
+       ROLLOVER-COURSE.
+           MOVE WS-SOURCE-COURSE-ID TO SYL-COURSE-ID.
+           MOVE WS-SOURCE-YEAR TO SYL-ACADEMIC-YEAR.
+
+           READ SYLLABUS-FILE
+               KEY IS SYL-RECORD-KEY
+               INVALID KEY
+                   DISPLAY "エラー:元の科目が未登録です"
+           END-READ.
+
+           IF WS-FILE-SUCCESS
+               PERFORM VALIDATE-AND-WRITE-ROLLOVER
+           END-IF.
+
+       VALIDATE-AND-WRITE-ROLLOVER.
+           MOVE WS-TARGET-YEAR TO SYL-ACADEMIC-YEAR.
+           IF WS-TARGET-SEMESTER NOT = SPACES
+               MOVE WS-TARGET-SEMESTER TO SYL-SEMESTER
+           END-IF.
+
+           MOVE "C" TO WS-FUNCTION-CODE.
+           MOVE SPACES TO WS-PARAM-1.
+           MOVE SYL-COURSE-ID TO WS-PARAM-1(1:6).
+           MOVE SYL-ACADEMIC-YEAR TO WS-PARAM-1(7:4).
+           MOVE SPACES TO WS-PARAM-2.
+           MOVE SYL-DEPARTMENT-ID TO WS-PARAM-2(1:4).
+
+           CALL "SYLCOM" USING WS-FUNCTION-CODE, WS-PARAM-1,
+                              WS-PARAM-2, WS-RESULT, WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 1
+               DISPLAY WS-RESULT
+           ELSE
+               SET SYL-STATUS-DRAFT TO TRUE
+               MOVE FUNCTION CURRENT-DATE TO SYL-LAST-UPDATED
+               WRITE SYLLABUS-RECORD
+                   INVALID KEY
+                       DISPLAY "エラー:持ち越しに失敗"
+                   NOT INVALID KEY
+                       DISPLAY "持ち越しました。"
+                       DISPLAY "科目更新で確認してください"
+               END-WRITE
+           END-IF.
+
+       CHECK-CONTINUE.
+           DISPLAY " ".
+           DISPLAY "続けますか(Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONTINUE-FLAG.
