@@ -0,0 +1,108 @@
+      *****************************************************************
+      * シラバス管理システム - 認証評価用完全性チェックバッチ
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLAUD.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-WEEK-IDX               PIC 99.
+       01 WS-WEEK-FILLED-COUNT      PIC 99.
+
+       01 WS-GAP-FLAG               PIC X VALUE "N".
+          88 WS-HAS-GAP             VALUE "Y".
+
+       01 WS-AUDIT-COUNT            PIC 9(5) VALUE 0.
+       01 WS-GAP-COUNT              PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "SYLAUD 完全性チェック処理 開始".
+           PERFORM OPEN-FILE.
+           IF WS-FILE-SUCCESS
+               DISPLAY " "
+               DISPLAY "=== シラバス完全性チェック ==="
+               PERFORM SCAN-SYLLABUS-FOR-GAPS
+               DISPLAY " "
+               DISPLAY "対象件数: " WS-AUDIT-COUNT
+               DISPLAY "不備件数: " WS-GAP-COUNT
+               CLOSE SYLLABUS-FILE
+           ELSE
+               DISPLAY "エラー:シラバスファイルなし"
+           END-IF.
+
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN INPUT SYLLABUS-FILE.
+
+       SCAN-SYLLABUS-FOR-GAPS.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-AUDIT-COUNT
+                           PERFORM CHECK-ONE-SYLLABUS
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       CHECK-ONE-SYLLABUS.
+           MOVE "N" TO WS-GAP-FLAG.
+           MOVE 0 TO WS-WEEK-FILLED-COUNT.
+           PERFORM VARYING WS-WEEK-IDX FROM 1 BY 1
+                   UNTIL WS-WEEK-IDX > 15
+               IF SYL-WEEK-PLAN(WS-WEEK-IDX) NOT = SPACES
+                   ADD 1 TO WS-WEEK-FILLED-COUNT
+               END-IF
+           END-PERFORM.
+
+           IF SYL-DESCRIPTION = SPACES
+               DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                       " 授業概要が未入力"
+               MOVE "Y" TO WS-GAP-FLAG
+           END-IF.
+
+           IF SYL-OBJECTIVES = SPACES
+               DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                       " 学習目標が未入力"
+               MOVE "Y" TO WS-GAP-FLAG
+           END-IF.
+
+           IF WS-WEEK-FILLED-COUNT < 15
+               DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                       " 授業計画:" WS-WEEK-FILLED-COUNT "/15週"
+               MOVE "Y" TO WS-GAP-FLAG
+           END-IF.
+
+           IF WS-HAS-GAP
+               ADD 1 TO WS-GAP-COUNT
+           END-IF.
