@@ -0,0 +1,314 @@
+      *****************************************************************
+      * シラバス管理システム - レポート生成プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLRPT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-REPORT-OPTION         PIC 9 VALUE 0.
+       01 WS-SEMESTER-FILTER       PIC X(2) VALUE SPACES.
+
+       01 WS-DEPT-TABLE.
+          05 WS-DEPT-COUNT         PIC 99 VALUE 0.
+          05 WS-DEPT-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-DEPT-IDX.
+             10 WS-DEPT-CODE       PIC X(4).
+             10 WS-DEPT-COURSES    PIC 999 VALUE 0.
+             10 WS-DEPT-CREDITS    PIC 9999 VALUE 0.
+
+       01 WS-TEACHER-TABLE.
+          05 WS-TEACHER-COUNT      PIC 99 VALUE 0.
+          05 WS-TEACHER-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-TEACHER-IDX.
+             10 WS-TEACHER-CODE    PIC X(5).
+             10 WS-TEACHER-COURSES PIC 999 VALUE 0.
+             10 WS-TEACHER-CREDITS PIC 9999 VALUE 0.
+             10 WS-TEACHER-COURSE-LIST OCCURS 30 TIMES.
+                15 WS-TC-COURSE-ID   PIC X(6).
+                15 WS-TC-COURSE-NAME PIC X(30).
+
+       01 WS-FOUND-FLAG            PIC X VALUE "N".
+          88 WS-FOUND              VALUE "Y".
+
+       01 WS-WORK-IDX              PIC 99.
+       01 WS-LIST-IDX              PIC 99.
+       01 WS-DEPT-LOOKUP-CODE      PIC X(4).
+       01 WS-CROSSLIST-RPT-IDX     PIC 9.
+
+       SCREEN SECTION.
+       01 REPORT-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "各種レポート生成".
+           05 LINE 3 COLUMN 1 VALUE "1. 学部学科別単位集計".
+           05 LINE 4 COLUMN 1 VALUE "2. 教員別担当一覧".
+           05 LINE 5 COLUMN 1 VALUE "9. 終了".
+           05 LINE 7 COLUMN 1 VALUE "選択(1-2,9): ".
+           05 LINE 7 COLUMN 15 PIC 9 USING WS-REPORT-OPTION.
+
+       01 SEMESTER-FILTER-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "対象学期の指定".
+           05 LINE 3 COLUMN 1 VALUE
+              "学期コード(空白=全学期,例:01): ".
+           05 LINE 3 COLUMN 35 PIC X(2) USING WS-SEMESTER-FILTER.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM UNTIL WS-REPORT-OPTION = 9
+               DISPLAY REPORT-MENU-SCREEN
+               ACCEPT REPORT-MENU-SCREEN
+               EVALUATE WS-REPORT-OPTION
+                   WHEN 1
+                       PERFORM DEPARTMENT-SUMMARY-REPORT
+                   WHEN 2
+                       PERFORM TEACHER-WORKLOAD-REPORT
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "無効な選択です。"
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * 学部学科別単位集計レポート
+      *-----------------------------------------------------------
+       DEPARTMENT-SUMMARY-REPORT.
+           PERFORM GET-SEMESTER-FILTER.
+           PERFORM OPEN-SYLLABUS-FILE.
+           IF WS-FILE-SUCCESS
+               MOVE 0 TO WS-DEPT-COUNT
+               PERFORM BUILD-DEPARTMENT-TABLE
+               PERFORM PRINT-DEPARTMENT-REPORT
+               PERFORM CLOSE-SYLLABUS-FILE
+           ELSE
+               DISPLAY "シラバスファイルがありません。"
+           END-IF.
+
+       BUILD-DEPARTMENT-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           IF WS-SEMESTER-FILTER = SPACES OR
+                              SYL-SEMESTER = WS-SEMESTER-FILTER
+                               PERFORM ACCUMULATE-DEPARTMENT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       ACCUMULATE-DEPARTMENT-RECORD.
+           MOVE SYL-DEPARTMENT-ID TO WS-DEPT-LOOKUP-CODE.
+           PERFORM ACCUMULATE-ONE-DEPARTMENT.
+
+           PERFORM VARYING WS-CROSSLIST-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-CROSSLIST-RPT-IDX > 5
+               IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-RPT-IDX)
+                       NOT = SPACES
+                   MOVE SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-RPT-IDX)
+                       TO WS-DEPT-LOOKUP-CODE
+                   PERFORM ACCUMULATE-ONE-DEPARTMENT
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-ONE-DEPARTMENT.
+           PERFORM FIND-DEPARTMENT-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-DEPT-COUNT < 50
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-LOOKUP-CODE TO WS-DEPT-CODE(WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-COURSES(WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-CREDITS(WS-DEPT-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-DEPT-COURSES(WS-DEPT-IDX).
+           ADD SYL-CREDITS TO WS-DEPT-CREDITS(WS-DEPT-IDX).
+
+       FIND-DEPARTMENT-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG.
+           IF WS-DEPT-COUNT > 0
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY
+                   WHEN WS-DEPT-CODE(WS-DEPT-IDX) = WS-DEPT-LOOKUP-CODE
+                       MOVE "Y" TO WS-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+       PRINT-DEPARTMENT-REPORT.
+           DISPLAY " ".
+           DISPLAY "=== 学部学科別単位集計レポート ===".
+           IF WS-SEMESTER-FILTER NOT = SPACES
+               DISPLAY "対象学期: " WS-SEMESTER-FILTER
+           ELSE
+               DISPLAY "対象学期: 全学期"
+           END-IF.
+           DISPLAY "学部学科  開講数  合計単位数".
+           DISPLAY "----------------------------".
+
+           IF WS-DEPT-COUNT = 0
+               DISPLAY "該当するデータがありません。"
+           ELSE
+               PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                       UNTIL WS-WORK-IDX > WS-DEPT-COUNT
+                   DISPLAY WS-DEPT-CODE(WS-WORK-IDX) "      "
+                       WS-DEPT-COURSES(WS-WORK-IDX) "     "
+                       WS-DEPT-CREDITS(WS-WORK-IDX)
+               END-PERFORM
+           END-IF.
+           DISPLAY "----------------------------".
+
+      *-----------------------------------------------------------
+      * 教員別担当一覧レポート
+      *-----------------------------------------------------------
+       TEACHER-WORKLOAD-REPORT.
+           PERFORM GET-SEMESTER-FILTER.
+           PERFORM OPEN-SYLLABUS-FILE.
+           IF WS-FILE-SUCCESS
+               MOVE 0 TO WS-TEACHER-COUNT
+               PERFORM BUILD-TEACHER-TABLE
+               PERFORM PRINT-TEACHER-REPORT
+               PERFORM CLOSE-SYLLABUS-FILE
+           ELSE
+               DISPLAY "シラバスファイルがありません。"
+           END-IF.
+
+       BUILD-TEACHER-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           IF WS-SEMESTER-FILTER = SPACES OR
+                              SYL-SEMESTER = WS-SEMESTER-FILTER
+                               PERFORM ACCUMULATE-TEACHER-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       ACCUMULATE-TEACHER-RECORD.
+           PERFORM FIND-TEACHER-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-TEACHER-COUNT < 50
+                   ADD 1 TO WS-TEACHER-COUNT
+                   SET WS-TEACHER-IDX TO WS-TEACHER-COUNT
+                   MOVE SYL-TEACHER-ID TO
+                       WS-TEACHER-CODE(WS-TEACHER-IDX)
+                   MOVE 0 TO WS-TEACHER-COURSES(WS-TEACHER-IDX)
+                   MOVE 0 TO WS-TEACHER-CREDITS(WS-TEACHER-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-TEACHER-COURSES(WS-TEACHER-IDX).
+           ADD SYL-CREDITS TO WS-TEACHER-CREDITS(WS-TEACHER-IDX).
+
+           IF WS-TEACHER-COURSES(WS-TEACHER-IDX) <= 30
+               MOVE SYL-COURSE-ID TO
+                   WS-TC-COURSE-ID(WS-TEACHER-IDX,
+                       WS-TEACHER-COURSES(WS-TEACHER-IDX))
+               MOVE SYL-COURSE-NAME TO
+                   WS-TC-COURSE-NAME(WS-TEACHER-IDX,
+                       WS-TEACHER-COURSES(WS-TEACHER-IDX))
+           END-IF.
+
+       FIND-TEACHER-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG.
+           IF WS-TEACHER-COUNT > 0
+               SET WS-TEACHER-IDX TO 1
+               SEARCH WS-TEACHER-ENTRY
+                   WHEN WS-TEACHER-CODE(WS-TEACHER-IDX) = SYL-TEACHER-ID
+                       MOVE "Y" TO WS-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+       PRINT-TEACHER-REPORT.
+           DISPLAY " ".
+           DISPLAY "===== 教員別 担当一覧レポート =====".
+           IF WS-SEMESTER-FILTER NOT = SPACES
+               DISPLAY "対象学期: " WS-SEMESTER-FILTER
+           ELSE
+               DISPLAY "対象学期: 全学期"
+           END-IF.
+
+           IF WS-TEACHER-COUNT = 0
+               DISPLAY "該当するデータがありません。"
+           ELSE
+               PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                       UNTIL WS-WORK-IDX > WS-TEACHER-COUNT
+                   DISPLAY "----------------------------"
+                   DISPLAY "教員ID: " WS-TEACHER-CODE(WS-WORK-IDX)
+                   DISPLAY "科目数: "
+                       WS-TEACHER-COURSES(WS-WORK-IDX)
+                   DISPLAY "単位数: "
+                       WS-TEACHER-CREDITS(WS-WORK-IDX)
+                   DISPLAY "担当科目一覧:"
+                   PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                           UNTIL WS-LIST-IDX >
+                                 WS-TEACHER-COURSES(WS-WORK-IDX)
+                               OR WS-LIST-IDX > 30
+                       DISPLAY "  "
+                           WS-TC-COURSE-ID(WS-WORK-IDX, WS-LIST-IDX)
+                           " "
+                           WS-TC-COURSE-NAME(WS-WORK-IDX, WS-LIST-IDX)
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+           DISPLAY "----------------------------".
+
+      *-----------------------------------------------------------
+      * 共通処理
+      *-----------------------------------------------------------
+       GET-SEMESTER-FILTER.
+           MOVE SPACES TO WS-SEMESTER-FILTER.
+           DISPLAY SEMESTER-FILTER-SCREEN.
+           ACCEPT SEMESTER-FILTER-SCREEN.
+
+       OPEN-SYLLABUS-FILE.
+           OPEN INPUT SYLLABUS-FILE.
+
+       CLOSE-SYLLABUS-FILE.
+           CLOSE SYLLABUS-FILE.
