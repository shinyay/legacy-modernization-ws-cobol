@@ -0,0 +1,176 @@
+      *****************************************************************
+      * シラバス管理システム - 教員マスタ保守プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLTCH.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEACHER-FILE
+               ASSIGN TO "teacher.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TCH-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TEACHER-FILE.
+           COPY "copybooks/TEACHERFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-DUP           VALUE "22".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+
+       01 WS-MENU-OPTION           PIC 9 VALUE 0.
+       01 WS-SEARCH-TCH-ID         PIC X(5).
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+          88 WS-EOF                VALUE "Y".
+
+       SCREEN SECTION.
+       01 TCH-MENU-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "教員マスタ保守".
+           05 LINE 3 COLUMN 1 VALUE "1. 登録".
+           05 LINE 4 COLUMN 1 VALUE "2. 更新".
+           05 LINE 5 COLUMN 1 VALUE "3. 削除".
+           05 LINE 6 COLUMN 1 VALUE "4. 一覧表示".
+           05 LINE 7 COLUMN 1 VALUE "9. 終了".
+           05 LINE 9 COLUMN 1 VALUE "選択 (1-4,9): ".
+           05 LINE 9 COLUMN 16 PIC 9 USING WS-MENU-OPTION.
+
+       01 TCH-INPUT-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "教員登録画面".
+           05 LINE 3 COLUMN 1 VALUE "教員ID(例:T0001): ".
+           05 LINE 3 COLUMN 28 PIC X(5) USING TCH-ID.
+           05 LINE 4 COLUMN 1 VALUE "教員名: ".
+           05 LINE 4 COLUMN 28 PIC X(20) USING TCH-NAME.
+           05 LINE 5 COLUMN 1 VALUE "学部学科コード: ".
+           05 LINE 5 COLUMN 28 PIC X(4) USING TCH-DEPARTMENT-ID.
+           05 LINE 6 COLUMN 1 VALUE "メールアドレス: ".
+           05 LINE 6 COLUMN 28 PIC X(30) USING TCH-EMAIL.
+
+       01 TCH-SEARCH-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "教員ID指定".
+           05 LINE 3 COLUMN 1 VALUE "教員ID: ".
+           05 LINE 3 COLUMN 20 PIC X(5) USING WS-SEARCH-TCH-ID.
+
+       01 TCH-UPDATE-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "教員更新画面".
+           05 LINE 2 COLUMN 1 VALUE "教員ID: ".
+           05 LINE 2 COLUMN 12 PIC X(5) FROM TCH-ID.
+           05 LINE 4 COLUMN 1 VALUE "教員名: ".
+           05 LINE 4 COLUMN 28 PIC X(20) USING TCH-NAME.
+           05 LINE 5 COLUMN 1 VALUE "学部学科コード: ".
+           05 LINE 5 COLUMN 28 PIC X(4) USING TCH-DEPARTMENT-ID.
+           05 LINE 6 COLUMN 1 VALUE "メールアドレス: ".
+           05 LINE 6 COLUMN 28 PIC X(30) USING TCH-EMAIL.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILE.
+           PERFORM UNTIL WS-MENU-OPTION = 9
+               DISPLAY TCH-MENU-SCREEN
+               ACCEPT TCH-MENU-SCREEN
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1
+                       PERFORM REGISTER-TEACHER
+                   WHEN 2
+                       PERFORM UPDATE-TEACHER-RECORD
+                   WHEN 3
+                       PERFORM DELETE-TEACHER-RECORD
+                   WHEN 4
+                       PERFORM LIST-TEACHERS
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "無効な選択です。"
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM CLOSE-FILE.
+           GOBACK.
+
+       OPEN-FILE.
+           OPEN I-O TEACHER-FILE.
+           IF WS-FILE-NOT-FOUND
+               OPEN OUTPUT TEACHER-FILE
+               CLOSE TEACHER-FILE
+               OPEN I-O TEACHER-FILE
+           END-IF.
+
+       CLOSE-FILE.
+           CLOSE TEACHER-FILE.
+
+       REGISTER-TEACHER.
+           INITIALIZE TEACHER-RECORD.
+           DISPLAY TCH-INPUT-SCREEN.
+           ACCEPT TCH-INPUT-SCREEN.
+
+           WRITE TEACHER-RECORD
+               INVALID KEY
+                   DISPLAY "エラー: 教員ID " TCH-ID
+                           " はすでに存在します。"
+           END-WRITE.
+
+       UPDATE-TEACHER-RECORD.
+           PERFORM FIND-TEACHER.
+           IF WS-FILE-SUCCESS
+               DISPLAY TCH-UPDATE-SCREEN
+               ACCEPT TCH-UPDATE-SCREEN
+               REWRITE TEACHER-RECORD
+                   INVALID KEY
+                       DISPLAY "エラー:更新に失敗。"
+               END-REWRITE
+           END-IF.
+
+       DELETE-TEACHER-RECORD.
+           PERFORM FIND-TEACHER.
+           IF WS-FILE-SUCCESS
+               DELETE TEACHER-FILE
+                   INVALID KEY
+                       DISPLAY "エラー:削除に失敗。"
+               END-DELETE
+           END-IF.
+
+       FIND-TEACHER.
+           DISPLAY TCH-SEARCH-SCREEN.
+           ACCEPT TCH-SEARCH-SCREEN.
+
+           MOVE WS-SEARCH-TCH-ID TO TCH-ID.
+           READ TEACHER-FILE
+               KEY IS TCH-ID
+               INVALID KEY
+                   DISPLAY "エラー:該当教員なし。"
+                   MOVE "23" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-FILE-STATUS
+           END-READ.
+
+       LIST-TEACHERS.
+           DISPLAY " ".
+           DISPLAY "====== 教員マスタ一覧 ======".
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE LOW-VALUES TO TCH-ID.
+           START TEACHER-FILE KEY >= TCH-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-START.
+
+           PERFORM UNTIL WS-EOF
+               READ TEACHER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       DISPLAY TCH-ID " " TCH-NAME " "
+                           TCH-DEPARTMENT-ID " " TCH-EMAIL
+               END-READ
+           END-PERFORM.
+           DISPLAY "=============================".
