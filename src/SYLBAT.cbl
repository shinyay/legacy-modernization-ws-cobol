@@ -0,0 +1,316 @@
+      *****************************************************************
+      * シラバス管理システム - 夜間バッチレポート出力プログラム
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLBAT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DEPT-OUTPUT-FILE
+               ASSIGN TO WS-OUTPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+           SELECT TEACHER-OUTPUT-FILE
+               ASSIGN TO "teacher_workload.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TCH-OUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD DEPT-OUTPUT-FILE.
+       01 DEPT-OUTPUT-LINE            PIC X(100).
+
+       FD TEACHER-OUTPUT-FILE.
+       01 TEACHER-OUTPUT-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-OUT-FILE-STATUS       PIC XX VALUE "00".
+          88 WS-OUT-FILE-SUCCESS   VALUE "00".
+
+       01 WS-TCH-OUT-FILE-STATUS   PIC XX VALUE "00".
+          88 WS-TCH-OUT-SUCCESS    VALUE "00".
+
+       01 WS-OUTPUT-FILENAME       PIC X(30).
+
+       01 WS-DEPT-LOOKUP-CODE      PIC X(4).
+       01 WS-CROSSLIST-RPT-IDX     PIC 9.
+
+       01 WS-DEPT-TABLE.
+          05 WS-DEPT-COUNT         PIC 99 VALUE 0.
+          05 WS-DEPT-ENTRY OCCURS 50 TIMES
+                           INDEXED BY WS-DEPT-IDX.
+             10 WS-DEPT-CODE       PIC X(4).
+             10 WS-DEPT-COURSES    PIC 999 VALUE 0.
+             10 WS-DEPT-CREDITS    PIC 9999 VALUE 0.
+
+       01 WS-TEACHER-TABLE.
+          05 WS-TEACHER-COUNT      PIC 99 VALUE 0.
+          05 WS-TEACHER-ENTRY OCCURS 50 TIMES
+                              INDEXED BY WS-TEACHER-IDX.
+             10 WS-TEACHER-CODE    PIC X(5).
+             10 WS-TEACHER-COURSES PIC 999 VALUE 0.
+             10 WS-TEACHER-CREDITS PIC 9999 VALUE 0.
+
+       01 WS-FOUND-FLAG            PIC X VALUE "N".
+          88 WS-FOUND              VALUE "Y".
+
+       01 WS-WORK-IDX              PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "SYLBAT 夜間バッチレポート処理 開始".
+           PERFORM OPEN-SYLLABUS-FILE.
+           IF WS-FILE-SUCCESS
+               MOVE 0 TO WS-DEPT-COUNT
+               MOVE 0 TO WS-TEACHER-COUNT
+               PERFORM BUILD-DEPARTMENT-TABLE
+               PERFORM WRITE-DEPARTMENT-REPORTS
+               PERFORM BUILD-TEACHER-TABLE
+               PERFORM WRITE-TEACHER-REPORT
+               CLOSE SYLLABUS-FILE
+               DISPLAY "処理完了: " WS-DEPT-COUNT
+                       " 学部学科分 出力済み。"
+               DISPLAY "処理完了: " WS-TEACHER-COUNT
+                       " 教員分 出力済み。"
+           ELSE
+               DISPLAY "エラー:シラバスファイルなし"
+           END-IF.
+
+           GOBACK.
+
+       OPEN-SYLLABUS-FILE.
+           OPEN INPUT SYLLABUS-FILE.
+
+      *-----------------------------------------------------------
+      * 学部学科一覧の作成(SYLRPTの学部学科別集計と同じ手順)
+      *-----------------------------------------------------------
+       BUILD-DEPARTMENT-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           PERFORM ACCUMULATE-DEPARTMENT-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       ACCUMULATE-DEPARTMENT-RECORD.
+           MOVE SYL-DEPARTMENT-ID TO WS-DEPT-LOOKUP-CODE.
+           PERFORM ACCUMULATE-ONE-DEPARTMENT.
+
+           PERFORM VARYING WS-CROSSLIST-RPT-IDX FROM 1 BY 1
+                   UNTIL WS-CROSSLIST-RPT-IDX > 5
+               IF SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-RPT-IDX)
+                       NOT = SPACES
+                   MOVE SYL-CROSSLIST-DEPT-ID(WS-CROSSLIST-RPT-IDX)
+                       TO WS-DEPT-LOOKUP-CODE
+                   PERFORM ACCUMULATE-ONE-DEPARTMENT
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-ONE-DEPARTMENT.
+           PERFORM FIND-DEPARTMENT-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-DEPT-COUNT < 50
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-LOOKUP-CODE TO WS-DEPT-CODE(WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-COURSES(WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-CREDITS(WS-DEPT-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-DEPT-COURSES(WS-DEPT-IDX).
+           ADD SYL-CREDITS TO WS-DEPT-CREDITS(WS-DEPT-IDX).
+
+       FIND-DEPARTMENT-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG.
+           IF WS-DEPT-COUNT > 0
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY
+                   WHEN WS-DEPT-CODE(WS-DEPT-IDX) = WS-DEPT-LOOKUP-CODE
+                       MOVE "Y" TO WS-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+      *-----------------------------------------------------------
+      * 教員別担当一覧の作成(SYLRPTの教員別集計と同じ手順)
+      *-----------------------------------------------------------
+       BUILD-TEACHER-TABLE.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           MOVE "N" TO WS-FILE-STATUS.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           PERFORM ACCUMULATE-TEACHER-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       ACCUMULATE-TEACHER-RECORD.
+           PERFORM FIND-TEACHER-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-TEACHER-COUNT < 50
+                   ADD 1 TO WS-TEACHER-COUNT
+                   SET WS-TEACHER-IDX TO WS-TEACHER-COUNT
+                   MOVE SYL-TEACHER-ID TO
+                       WS-TEACHER-CODE(WS-TEACHER-IDX)
+                   MOVE 0 TO WS-TEACHER-COURSES(WS-TEACHER-IDX)
+                   MOVE 0 TO WS-TEACHER-CREDITS(WS-TEACHER-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-TEACHER-COURSES(WS-TEACHER-IDX).
+           ADD SYL-CREDITS TO WS-TEACHER-CREDITS(WS-TEACHER-IDX).
+
+       FIND-TEACHER-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG.
+           IF WS-TEACHER-COUNT > 0
+               SET WS-TEACHER-IDX TO 1
+               SEARCH WS-TEACHER-ENTRY
+                   WHEN WS-TEACHER-CODE(WS-TEACHER-IDX) = SYL-TEACHER-ID
+                       MOVE "Y" TO WS-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+      *-----------------------------------------------------------
+      * 教員別担当一覧レポートの出力(1ファイルにまとめて出力)
+      *-----------------------------------------------------------
+       WRITE-TEACHER-REPORT.
+           OPEN OUTPUT TEACHER-OUTPUT-FILE.
+           IF WS-TCH-OUT-SUCCESS
+               MOVE "教員別担当一覧レポート(夜間バッチ)"
+                   TO TEACHER-OUTPUT-LINE
+               WRITE TEACHER-OUTPUT-LINE
+               PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                       UNTIL WS-WORK-IDX > WS-TEACHER-COUNT
+                   PERFORM WRITE-ONE-TEACHER-LINE
+               END-PERFORM
+               CLOSE TEACHER-OUTPUT-FILE
+           ELSE
+               DISPLAY "エラー:教員別レポート出力に失敗"
+           END-IF.
+
+       WRITE-ONE-TEACHER-LINE.
+           MOVE "----------------------" TO TEACHER-OUTPUT-LINE.
+           WRITE TEACHER-OUTPUT-LINE.
+           STRING "教員ID: " WS-TEACHER-CODE(WS-WORK-IDX)
+                  DELIMITED BY SIZE
+               INTO TEACHER-OUTPUT-LINE.
+           WRITE TEACHER-OUTPUT-LINE.
+           STRING "科目数: "
+                  WS-TEACHER-COURSES(WS-WORK-IDX) DELIMITED BY SIZE
+               INTO TEACHER-OUTPUT-LINE.
+           WRITE TEACHER-OUTPUT-LINE.
+           STRING "単位数: "
+                  WS-TEACHER-CREDITS(WS-WORK-IDX) DELIMITED BY SIZE
+               INTO TEACHER-OUTPUT-LINE.
+           WRITE TEACHER-OUTPUT-LINE.
+
+      *-----------------------------------------------------------
+      * 学部学科ごとの出力ファイル作成
+      * (SYLLSTの全件抽出相当の一覧 + SYLRPTの集計相当の件数/単位数)
+      *-----------------------------------------------------------
+       WRITE-DEPARTMENT-REPORTS.
+           PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                   UNTIL WS-WORK-IDX > WS-DEPT-COUNT
+               PERFORM WRITE-ONE-DEPARTMENT-FILE
+           END-PERFORM.
+
+       WRITE-ONE-DEPARTMENT-FILE.
+           STRING "dept_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEPT-CODE(WS-WORK-IDX))
+                      DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME.
+
+           OPEN OUTPUT DEPT-OUTPUT-FILE.
+           IF WS-OUT-FILE-SUCCESS
+               MOVE "夜間レポート" TO DEPT-OUTPUT-LINE
+               WRITE DEPT-OUTPUT-LINE
+               STRING "学部学科コード: "
+                      WS-DEPT-CODE(WS-WORK-IDX) DELIMITED BY SIZE
+                   INTO DEPT-OUTPUT-LINE
+               WRITE DEPT-OUTPUT-LINE
+               MOVE "---- 開講科目一覧 ----" TO DEPT-OUTPUT-LINE
+               WRITE DEPT-OUTPUT-LINE
+
+               PERFORM LIST-DEPARTMENT-COURSES
+
+               MOVE "----------------------" TO DEPT-OUTPUT-LINE
+               WRITE DEPT-OUTPUT-LINE
+               STRING "開講数: "
+                      WS-DEPT-COURSES(WS-WORK-IDX) DELIMITED BY SIZE
+                   INTO DEPT-OUTPUT-LINE
+               WRITE DEPT-OUTPUT-LINE
+               STRING "合計単位数: "
+                      WS-DEPT-CREDITS(WS-WORK-IDX) DELIMITED BY SIZE
+                   INTO DEPT-OUTPUT-LINE
+               WRITE DEPT-OUTPUT-LINE
+               CLOSE DEPT-OUTPUT-FILE
+           ELSE
+               DISPLAY "エラー:出力ファイル作成に失敗: "
+                       WS-OUTPUT-FILENAME
+           END-IF.
+
+       LIST-DEPARTMENT-COURSES.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           MOVE "N" TO WS-FILE-STATUS.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           PERFORM UNTIL WS-EOF
+               READ SYLLABUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FILE-STATUS
+                   NOT AT END
+                       IF SYL-DEPARTMENT-ID = WS-DEPT-CODE(WS-WORK-IDX)
+                           STRING SYL-COURSE-ID " "
+                                  SYL-COURSE-NAME " "
+                                  SYL-TEACHER-ID " "
+                                  SYL-SEMESTER DELIMITED BY SIZE
+                               INTO DEPT-OUTPUT-LINE
+                           WRITE DEPT-OUTPUT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
