@@ -0,0 +1,144 @@
+      *****************************************************************
+      * シラバス管理システム - 未受講(幽霊)科目検出バッチ
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYLPHT.
+       AUTHOR. SHINYAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYLLABUS-FILE
+               ASSIGN TO "syllabus.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SYL-RECORD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REG-EXTRACT-FILE
+               ASSIGN TO "regextract.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SYLLABUS-FILE.
+           COPY "copybooks/SYLFILE.cpy".
+
+       FD REG-EXTRACT-FILE.
+           COPY "copybooks/REGFILE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX VALUE "00".
+          88 WS-FILE-SUCCESS       VALUE "00".
+          88 WS-FILE-NOT-FOUND     VALUE "23".
+          88 WS-EOF                VALUE "10".
+
+       01 WS-REG-FILE-STATUS       PIC XX VALUE "00".
+          88 WS-REG-FILE-SUCCESS   VALUE "00".
+
+       01 WS-REG-EOF-FLAG          PIC X VALUE "N".
+          88 WS-REG-EOF            VALUE "Y".
+
+       01 WS-REG-TABLE.
+          05 WS-REG-COUNT          PIC 9(3) VALUE 0.
+          05 WS-REG-ENTRY OCCURS 200 TIMES
+                          INDEXED BY WS-REG-IDX.
+             10 WS-REG-T-COURSE-ID PIC X(6).
+             10 WS-REG-T-YEAR      PIC X(4).
+             10 WS-REG-T-COUNT     PIC 9(3).
+
+       01 WS-FOUND-FLAG            PIC X VALUE "N".
+          88 WS-FOUND              VALUE "Y".
+
+       01 WS-PHANTOM-COUNT         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "SYLPHT 未受講科目検出処理 開始".
+           PERFORM OPEN-FILES.
+           IF WS-FILE-SUCCESS AND WS-REG-FILE-SUCCESS
+               DISPLAY " "
+               DISPLAY "=== 未受講科目レポート ==="
+               PERFORM LOAD-REGISTRATION-TABLE
+               PERFORM SCAN-SYLLABUS-FOR-PHANTOMS
+               DISPLAY " "
+               DISPLAY "未受講件数: " WS-PHANTOM-COUNT
+           ELSE
+               DISPLAY "エラー:ファイルが開けません。"
+           END-IF.
+
+           PERFORM CLOSE-FILES.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SYLLABUS-FILE.
+           OPEN INPUT REG-EXTRACT-FILE.
+
+       CLOSE-FILES.
+           CLOSE SYLLABUS-FILE.
+           CLOSE REG-EXTRACT-FILE.
+
+       LOAD-REGISTRATION-TABLE.
+           PERFORM UNTIL WS-REG-EOF
+               READ REG-EXTRACT-FILE
+                   AT END
+                       MOVE "Y" TO WS-REG-EOF-FLAG
+                   NOT AT END
+                       IF WS-REG-COUNT < 200
+                           ADD 1 TO WS-REG-COUNT
+                           MOVE REG-COURSE-ID
+                               TO WS-REG-T-COURSE-ID(WS-REG-COUNT)
+                           MOVE REG-ACADEMIC-YEAR
+                               TO WS-REG-T-YEAR(WS-REG-COUNT)
+                           MOVE REG-ENROLLMENT-COUNT
+                               TO WS-REG-T-COUNT(WS-REG-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       SCAN-SYLLABUS-FOR-PHANTOMS.
+           MOVE LOW-VALUES TO SYL-COURSE-ID.
+           START SYLLABUS-FILE KEY >= SYL-COURSE-ID
+               INVALID KEY
+                   MOVE "23" TO WS-FILE-STATUS
+           END-START.
+
+           IF WS-FILE-SUCCESS
+               PERFORM UNTIL WS-EOF
+                   READ SYLLABUS-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           IF SYL-STATUS-APPROVED
+                               PERFORM CHECK-PHANTOM-COURSE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       CHECK-PHANTOM-COURSE.
+           PERFORM FIND-REGISTRATION-ENTRY.
+
+           IF NOT WS-FOUND
+               ADD 1 TO WS-PHANTOM-COUNT
+               DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                       " 履修登録なし"
+           ELSE
+               IF WS-REG-T-COUNT(WS-REG-IDX) = 0
+                   ADD 1 TO WS-PHANTOM-COUNT
+                   DISPLAY SYL-COURSE-ID " " SYL-COURSE-NAME
+                           " 履修者0名"
+               END-IF
+           END-IF.
+
+       FIND-REGISTRATION-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG.
+           IF WS-REG-COUNT > 0
+               SET WS-REG-IDX TO 1
+               SEARCH WS-REG-ENTRY
+                   WHEN WS-REG-T-COURSE-ID(WS-REG-IDX) = SYL-COURSE-ID
+                    AND WS-REG-T-YEAR(WS-REG-IDX) = SYL-ACADEMIC-YEAR
+                       MOVE "Y" TO WS-FOUND-FLAG
+               END-SEARCH
+           END-IF.
