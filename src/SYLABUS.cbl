@@ -7,37 +7,111 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE
+               ASSIGN TO "operator.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERATOR-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD OPERATOR-FILE.
+           COPY "copybooks/OPERATORFILE.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-USER-CHOICE           PIC 9 VALUE 0.
+       01 WS-USER-CHOICE           PIC 99 VALUE 0.
        01 WS-EXIT-FLAG            PIC 9 VALUE 0.
 
+       01 WS-OPERATOR-FILE-STATUS  PIC XX VALUE "00".
+          88 WS-OPERATOR-FILE-SUCCESS VALUE "00".
+
+       01 WS-LOGIN-ID              PIC X(10).
+       01 WS-OPERATOR-FOUND-FLAG   PIC X VALUE "N".
+          88 WS-OPERATOR-FOUND     VALUE "Y".
+       01 WS-OPERATOR-ROLE         PIC X VALUE "S".
+          88 WS-CURRENT-REGISTRAR      VALUE "R".
+       01 WS-LOGIN-EOF-FLAG        PIC X VALUE "N".
+          88 WS-LOGIN-EOF          VALUE "Y".
+
+       SCREEN SECTION.
+       01 LOGIN-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "シラバス管理 ログイン".
+           05 LINE 3 COLUMN 1 VALUE "操作者IDを入力:".
+           05 LINE 3 COLUMN 20 PIC X(10) USING WS-LOGIN-ID.
+
        PROCEDURE DIVISION.
        MAIN-CONTROL.
+           PERFORM OPERATOR-LOGIN.
            PERFORM UNTIL WS-EXIT-FLAG = 1
                PERFORM DISPLAY-MAIN-MENU
                PERFORM PROCESS-MENU-CHOICE
            END-PERFORM.
 
-           DISPLAY "シラバス管理システムを終了します。".
+           DISPLAY "システムを終了します。".
            STOP RUN.
 
+       OPERATOR-LOGIN.
+           DISPLAY LOGIN-SCREEN.
+           ACCEPT LOGIN-SCREEN.
+
+           MOVE "N" TO WS-OPERATOR-FOUND-FLAG.
+           MOVE "S" TO WS-OPERATOR-ROLE.
+           MOVE "N" TO WS-LOGIN-EOF-FLAG.
+
+           OPEN INPUT OPERATOR-FILE.
+           IF WS-OPERATOR-FILE-SUCCESS
+               PERFORM UNTIL WS-LOGIN-EOF
+                   READ OPERATOR-FILE
+                       AT END
+                           MOVE "Y" TO WS-LOGIN-EOF-FLAG
+                       NOT AT END
+                           IF OPR-OPERATOR-ID = WS-LOGIN-ID
+                               MOVE "Y" TO WS-OPERATOR-FOUND-FLAG
+                               MOVE OPR-ROLE TO WS-OPERATOR-ROLE
+                               MOVE "Y" TO WS-LOGIN-EOF-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-FILE
+           END-IF.
+
+           IF NOT WS-OPERATOR-FOUND
+               DISPLAY "操作者マスタに未登録です。"
+               DISPLAY "一般権限(参照のみ)で続行します。"
+           END-IF.
+
        DISPLAY-MAIN-MENU.
            DISPLAY " ".
-           DISPLAY "************************************************".
-           DISPLAY "*         シラバス管理システム                  *".
-           DISPLAY "************************************************".
-           DISPLAY "* 1. シラバス登録                              *".
-           DISPLAY "* 2. シラバス更新                              *".
-           DISPLAY "* 3. シラバス削除                              *".
-           DISPLAY "* 4. シラバス照会                              *".
-           DISPLAY "* 5. シラバス一覧表示                          *".
-           DISPLAY "* 6. 各種レポート生成                          *".
-           DISPLAY "* 9. 終了                                      *".
-           DISPLAY "************************************************".
+           DISPLAY "****************************************".
+           DISPLAY "*      シラバス管理システム            *".
+           DISPLAY "****************************************".
+           DISPLAY "* 1. シラバス登録                      *".
+           DISPLAY "* 2. シラバス更新                      *".
+           DISPLAY "* 3. シラバス削除                      *".
+           DISPLAY "* 4. シラバス照会                      *".
+           DISPLAY "* 5. シラバス一覧表示                  *".
+           DISPLAY "* 6. 各種レポート生成                  *".
+           DISPLAY "* 7. 学部学科マスタ保守                *".
+           DISPLAY "* 8. 教員マスタ保守                    *".
+           DISPLAY "* 9. シラバス承認                      *".
+           DISPLAY "* 10. 定員実績照合                     *".
+           DISPLAY "* 11. CSV出力(LMS連携)                 *".
+           DISPLAY "* 12. シラバス一括登録                 *".
+           DISPLAY "* 13. 学期マスタ保守                   *".
+           DISPLAY "* 14. シラバス印刷文書作成             *".
+           DISPLAY "* 15. 学期持ち越し                     *".
+           DISPLAY "* 16. 未受講科目検出                   *".
+           DISPLAY "* 17. 完全性チェック                   *".
+           DISPLAY "* 18. 科目比較                         *".
+           DISPLAY "* 19. 教科書採用レポート               *".
+           DISPLAY "* 20. 改訂依頼審査                     *".
+           DISPLAY "* 21. 終了                             *".
+           DISPLAY "****************************************".
            DISPLAY " ".
-           DISPLAY "選択してください (1-6, 9):" WITH NO ADVANCING.
+           DISPLAY "選択してください(1-20,21):"
+               WITH NO ADVANCING.
            ACCEPT WS-USER-CHOICE.
 
        PROCESS-MENU-CHOICE.
@@ -45,59 +119,201 @@
                WHEN 1
                    PERFORM CALL-SYLLABUS-REGISTER
                WHEN 2
-                   PERFORM CALL-SYLLABUS-UPDATE
+                   IF WS-CURRENT-REGISTRAR
+                       PERFORM CALL-SYLLABUS-UPDATE
+                   ELSE
+                       DISPLAY "エラー:登録係権限が必要"
+                   END-IF
                WHEN 3
-                   PERFORM CALL-SYLLABUS-DELETE
+                   IF WS-CURRENT-REGISTRAR
+                       PERFORM CALL-SYLLABUS-DELETE
+                   ELSE
+                       DISPLAY "エラー:登録係権限が必要"
+                   END-IF
                WHEN 4
                    PERFORM CALL-SYLLABUS-QUERY
                WHEN 5
                    PERFORM CALL-SYLLABUS-LIST
                WHEN 6
                    PERFORM CALL-REPORT-GENERATE
+               WHEN 7
+                   PERFORM CALL-DEPARTMENT-MAINTAIN
+               WHEN 8
+                   PERFORM CALL-TEACHER-MAINTAIN
                WHEN 9
+                   IF WS-CURRENT-REGISTRAR
+                       PERFORM CALL-SYLLABUS-APPROVE
+                   ELSE
+                       DISPLAY "エラー:登録係権限が必要"
+                   END-IF
+               WHEN 10
+                   PERFORM CALL-CAPACITY-RECONCILE
+               WHEN 11
+                   PERFORM CALL-CSV-EXPORT
+               WHEN 12
+                   PERFORM CALL-BULK-IMPORT
+               WHEN 13
+                   PERFORM CALL-SEMESTER-MAINTAIN
+               WHEN 14
+                   PERFORM CALL-SYLLABUS-PRINT
+               WHEN 15
+                   PERFORM CALL-SEMESTER-ROLLOVER
+               WHEN 16
+                   PERFORM CALL-PHANTOM-COURSE-CHECK
+               WHEN 17
+                   PERFORM CALL-COMPLETENESS-AUDIT
+               WHEN 18
+                   PERFORM CALL-COURSE-COMPARE
+               WHEN 19
+                   PERFORM CALL-TEXTBOOK-REPORT
+               WHEN 20
+                   IF WS-CURRENT-REGISTRAR
+                       PERFORM CALL-REVISION-REVIEW
+                   ELSE
+                       DISPLAY "エラー:登録係権限が必要"
+                   END-IF
+               WHEN 21
                    MOVE 1 TO WS-EXIT-FLAG
                WHEN OTHER
-                   DISPLAY "無効な選択です。再試行してください。"
+                   DISPLAY "無効な選択です。再入力を。"
            END-EVALUATE.
 
        CALL-SYLLABUS-REGISTER.
-           DISPLAY "シラバス登録プログラムを呼び出します...".
+           DISPLAY "SYLREGを起動します...".
            CALL "SYLREG"
            ON EXCEPTION
-               DISPLAY "エラー: シラバス登録プログラムの呼び出しに失敗しました。"
+               DISPLAY "エラー:SYLREG呼出失敗"
            END-CALL.
 
        CALL-SYLLABUS-UPDATE.
-           DISPLAY "シラバス更新プログラムを呼び出します...".
+           DISPLAY "SYLUPDを起動します...".
            CALL "SYLUPD"
            ON EXCEPTION
-               DISPLAY "エラー: シラバス更新プログラムの呼び出しに失敗しました。"
+               DISPLAY "エラー:SYLUPD呼出失敗"
            END-CALL.
 
        CALL-SYLLABUS-DELETE.
-           DISPLAY "シラバス削除プログラムを呼び出します...".
+           DISPLAY "SYLDELを起動します...".
            CALL "SYLDEL"
            ON EXCEPTION
-               DISPLAY "エラー: シラバス削除プログラムの呼び出しに失敗しました。"
+               DISPLAY "エラー:SYLDEL呼出失敗"
            END-CALL.
 
        CALL-SYLLABUS-QUERY.
-           DISPLAY "シラバス照会プログラムを呼び出します...".
+           DISPLAY "SYLQRYを起動します...".
            CALL "SYLQRY"
            ON EXCEPTION
-               DISPLAY "エラー: シラバス照会プログラムの呼び出しに失敗しました。"
+               DISPLAY "エラー:SYLQRY呼出失敗"
            END-CALL.
 
        CALL-SYLLABUS-LIST.
-           DISPLAY "シラバス一覧表示プログラムを呼び出します...".
+           DISPLAY "SYLLSTを起動します...".
            CALL "SYLLST"
            ON EXCEPTION
-               DISPLAY "エラー: シラバス一覧表示プログラムの呼び出しに失敗しました。"
+               DISPLAY "エラー:SYLLST呼出失敗"
            END-CALL.
 
        CALL-REPORT-GENERATE.
-           DISPLAY "レポート生成プログラムを呼び出します...".
+           DISPLAY "SYLRPTを起動します...".
            CALL "SYLRPT"
            ON EXCEPTION
-               DISPLAY "エラー: レポート生成プログラムの呼び出しに失敗しました。"
+               DISPLAY "エラー:SYLRPT呼出失敗"
+           END-CALL.
+
+       CALL-DEPARTMENT-MAINTAIN.
+           DISPLAY "SYLDPTを起動します...".
+           CALL "SYLDPT"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLDPT呼出失敗"
+           END-CALL.
+
+       CALL-TEACHER-MAINTAIN.
+           DISPLAY "SYLTCHを起動します...".
+           CALL "SYLTCH"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLTCH呼出失敗"
+           END-CALL.
+
+       CALL-SYLLABUS-APPROVE.
+           DISPLAY "SYLAPRを起動します...".
+           CALL "SYLAPR"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLAPR呼出失敗"
+           END-CALL.
+
+       CALL-CAPACITY-RECONCILE.
+           DISPLAY "SYLRECを起動します...".
+           CALL "SYLREC"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLREC呼出失敗"
+           END-CALL.
+
+       CALL-CSV-EXPORT.
+           DISPLAY "SYLEXPを起動します...".
+           CALL "SYLEXP"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLEXP呼出失敗"
+           END-CALL.
+
+       CALL-BULK-IMPORT.
+           DISPLAY "SYLIMPを起動します...".
+           CALL "SYLIMP"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLIMP呼出失敗"
+           END-CALL.
+
+       CALL-SEMESTER-MAINTAIN.
+           DISPLAY "SYLSEMを起動します...".
+           CALL "SYLSEM"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLSEM呼出失敗"
+           END-CALL.
+
+       CALL-SYLLABUS-PRINT.
+           DISPLAY "SYLPRTを起動します...".
+           CALL "SYLPRT"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLPRT呼出失敗"
+           END-CALL.
+
+       CALL-SEMESTER-ROLLOVER.
+           DISPLAY "SYLROLを起動します...".
+           CALL "SYLROL"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLROL呼出失敗"
+           END-CALL.
+
+       CALL-PHANTOM-COURSE-CHECK.
+           DISPLAY "SYLPHTを起動します...".
+           CALL "SYLPHT"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLPHT呼出失敗"
+           END-CALL.
+
+       CALL-COMPLETENESS-AUDIT.
+           DISPLAY "SYLAUDを起動します...".
+           CALL "SYLAUD"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLAUD呼出失敗"
+           END-CALL.
+
+       CALL-COURSE-COMPARE.
+           DISPLAY "SYLCMPを起動します...".
+           CALL "SYLCMP"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLCMP呼出失敗"
+           END-CALL.
+
+       CALL-TEXTBOOK-REPORT.
+           DISPLAY "SYLTXTを起動します...".
+           CALL "SYLTXT"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLTXT呼出失敗"
+           END-CALL.
+
+       CALL-REVISION-REVIEW.
+           DISPLAY "SYLREVを起動します...".
+           CALL "SYLREV"
+           ON EXCEPTION
+               DISPLAY "エラー:SYLREV呼出失敗"
            END-CALL.
